@@ -0,0 +1,51 @@
+       01 MNUMMNUM.
+          02 MNUMMNUI.
+            03 DATEI PIC X(10) VALUE SPACES.
+            03 DATEF PIC S9(4) COMP VALUE 10.
+            03 DATEL PIC S9(4) COMP.
+            03 TIMEI PIC X(08) VALUE SPACES.
+            03 TIMEF PIC S9(4) COMP VALUE 08.
+            03 TIMEL PIC S9(4) COMP.
+            03 TERMI PIC X(04) VALUE SPACES.
+            03 TERMF PIC S9(4) COMP VALUE 04.
+            03 TERML PIC S9(4) COMP.
+            03 SYSTEMI PIC X(08) VALUE SPACES.
+            03 SYSTEMF PIC S9(4) COMP VALUE 08.
+            03 SYSTEML PIC S9(4) COMP.
+            03 USERI PIC X(08) VALUE SPACES.
+            03 USERF PIC S9(4) COMP VALUE 08.
+            03 USERL PIC S9(4) COMP.
+            03 SELECTI PIC X(01) VALUE SPACES.
+            03 SELECTF PIC S9(4) COMP VALUE 01.
+            03 SELECTL PIC S9(4) COMP.
+            03 DELAYI PIC X(03) VALUE SPACES.
+            03 DELAYF PIC S9(4) COMP VALUE 03.
+            03 DELAYL PIC S9(4) COMP.
+            03 MESSAGEI PIC X(80) VALUE SPACES.
+            03 MESSAGEF PIC S9(4) COMP VALUE 80.
+            03 MESSAGEL PIC S9(4) COMP.
+          02 MNUMMNUO REDEFINES MNUMMNUI.
+            03 DATEO PIC X(10).
+            03 DATEF-FILLER PIC X(2).
+            03 DATEL-FILLER PIC X(2).
+            03 TIMEO PIC X(08).
+            03 TIMEF-FILLER PIC X(2).
+            03 TIMEL-FILLER PIC X(2).
+            03 TERMO PIC X(04).
+            03 TERMF-FILLER PIC X(2).
+            03 TERML-FILLER PIC X(2).
+            03 SYSTEMO PIC X(08).
+            03 SYSTEMF-FILLER PIC X(2).
+            03 SYSTEML-FILLER PIC X(2).
+            03 USERO PIC X(08).
+            03 USERF-FILLER PIC X(2).
+            03 USERL-FILLER PIC X(2).
+            03 SELECTO PIC X(01).
+            03 SELECTF-FILLER PIC X(2).
+            03 SELECTL-FILLER PIC X(2).
+            03 DELAYO PIC X(03).
+            03 DELAYF-FILLER PIC X(2).
+            03 DELAYL-FILLER PIC X(2).
+            03 MESSAGEO PIC X(80).
+            03 MESSAGEF-FILLER PIC X(2).
+            03 MESSAGEL-FILLER PIC X(2).
