@@ -0,0 +1,45 @@
+       01 COMPLMAPM.
+          02 COMPLMAPI.
+            03 CPLLBL1I PIC X(20) VALUE 'STATUS/SEX: '.
+            03 CPLLBL1F PIC S9(4) COMP VALUE 20.
+            03 CPLLBL1L PIC S9(4) COMP.
+            03 CPLSTATI PIC X(02) VALUE SPACES.
+            03 CPLSTATF PIC S9(4) COMP VALUE 02.
+            03 CPLSTATL PIC S9(4) COMP.
+            03 CPLSEXI PIC X(01) VALUE SPACES.
+            03 CPLSEXF PIC S9(4) COMP VALUE 01.
+            03 CPLSEXL PIC S9(4) COMP.
+            03 CPLLBL2I PIC X(20) VALUE 'CATEGORY/RETURN CD: '.
+            03 CPLLBL2F PIC S9(4) COMP VALUE 20.
+            03 CPLLBL2L PIC S9(4) COMP.
+            03 CPLCATI PIC X(02) VALUE SPACES.
+            03 CPLCATF PIC S9(4) COMP VALUE 02.
+            03 CPLCATL PIC S9(4) COMP.
+            03 CPLRCI PIC X(01) VALUE SPACES.
+            03 CPLRCF PIC S9(4) COMP VALUE 01.
+            03 CPLRCL PIC S9(4) COMP.
+            03 CPLMSGI PIC X(40) VALUE SPACES.
+            03 CPLMSGF PIC S9(4) COMP VALUE 40.
+            03 CPLMSGL PIC S9(4) COMP.
+          02 COMPLMAPO REDEFINES COMPLMAPI.
+            03 CPLLBL1O PIC X(20).
+            03 CPLLBL1F-FILLER PIC X(2).
+            03 CPLLBL1L-FILLER PIC X(2).
+            03 CPLSTATO PIC X(02).
+            03 CPLSTATF-FILLER PIC X(2).
+            03 CPLSTATL-FILLER PIC X(2).
+            03 CPLSEXO PIC X(01).
+            03 CPLSEXF-FILLER PIC X(2).
+            03 CPLSEXL-FILLER PIC X(2).
+            03 CPLLBL2O PIC X(20).
+            03 CPLLBL2F-FILLER PIC X(2).
+            03 CPLLBL2L-FILLER PIC X(2).
+            03 CPLCATO PIC X(02).
+            03 CPLCATF-FILLER PIC X(2).
+            03 CPLCATL-FILLER PIC X(2).
+            03 CPLRCO PIC X(01).
+            03 CPLRCF-FILLER PIC X(2).
+            03 CPLRCL-FILLER PIC X(2).
+            03 CPLMSGO PIC X(40).
+            03 CPLMSGF-FILLER PIC X(2).
+            03 CPLMSGL-FILLER PIC X(2).
