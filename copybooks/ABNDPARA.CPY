@@ -0,0 +1,60 @@
+      *****************************************************************
+      *  SHARED ABEND-INTERCEPT PARAGRAPH - COPY THIS MEMBER IN PLACE *
+      *  OF A LOCAL 9990-ABEND-INTERCEPT PARAGRAPH AND POINT EXEC     *
+      *  CICS HANDLE ABEND LABEL AT IT. CAPTURES THE ABEND CODE, THE  *
+      *  CURRENTLY EXECUTING PROGRAM, THE TRANSACTION ID AND THE TASK *
+      *  NUMBER, AND LOGS THEM TO THE SAME ABNDLOG INCIDENT FILE      *
+      *  CEE3AB2/CEE3ABD WRITE TO, SO NO CICS TRANSACTION IN THE SHOP *
+      *  IS ON ITS OWN FOR ABEND RECOVERY.                            *
+      *                                                                *
+      *  THE INCLUDING PROGRAM MUST ALSO COPY ABNDWORK INTO WORKING-  *
+      *  STORAGE (SEE CICS03 FOR THE MODEL). NO SELECT/FD IS NEEDED - *
+      *  ABNDLOG IS WRITTEN VIA EXEC CICS FILE CONTROL, NOT NATIVE    *
+      *  COBOL I/O, SINCE THIS PARAGRAPH RUNS UNDER CICS.             *
+      *****************************************************************
+       9990-ABEND-INTERCEPT.
+
+           EXEC CICS ASSIGN
+               ABCODE  (WS-IR-ABEND-CODE-CICS)
+               NOHANDLE
+           END-EXEC.
+
+           EXEC CICS ASSIGN
+               PROGRAM (WS-IR-PROGRAM-NAME)
+               NOHANDLE
+           END-EXEC.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-IR-TIMESTAMP.
+           MOVE EIBTRNID               TO WS-IR-TRANSACTION-ID.
+           MOVE EIBTASKN               TO WS-IR-TASK-NUMBER.
+
+           DISPLAY 'ABEND INTERCEPTED - PGM: ' WS-IR-PROGRAM-NAME
+               ' CODE: ' WS-IR-ABEND-CODE-CICS
+               ' TASK: ' WS-IR-TASK-NUMBER.
+
+           PERFORM 9991-LOG-INCIDENT
+              THRU 9991-EXIT.
+
+       9990-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  WRITES THE CAPTURED INCIDENT TO ABNDLOG VIA EXEC CICS FILE   *
+      *  CONTROL, NOT NATIVE COBOL I/O, SINCE THIS PARAGRAPH RUNS     *
+      *  UNDER CICS (NATIVE OPEN/WRITE/CLOSE WOULD ABEND HERE). NO    *
+      *  RIDFLD IS NEEDED - ABNDLOG IS ENTRY-SEQUENCED, SO EVERY      *
+      *  ABEND ACROSS EVERY TASK JUST APPENDS, THE SAME PATTERN       *
+      *  MENUMAP'S 3070-RECORD-DASH-STATUS AND 3090-TALLY-SELECTION   *
+      *  USE FOR THEIR OWN EXEC CICS WRITE FILE CALLS.                *
+      *****************************************************************
+       9991-LOG-INCIDENT.
+
+           EXEC CICS WRITE FILE(WS-ABND-INCIDENT-FILE)
+               FROM(WS-CICS-INCIDENT-LINE)
+               LENGTH(LENGTH OF WS-CICS-INCIDENT-LINE)
+               NOHANDLE
+               RESP(WS-ABND-WRITE-RC)
+           END-EXEC.
+
+       9991-EXIT.
+           EXIT.
