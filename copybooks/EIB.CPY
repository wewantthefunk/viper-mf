@@ -30,4 +30,16 @@
            05 EIBRESP PIC S9(8) COMP.
 
       *    Response Code
-           05 EIBRESP2 PIC S9(8) COMP.
\ No newline at end of file
+           05 EIBRESP2 PIC S9(8) COMP.
+
+      *    Function code of the last CICS command
+           05 EIBFN      PIC X(2).
+
+      *    Resource name for the last CICS command
+           05 EIBRSRCE   PIC X(8).
+
+      *    Sync point indicator
+           05 EIBSYNC    PIC X(1).
+
+      *    Sync point rollback / free-of-storage indicator
+           05 EIBFREE    PIC X(1).
\ No newline at end of file
