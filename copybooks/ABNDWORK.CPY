@@ -0,0 +1,38 @@
+      *****************************************************************
+      *    CICS-SIDE ABEND INCIDENT RECORD - POPULATED AND WRITTEN BY *
+      *    THE SHARED 9990-ABEND-INTERCEPT PARAGRAPH (COPY ABNDPARA)  *
+      *    TO THE SAME ABNDLOG DATASET CEE3AB2/CEE3ABD WRITE TO. FIELD*
+      *    NAMES AND WIDTHS MATCH THEIR WS-INCIDENT-LINE WHERE THE    *
+      *    DATA IS COMPARABLE. A CICS-NATIVE ABEND HAS NO LE REASON   *
+      *    OR CLEANUP CODE, SO THOSE COLUMNS ARE LEFT BLANK, AND THE  *
+      *    ABEND CODE ITSELF IS THE 4-CHARACTER CICS CODE (E.G ASRA)  *
+      *    RATHER THAN AN LE NUMERIC CODE, HELD IN A FIELD THE SAME   *
+      *    10-BYTE WIDTH AS WS-IR-ABEND-CODE SO THE COLUMN LINES UP   *
+      *    IN THE FLAT FILE NO MATTER WHICH HANDLER WROTE THE ROW.    *
+      *    TRANSACTION ID AND TASK NUMBER HAVE NO LE-SIDE EQUIVALENT  *
+      *    AND ARE APPENDED AFTER THE EXISTING COLUMNS.               *
+      *****************************************************************
+
+       01  WS-CICS-INCIDENT-LINE.
+           05  WS-IR-TIMESTAMP        PIC  X(26).
+           05  FILLER                 PIC  X(02)  VALUE SPACE.
+           05  WS-IR-PROGRAM-NAME     PIC  X(08).
+           05  FILLER                 PIC  X(02)  VALUE SPACE.
+           05  WS-IR-ABEND-CODE-CICS  PIC  X(10).
+           05  FILLER                 PIC  X(02)  VALUE SPACE.
+           05  WS-IR-REASON-CODE      PIC  X(10)  VALUE SPACES.
+           05  FILLER                 PIC  X(02)  VALUE SPACE.
+           05  WS-IR-CLEANUP-CODE     PIC  X(10)  VALUE SPACES.
+           05  FILLER                 PIC  X(03)  VALUE SPACE.
+           05  WS-IR-TRANSACTION-ID   PIC  X(04).
+           05  FILLER                 PIC  X(02)  VALUE SPACE.
+           05  WS-IR-TASK-NUMBER      PIC  -(6)9.
+
+      *    ABNDLOG IS A CICS-CONTROLLED FILE (ENTRY-SEQUENCED, WRITE-
+      *    ONLY, NO KEY NEEDED SINCE INCIDENTS ARE NEVER LOOKED BACK
+      *    UP BY THIS TRANSACTION) - ACCESSED BY NAME THROUGH EXEC
+      *    CICS FILE CONTROL THE SAME WAY MENUMAP'S SELCOUNT AND
+      *    CICS05'S VISTFILE ARE, NOT VIA A SELECT/FD.
+
+       01  WS-ABND-INCIDENT-FILE      PIC  X(08) VALUE 'ABNDLOG'.
+       01  WS-ABND-WRITE-RC           PIC  S9(08) COMP VALUE ZERO.
