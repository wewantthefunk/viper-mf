@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  SHARED TEST-MODE SWITCH - COPY THIS MEMBER INTO WORKING-     *
+      *  STORAGE OF ANY BATCH UTILITY THAT NEEDS A COMMON, CONSISTENT *
+      *  WAY TO TELL A SYNTHETIC (RANDRRB/RANDSTR-GENERATED) TEST RUN *
+      *  APART FROM A PRODUCTION ONE. SET BY ACCEPTING THE SHARED     *
+      *  BTCHTEST ENVIRONMENT VARIABLE (SEE RRBTOSSA'S 0050-CHECK-    *
+      *  TEST-MODE, COMPL001'S 0100-LOAD-STATUS-TABLE, AND FILESTAT'S *
+      *  PROCEDURE DIVISION FOR THE MODEL) - 'Y' TURNS TEST MODE ON.  *
+      *  ANY OTHER VALUE, INCLUDING AN UNSET VARIABLE (WHICH ACCEPT   *
+      *  FROM ENVIRONMENT LEAVES AS SPACES), LEAVES IT OFF, SO A      *
+      *  PRODUCTION RUN NEEDS NO ENVIRONMENT SETUP AT ALL. A PROGRAM  *
+      *  THAT OWNS A PERSISTENT DATASET AT RISK OF BEING MISTAKENLY   *
+      *  UPDATED BY A TEST RUN (RRBTOSSA'S HIC-XREF-FILE, COMPL001'S  *
+      *  EXCEPTION/CATEGORIZED LOGS) POINTS ITS SELECT CLAUSE AT A    *
+      *  WORKING-STORAGE DSN FIELD AND MOVES A TEST-SCOPED DD NAME    *
+      *  (THE SAME NAME WITH A TRAILING 'T') INTO IT WHEN TEST MODE   *
+      *  IS ON, INSTEAD OF THE USUAL PRODUCTION DD NAME. A PROGRAM    *
+      *  WITH NO DATASET OF ITS OWN (LIKE FILESTAT) JUST FLAGS ITS    *
+      *  OUTPUT AS TEST-MODE INSTEAD.                                 *
+      *****************************************************************
+       01  WS-TEST-MODE-SWITCH        PIC  X(01)  VALUE 'N'.
+           88  WS-TEST-MODE-ON                    VALUE 'Y'.
+           88  WS-TEST-MODE-OFF                   VALUE 'N'.
