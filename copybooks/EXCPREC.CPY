@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  SHARED EXCEPTION-RECORD LAYOUT - COPY THIS MEMBER INTO ANY   *
+      *  FD THAT LOGS A REJECTED OR UNRESOLVED INPUT, SO ONE          *
+      *  DOWNSTREAM REVIEW JOB CAN READ AND TRIAGE RRBTOSSA'S BAD     *
+      *  HICS, COMPL001'S UNMATCHED STATUS CODES, AND GETDSNS'S       *
+      *  UNRESOLVED DDNAMES TOGETHER, INSTEAD OF NEEDING A DIFFERENT  *
+      *  RECORD LAYOUT FOR EACH ONE.                                 *
+      *                                                               *
+      *  EXCP-SOURCE-PGM IS THE PROGRAM THAT MADE THE REJECT/ACCEPT   *
+      *  DECISION, NOT NECESSARILY THE PROGRAM THAT OWNS THIS FD -    *
+      *  E.G. RRBDRIVE'S EXCEPTION-FILE STAMPS 'RRBTOSSA' SINCE THAT  *
+      *  IS THE SUBPROGRAM RRBDRIVE CALLED THAT ACTUALLY REJECTED THE *
+      *  RECORD. EXCP-INPUT-KEY IS SIZED TO HOLD THE WIDEST KEY ANY   *
+      *  ADOPTER NEEDS (AN RRB HIC, AT 12 BYTES) - A NARROWER KEY     *
+      *  (AN 8-BYTE DDNAME, A 3-BYTE STATUS/SEX PAIR) IS LEFT-        *
+      *  JUSTIFIED AND SPACE-PADDED INTO IT THE USUAL WAY.            *
+      *****************************************************************
+       01  EXCP-COMMON-REC.
+           05  EXCP-SOURCE-PGM         PIC  X(08).
+           05  EXCP-INPUT-KEY          PIC  X(12).
+           05  EXCP-REASON-CODE        PIC  X(02).
+           05  EXCP-TIMESTAMP          PIC  X(26).
