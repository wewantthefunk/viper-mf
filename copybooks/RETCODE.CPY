@@ -0,0 +1,30 @@
+      *****************************************************************
+      *  SHARED RETURN-CODE SEVERITY SCALE - COPY THIS MEMBER FOR A   *
+      *  COMMON WAY TO ROLL UP RESULTS ACROSS PROGRAMS THAT EACH HAVE *
+      *  THEIR OWN AD HOC SUCCESS/FAILURE CONVENTION (COMPL001'S ONE- *
+      *  BYTE STATUS-RET-CD OF 'A'/'R', GETDSNS'S NUMERIC GP-RETURN-  *
+      *  CODE, FILESTAT'S TWO-CHARACTER FILE-STATUS, AND CICS         *
+      *  CALLERS' ASSORTED W-RESPONSE-CODE FIELDS). EXISTING PROGRAMS *
+      *  KEEP THEIR OWN INTERFACES UNCHANGED - RETROFITTING THEM      *
+      *  WOULD BREAK EVERY EXISTING CALLER - BUT A NEW OR UPDATED     *
+      *  PROGRAM, OR A ROLLUP REPORT LIKE OPSUM OR RRBRECON THAT      *
+      *  ALREADY HAS TO TRANSLATE SEVERAL PROGRAMS' RESULTS INTO ONE  *
+      *  PLACE, CAN CLASSIFY EACH RESULT AGAINST THIS SCALE INSTEAD   *
+      *  OF INVENTING ITS OWN.                                       *
+      *                                                               *
+      *  0  = OK            (E.G. GETDSNS GP-RETURN-CODE ZERO,        *
+      *                       FILESTAT '00', COMPL001 'A')            *
+      *  4  = WARNING        (E.G. GETDSNS GP-RETURN-CODE 4 - DDNAME  *
+      *                       NOT FOUND IN THE CATALOG - OR A         *
+      *                       FILESTAT CODE THAT STILL SUCCEEDED BUT  *
+      *                       IS WORTH NOTING, LIKE '02' OR '05')     *
+      *  8  = REJECT         (E.G. COMPL001 'R', AN RRBTOSSA REJECT   *
+      *                       REASON, OR ANY OTHER FILE-STATUS)       *
+      *  12 = ABEND-WORTHY   (E.G. A CEE3AB2/CEE3ABD-CAUGHT ABEND)    *
+      *****************************************************************
+       01  WS-RETURN-CODE-AREA.
+           05  WS-RETURN-CODE          PIC  9(02)  VALUE ZERO.
+               88  RC-OK                           VALUE 0.
+               88  RC-WARNING                      VALUE 4.
+               88  RC-REJECT                       VALUE 8.
+               88  RC-ABEND                        VALUE 12.
