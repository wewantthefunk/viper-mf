@@ -0,0 +1,58 @@
+       01 DASHMAPM.
+          02 DASHMAPI.
+            03 DSHTITLI PIC X(56) VALUE
+               'TRANS STATE    LAST STARTED        LAST COMPL CODE'.
+            03 DSHTITLF PIC S9(4) COMP VALUE 56.
+            03 DSHTITLL PIC S9(4) COMP.
+            03 DSHROW1I PIC X(56) VALUE SPACES.
+            03 DSHROW1F PIC S9(4) COMP VALUE 56.
+            03 DSHROW1L PIC S9(4) COMP.
+            03 DSHROW2I PIC X(56) VALUE SPACES.
+            03 DSHROW2F PIC S9(4) COMP VALUE 56.
+            03 DSHROW2L PIC S9(4) COMP.
+            03 DSHROW3I PIC X(56) VALUE SPACES.
+            03 DSHROW3F PIC S9(4) COMP VALUE 56.
+            03 DSHROW3L PIC S9(4) COMP.
+            03 DSHROW4I PIC X(56) VALUE SPACES.
+            03 DSHROW4F PIC S9(4) COMP VALUE 56.
+            03 DSHROW4L PIC S9(4) COMP.
+            03 DSHROW5I PIC X(56) VALUE SPACES.
+            03 DSHROW5F PIC S9(4) COMP VALUE 56.
+            03 DSHROW5L PIC S9(4) COMP.
+            03 DSHROW6I PIC X(56) VALUE SPACES.
+            03 DSHROW6F PIC S9(4) COMP VALUE 56.
+            03 DSHROW6L PIC S9(4) COMP.
+            03 DSHROW7I PIC X(56) VALUE SPACES.
+            03 DSHROW7F PIC S9(4) COMP VALUE 56.
+            03 DSHROW7L PIC S9(4) COMP.
+            03 DSHMSGI PIC X(60) VALUE SPACES.
+            03 DSHMSGF PIC S9(4) COMP VALUE 60.
+            03 DSHMSGL PIC S9(4) COMP.
+          02 DASHMAPO REDEFINES DASHMAPI.
+            03 DSHTITLO PIC X(56).
+            03 DSHTITLF-FILLER PIC X(2).
+            03 DSHTITLL-FILLER PIC X(2).
+            03 DSHROW1O PIC X(56).
+            03 DSHROW1F-FILLER PIC X(2).
+            03 DSHROW1L-FILLER PIC X(2).
+            03 DSHROW2O PIC X(56).
+            03 DSHROW2F-FILLER PIC X(2).
+            03 DSHROW2L-FILLER PIC X(2).
+            03 DSHROW3O PIC X(56).
+            03 DSHROW3F-FILLER PIC X(2).
+            03 DSHROW3L-FILLER PIC X(2).
+            03 DSHROW4O PIC X(56).
+            03 DSHROW4F-FILLER PIC X(2).
+            03 DSHROW4L-FILLER PIC X(2).
+            03 DSHROW5O PIC X(56).
+            03 DSHROW5F-FILLER PIC X(2).
+            03 DSHROW5L-FILLER PIC X(2).
+            03 DSHROW6O PIC X(56).
+            03 DSHROW6F-FILLER PIC X(2).
+            03 DSHROW6L-FILLER PIC X(2).
+            03 DSHROW7O PIC X(56).
+            03 DSHROW7F-FILLER PIC X(2).
+            03 DSHROW7L-FILLER PIC X(2).
+            03 DSHMSGO PIC X(60).
+            03 DSHMSGF-FILLER PIC X(2).
+            03 DSHMSGL-FILLER PIC X(2).
