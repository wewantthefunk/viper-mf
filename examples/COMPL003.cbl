@@ -0,0 +1,227 @@
+       ID DIVISION.
+       PROGRAM-ID.    COMPL003.
+
+      *    BATCH REPORT: PRINTS A FORMATTED, SORTED DESK-REFERENCE
+      *    LISTING OF EVERY STATUS/CATEGORY CODE COMPL001 KNOWS ABOUT,
+      *    SO ELIGIBILITY CLERKS CAN LOOK UP A CODE WITHOUT ASKING A
+      *    PROGRAMMER TO GREP THE SOURCE. READS THE SAME OPTIONAL
+      *    SITE-MAINTAINED STATUS-TABLE-FILE COMPL001 DOES, SO THE
+      *    LISTING ALWAYS MATCHES WHATEVER TABLE COMPL001 IS ACTUALLY
+      *    USING - THE COMPILED-IN DEFAULTS WHEN THE FILE IS ABSENT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT OPTIONAL STATUS-TABLE-FILE
+                                  ASSIGN TO STATTAB
+                                  FILE STATUS IS ST-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT STATUS-RPT-FILE
+                                  ASSIGN TO STATRPT
+                                  FILE STATUS IS RPT-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  STATUS-TABLE-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+
+       01  STATUS-TABLE-REC.
+           05  STF-VALUE-ONE           PIC  X(02).
+           05  STF-CATEGORY            PIC  X(02).
+
+       FD  STATUS-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+
+       01  STATUS-RPT-REC              PIC  X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE-STATUS              PIC  X(02).
+       01  RPT-FILE-STATUS             PIC  X(02).
+
+       01  WS-TABLE-FILE-EOF           PIC  X(01)  VALUE 'N'.
+           88  TABLE-FILE-EOF                      VALUE 'Y'.
+
+       01  WS-TABLE-COUNT              PIC  9(03)  VALUE ZERO.
+
+       01  WS-DEFAULT-IDX              PIC  9(03)  VALUE ZERO.
+
+      *    STATUS-TABLE-FILE COULD BE HAND-EDITED OUT OF ORDER - SEE
+      *    COMPL001'S WS-PREV-VALUE-ONE COMMENT. THIS REPORT DOESN'T
+      *    SEARCH ALL ITSELF, BUT STATUS-TABLE IS DECLARED ASCENDING
+      *    THE SAME WAY COMPL001'S IS, SO IT GETS THE SAME GUARD TO
+      *    KEEP THE TWO PROGRAMS' VIEW OF THE TABLE CONSISTENT.
+
+       01  WS-PREV-VALUE-ONE           PIC  X(02)  VALUE LOW-VALUES.
+
+       01  WS-LINE-IDX                 PIC  9(03)  VALUE ZERO.
+
+      *    COMPILED-IN DEFAULTS, MIRRORED FROM COMPL001'S
+      *    STATUS-TABLE-DEFAULTS-AREA SO THIS REPORT REFLECTS THE SAME
+      *    FALLBACK TABLE WHEN STATUS-TABLE-FILE IS ABSENT.
+
+       01.
+           05  STATUS-TABLE-DEFAULTS-AREA.
+               10                      PIC  X(55)  VALUE
+              'A A  B B  BAE  BDF  BGI  BHJ  BJK  BKE  BLF  BND  BPE  '.
+               10                      PIC  X(55)  VALUE
+              'BQF  BRG  BTH  BWH  BYG  B1G  B2B  B3C  B4H  B5C  B6B  '.
+               10                      PIC  X(55)  VALUE
+              'B7D  B8D  B9C  CACA CBCB CCCC CDCD CECE CFCF CGCG CHCH '.
+               10                      PIC  X(55)  VALUE
+              'CICI CJCJ CKCK CLCL CMCM CNCN COCO CPCP CQCQ CRCR CSCS '.
+               10                      PIC  X(55)  VALUE
+              'CTCT CUCU CVCV CWCW CXCX CYCY CZCZ C1C1 C2C2 C3C3 C4C4 '.
+               10                      PIC  X(55)  VALUE
+              'C5C5 C6C6 C7C7 C8C8 C9C9 D B  DAD  DCG  DDE  DGF  DHI  '.
+               10                      PIC  X(55)  VALUE
+              'DJJ  DKK  DLE  DMH  DNF  DPH  DQI  DRJ  DSI  DTK  DVD  '.
+               10                      PIC  X(55)  VALUE
+              'DWE  DXJ  DYF  DZK  D1G  D2C  D3H  D4B  D5G  D6B  D7C  '.
+               10                      PIC  X(55)  VALUE
+              'D8D  D9C  E B  EAF  EBD  ECE  EDF  EFI  EGJ  EHK  EJI  '.
+               10                      PIC  X(55)  VALUE
+              'EKJ  EMK  E1B  E2C  E3C  E4G  E5G  E6H  E7D  E8E  E9H  '.
+               10                      PIC  X(55)  VALUE
+              'F1F1 F2F2 F3F3 F4F4 F5F5 F6F6 F7F7 F8F8 J1A  J2A  J3A  '.
+               10                      PIC  X(55)  VALUE
+              'J4A  KAD  KBD  KCD  KDE  KEE  KFE  KGE  KHF  KJF  KLF  '.
+               10                      PIC  X(55)  VALUE
+              'KMF  K1B  K2B  K3B  K4B  K5C  K6C  K7C  K8C  K9D  M A  '.
+               10                      PIC  X(55)  VALUE
+              'M1A  T A  TAA  TCC1 TFTF TQTQ T2C2 T3C3 T4C4 T5C5 T6C6 '.
+               10                      PIC  X(55)  VALUE
+              'T7C7 T8C8 T9C9 W B  WBJ  WCE  WFF  WGK  WJF  WRG  WTH  '.
+               10                      PIC  X(55)  VALUE
+              'W1G  W2C  W3H  W4D  W5I  W6B  W7C  W8D  W9E  1010 1111 '.
+               10                      PIC  X(55)  VALUE
+              '13N  14L  1515 16L  17N  4343 4545 4646 8080 8383 84M  '.
+               10                      PIC  X(10)  VALUE   '8585 86M  '.
+           05  STATUS-TABLE-DEFAULTS  REDEFINES
+                                       STATUS-TABLE-DEFAULTS-AREA.
+               10  STD-ENTRY              OCCURS 189 TIMES.
+                   15  STD-VALUE-ONE       PIC  X(02).
+                   15  STD-CATEGORY       PIC  X(02).
+                   15                  PIC  X(01).
+
+       01  STATUS-TABLE-DATA.
+           05  STATUS-TABLE            OCCURS 1 TO 500 TIMES
+                                       DEPENDING ON WS-TABLE-COUNT
+                                       ASCENDING ST-VALUE-ONE
+                                       INDEXED   ST-INDEX.
+               10  ST-VALUE-ONE          PIC  X(02).
+               10  ST-CATEGORY     PIC  X(02).
+
+       01  WS-REPORT-LINES.
+           05  WS-HEADING-1.
+               10  FILLER              PIC  X(30)  VALUE
+                   'COMPL001 STATUS/CATEGORY CODE'.
+               10  FILLER              PIC  X(20)  VALUE
+                   ' DESK REFERENCE'.
+               10  FILLER              PIC  X(82)  VALUE SPACE.
+           05  WS-HEADING-2.
+               10  FILLER              PIC  X(06)  VALUE 'CODE'.
+               10  FILLER              PIC  X(10)  VALUE 'CATEGORY'.
+               10  FILLER              PIC  X(116) VALUE SPACE.
+           05  WS-DETAIL-LINE.
+               10  WS-DTL-CODE         PIC  X(02).
+               10  FILLER              PIC  X(04)  VALUE SPACE.
+               10  WS-DTL-CATEGORY     PIC  X(02).
+               10  FILLER              PIC  X(124) VALUE SPACE.
+           05  WS-TOTAL-LINE.
+               10  FILLER              PIC  X(10)  VALUE 'TOTAL:'.
+               10  WS-TOTAL-COUNT      PIC  ZZ9.
+               10  FILLER              PIC  X(119) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+
+           PERFORM 0100-LOAD-STATUS-TABLE
+              THRU 0100-EXIT
+
+           OPEN OUTPUT STATUS-RPT-FILE
+
+           MOVE WS-HEADING-1           TO STATUS-RPT-REC
+           WRITE STATUS-RPT-REC
+           MOVE WS-HEADING-2           TO STATUS-RPT-REC
+           WRITE STATUS-RPT-REC
+
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                     UNTIL WS-LINE-IDX > WS-TABLE-COUNT
+               MOVE ST-VALUE-ONE (WS-LINE-IDX) TO WS-DTL-CODE
+               MOVE ST-CATEGORY  (WS-LINE-IDX) TO WS-DTL-CATEGORY
+               MOVE WS-DETAIL-LINE      TO STATUS-RPT-REC
+               WRITE STATUS-RPT-REC
+           END-PERFORM
+
+           MOVE WS-TABLE-COUNT         TO WS-TOTAL-COUNT
+           MOVE WS-TOTAL-LINE          TO STATUS-RPT-REC
+           WRITE STATUS-RPT-REC
+
+           CLOSE STATUS-RPT-FILE
+
+           DISPLAY 'COMPL003,STATUS CODES LISTED,' WS-TABLE-COUNT
+
+           STOP RUN.
+
+      *    LOADS THE STATUS TABLE FROM THE OPTIONAL SITE-MAINTAINED
+      *    STATUS-TABLE-FILE IF PRESENT, OTHERWISE FROM THE COMPILED-IN
+      *    DEFAULTS - THE SAME RULE COMPL001'S 0100-LOAD-STATUS-TABLE
+      *    FOLLOWS.
+
+       0100-LOAD-STATUS-TABLE.
+
+           OPEN INPUT STATUS-TABLE-FILE.
+
+           IF  ST-FILE-STATUS          =  '00'
+               MOVE  ZERO               TO  WS-TABLE-COUNT
+               MOVE  'N'                TO  WS-TABLE-FILE-EOF
+               MOVE  LOW-VALUES         TO  WS-PREV-VALUE-ONE
+               PERFORM UNTIL TABLE-FILE-EOF
+                   READ STATUS-TABLE-FILE
+                     AT END
+                       MOVE  'Y'          TO  WS-TABLE-FILE-EOF
+                     NOT AT END
+                       IF  WS-TABLE-COUNT    >=  500
+                           DISPLAY 'COMPL003,STATUS-TABLE-FILE ROWS'
+                                   ' EXCEED TABLE MAX 500,ROWS IGNORED'
+                           MOVE  'Y'          TO  WS-TABLE-FILE-EOF
+                       ELSE
+                           IF  STF-VALUE-ONE  NOT >  WS-PREV-VALUE-ONE
+                               DISPLAY 'COMPL003,STATUS-TABLE-FILE ROW'
+                                   ' OUT OF ASCENDING ORDER,REJECTED,'
+                                   STF-VALUE-ONE
+                           ELSE
+                               ADD  1           TO  WS-TABLE-COUNT
+                               MOVE  STF-VALUE-ONE  TO
+                                     ST-VALUE-ONE (WS-TABLE-COUNT)
+                               MOVE  STF-CATEGORY   TO
+                                     ST-CATEGORY  (WS-TABLE-COUNT)
+                               MOVE  STF-VALUE-ONE  TO
+                                     WS-PREV-VALUE-ONE
+                           END-IF
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STATUS-TABLE-FILE
+           ELSE
+               MOVE  189                TO  WS-TABLE-COUNT
+               PERFORM  VARYING  WS-DEFAULT-IDX  FROM  1  BY  1
+                         UNTIL   WS-DEFAULT-IDX  >  189
+                   MOVE  STD-VALUE-ONE (WS-DEFAULT-IDX)  TO
+                         ST-VALUE-ONE  (WS-DEFAULT-IDX)
+                   MOVE  STD-CATEGORY  (WS-DEFAULT-IDX)  TO
+                         ST-CATEGORY   (WS-DEFAULT-IDX)
+               END-PERFORM
+           END-IF.
+
+       0100-EXIT.
+           EXIT.
