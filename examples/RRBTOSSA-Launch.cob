@@ -34,6 +34,11 @@
        01  RRBTOSSA-PARAMETERS.
            05  RP-RRB-HIC              PIC  X(12).
            05  RP-SSA-HIC              PIC  X(11).
+           05  RP-REJECT-REASON        PIC  X(02).
+           05  RP-RANGE-VALUE          PIC  9(06).
+           05  RP-RANGE-LOW            PIC  9(06).
+           05  RP-RANGE-HIGH           PIC  9(06).
+           05  RP-XREF-MISMATCH        PIC  X(01).
 
        01 WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
