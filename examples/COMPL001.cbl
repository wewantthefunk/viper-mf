@@ -15,11 +15,127 @@
                                            SPACE
                                            ZERO.
       
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *    OPTIONAL SITE-MAINTAINED STATUS/CATEGORY TABLE. WHEN THE
+      *    DD/FILE IS MISSING, THE COMPILED-IN DEFAULTS BELOW ARE USED
+      *    AS-IS. WHEN IT IS PRESENT, IT REPLACES THE COMPILED-IN TABLE
+      *    ENTIRELY, SO THE ELIGIBILITY UNIT CAN ADD OR CORRECT A
+      *    STATUS CODE WITHOUT A RECOMPILE. RECORDS MUST BE IN
+      *    ASCENDING ST-VALUE-ONE ORDER, THE SAME AS THE COMPILED-IN
+      *    TABLE, SINCE SEARCH ALL REQUIRES A SORTED TABLE.
+
+           SELECT OPTIONAL STATUS-TABLE-FILE
+                                  ASSIGN TO STATTAB
+                                  FILE STATUS IS ST-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    LOGS EVERY STATUS-IN VALUE THAT FALLS THROUGH UNMATCHED
+      *    (STATUS-RET-CD LEFT AT 'R') SO THE UNMATCHED CODES CAN BE
+      *    REVIEWED AND PRIORITIZED FOR ADDITION TO STATUS-TABLE-FILE.
+
+      *    ASSIGNED TO A WORKING-STORAGE DSN FIELD RATHER THAN A FIXED
+      *    LITERAL SO 0100-LOAD-STATUS-TABLE CAN POINT IT AT A TEST-
+      *    SCOPED DD NAME UNDER THE SHARED BTCHTEST SWITCH (SEE THE
+      *    WSTMODE COPYBOOK) INSTEAD OF THE PRODUCTION EXCEPTION LOG.
+
+           SELECT COMPL001-EXCEPTION-FILE
+                                  ASSIGN TO WS-CPLEXCP-DSN
+                                  FILE STATUS IS CX-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    LOGS EVERY STATUS-IN VALUE THAT WAS SUCCESSFULLY CATEGORIZED
+      *    (STATUS-RET-CD LEFT AT 'A') SO A DAILY VOLUME COUNT OF
+      *    CATEGORIZED-VERSUS-REJECTED LOOKUPS CAN BE ROLLED UP WITHOUT
+      *    HAVING TO INFER IT FROM THE ABSENCE OF A REJECT.
+
+      *    SAME TEST-SCOPED-DSN TREATMENT AS COMPL001-EXCEPTION-FILE
+      *    ABOVE.
+
+           SELECT COMPL001-CATEGORIZED-FILE
+                                  ASSIGN TO WS-CPLCTGD-DSN
+                                  FILE STATUS IS CG-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  STATUS-TABLE-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+
+       01  STATUS-TABLE-REC.
+           05  STF-VALUE-ONE           PIC  X(02).
+           05  STF-CATEGORY            PIC  X(02).
+
+      *    SHARED LAYOUT (SOURCE PROGRAM, INPUT KEY, REASON CODE,
+      *    TIMESTAMP) SO THIS EXCEPTION LOG CAN BE READ AND TRIAGED
+      *    ALONGSIDE RRBTOSSA'S AND GETDSNS'S REJECT/EXCEPTION OUTPUT
+      *    BY ONE DOWNSTREAM REVIEW JOB INSTEAD OF THREE. THE STATUS-IN
+      *    VALUE AND SEX BYTE ARE CARRIED TOGETHER IN EXCP-INPUT-KEY
+      *    (SPACE-PADDED TO ITS FULL WIDTH); THE RUN-ID THIS FILE USED
+      *    TO CARRY IS DROPPED SINCE THE SHARED LAYOUT HAS NO ROOM FOR
+      *    IT AND NOTHING OUTSIDE THIS PROGRAM EVER READ IT.
+
+       FD  COMPL001-EXCEPTION-FILE
+           RECORD CONTAINS 48 CHARACTERS.
+
+           COPY EXCPREC.
+
+       FD  COMPL001-CATEGORIZED-FILE
+           RECORD CONTAINS 56 CHARACTERS.
+
+       01  COMPL001-CATEGORIZED-REC.
+           05  CG-STATUS-IN            PIC  X(02).
+           05  CG-STATUS-CAT           PIC  X(02).
+           05  CG-TIMESTAMP            PIC  X(26).
+           05  CG-RUN-ID               PIC  X(26).
+
        WORKING-STORAGE SECTION.
-      
+
+       01  ST-FILE-STATUS              PIC  X(02).
+
+       01  WS-TABLE-LOADED             PIC  X(01)  VALUE 'N'.
+           88  TABLE-LOADED                        VALUE 'Y'.
+
+       01  WS-TABLE-FILE-EOF           PIC  X(01)  VALUE 'N'.
+           88  TABLE-FILE-EOF                      VALUE 'Y'.
+
+       01  WS-TABLE-COUNT              PIC  9(03)  VALUE ZERO.
+
+       01  WS-DEFAULT-IDX              PIC  9(03)  VALUE ZERO.
+
+      *    SEARCH ALL BELOW IS A BINARY SEARCH AND REQUIRES
+      *    STATUS-TABLE TO BE IN STRICT ASCENDING ST-VALUE-ONE ORDER.
+      *    THE COMPILED-IN DEFAULTS ARE GUARANTEED SORTED, BUT
+      *    STATUS-TABLE-FILE IS A SITE-MAINTAINED FLAT FILE THAT COULD
+      *    BE HAND-EDITED OUT OF ORDER (E.G. A NEW ROW APPENDED TO THE
+      *    END INSTEAD OF INSERTED IN PLACE) - 0100-LOAD-STATUS-TABLE
+      *    COMPARES EACH INCOMING ROW AGAINST THIS TO REJECT ANY ROW
+      *    THAT WOULD BREAK THE SORT RATHER THAN LET IT CORRUPT THE
+      *    BINARY SEARCH SILENTLY.
+
+       01  WS-PREV-VALUE-ONE           PIC  X(02)  VALUE LOW-VALUES.
+
+       01  CX-FILE-STATUS              PIC  X(02).
+
+       01  CG-FILE-STATUS              PIC  X(02).
+
+       01  WS-CPLEXCP-DSN              PIC  X(08).
+
+       01  WS-CPLCTGD-DSN              PIC  X(08).
+
+           COPY WSTMODE.
+
+       01  WS-EXCP-FILE-OPENED         PIC  X(01)  VALUE 'N'.
+           88  EXCP-FILE-OPENED                    VALUE 'Y'.
+
+       01  WS-RUN-ID                   PIC  X(26).
+
        01.
-           05  STATUS-TABLE-AREA.
+           05  STATUS-TABLE-DEFAULTS-AREA.
                10                      PIC  X(55)  VALUE
               'A A  B B  BAE  BDF  BGI  BHJ  BJK  BKE  BLF  BND  BPE  '.
                10                      PIC  X(55)  VALUE
@@ -55,14 +171,21 @@
                10                      PIC  X(55)  VALUE
               '13N  14L  1515 16L  17N  4343 4545 4646 8080 8383 84M  '.
                10                      PIC  X(10)  VALUE   '8585 86M  '.
-           05  REDEFINES STATUS-TABLE-AREA.
-               10  STATUS-TABLE           OCCURS 189 TIMES
+           05  STATUS-TABLE-DEFAULTS  REDEFINES
+                                       STATUS-TABLE-DEFAULTS-AREA.
+               10  STD-ENTRY              OCCURS 189 TIMES.
+                   15  STD-VALUE-ONE       PIC  X(02).
+                   15  STD-CATEGORY       PIC  X(02).
+                   15                  PIC  X(01).
+
+       01  STATUS-TABLE-DATA.
+           05  STATUS-TABLE            OCCURS 1 TO 500 TIMES
+                                       DEPENDING ON WS-TABLE-COUNT
                                        ASCENDING ST-VALUE-ONE
                                        INDEXED   ST-INDEX.
-                   15  ST-VALUE-ONE          PIC  X(02).
-                   15  ST-CATEGORY     PIC  X(02).
-                   15                  PIC  X(01).
-      
+               10  ST-VALUE-ONE          PIC  X(02).
+               10  ST-CATEGORY     PIC  X(02).
+
        LINKAGE SECTION.
       
        01  STATUS-AREA.
@@ -79,45 +202,184 @@
            05  STATUS-RET-CD              PIC  X(01).
       /
        PROCEDURE DIVISION           USING  STATUS-AREA.
-      
+
+           IF  NOT TABLE-LOADED
+               PERFORM 0100-LOAD-STATUS-TABLE
+                  THRU 0100-EXIT
+           END-IF
+
            IF STATUS-IN-1               =  'H'
                MOVE STATUS-IN-2         TO STATUS-IN-1
                MOVE SPACE            TO STATUS-IN-2
            END-IF
       
            MOVE  SPACE               TO  STATUS-CAT
-           MOVE  'R'                 TO  STATUS-RET-CD
-      
-           EVALUATE  TRUE
-             WHEN  STATUS-IN-1         NOT =  'T'
-             WHEN  STATUS-IN-2                SPACE-A-C-F-Q-2-THRU-9
-               SEARCH  ALL STATUS-TABLE
-                 WHEN  ST-VALUE-ONE (ST-INDEX)
+
+           IF  STATUS-IN                TEST-CLASS
+      *        UNPRINTABLE/GARBAGE INPUT (E.G. A TRUNCATED OR
+      *        CORRUPTED EXTRACT RECORD LEAVING LOW-VALUES IN
+      *        STATUS-IN) - RETURNED SEPARATELY FROM 'R' SO IT ISN'T
+      *        MISTAKEN FOR A LEGITIMATE CODE WE JUST DON'T RECOGNIZE.
+               MOVE  'G'             TO  STATUS-RET-CD
+           ELSE
+               MOVE  'R'             TO  STATUS-RET-CD
+
+               EVALUATE  TRUE
+                 WHEN  STATUS-IN-1     NOT =  'T'
+                 WHEN  STATUS-IN-2            SPACE-A-C-F-Q-2-THRU-9
+                   SEARCH  ALL STATUS-TABLE
+                     WHEN  ST-VALUE-ONE (ST-INDEX)
                                         =  STATUS-IN
-                   MOVE  ST-CATEGORY (ST-INDEX)
+                       MOVE  ST-CATEGORY (ST-INDEX)
                                        TO  STATUS-CAT
-                   MOVE  'A'           TO  STATUS-RET-CD
-               END-SEARCH
-      
-             WHEN  STATUS-IN-2                CONVERTED-VALUES
-               EVALUATE  STATUS-SEX
-                 WHEN  '1'
-                 WHEN  'M'
-                   MOVE  'A'           TO  STATUS-RET-CD
-                   MOVE  STATUS-IN-2      TO  STATUS-CAT-1
-      
-                   INSPECT STATUS-CAT-1
-                               CONVERTING  'BDEGHLMNPRSTUVWXYZ'
-                                       TO  'GGGHIHIJKHIJKKGHIJ'
-                 WHEN  '2'
-                 WHEN  'F'
-                   MOVE  'A'           TO  STATUS-RET-CD
-                   MOVE  STATUS-IN-2      TO  STATUS-CAT-1
-      
-                   INSPECT STATUS-CAT-1
-                               CONVERTING  'DEGHJKLMNPRSTUVWXYZ'
-                                       TO  'BBCDEFCDEFCDEFFBCDE'
+                       MOVE  'A'       TO  STATUS-RET-CD
+                   END-SEARCH
+
+                 WHEN  STATUS-IN-2            CONVERTED-VALUES
+                   EVALUATE  STATUS-SEX
+                     WHEN  '1'
+                     WHEN  'M'
+                       MOVE  'A'       TO  STATUS-RET-CD
+                       MOVE  STATUS-IN-2  TO  STATUS-CAT-1
+
+                       INSPECT STATUS-CAT-1
+                                   CONVERTING  'BDEGHLMNPRSTUVWXYZ'
+                                           TO  'GGGHIHIJKHIJKKGHIJ'
+                     WHEN  '2'
+                     WHEN  'F'
+                       MOVE  'A'       TO  STATUS-RET-CD
+                       MOVE  STATUS-IN-2  TO  STATUS-CAT-1
+
+                       INSPECT STATUS-CAT-1
+                                   CONVERTING  'DEGHJKLMNPRSTUVWXYZ'
+                                           TO  'BBCDEFCDEFCDEFFBCDE'
+                   END-EVALUATE
                END-EVALUATE
-           END-EVALUATE
-      
+
+               IF  STATUS-RET-CD       =  'R'
+                   PERFORM 0200-WRITE-EXCEPTION
+                      THRU 0200-EXIT
+               END-IF
+
+               IF  STATUS-RET-CD       =  'A'
+                   PERFORM 0300-WRITE-CATEGORIZED
+                      THRU 0300-EXIT
+               END-IF
+           END-IF
+
            GOBACK.
+
+      *    LOADS STATUS-TABLE FROM THE OPTIONAL SITE-MAINTAINED
+      *    STATUS-TABLE-FILE IF IT'S PRESENT, OTHERWISE FROM THE
+      *    COMPILED-IN DEFAULTS. RUNS ONCE PER EXECUTION. ALSO OPENS
+      *    COMPL001-EXCEPTION-FILE AND CAPTURES A RUN-ID TIMESTAMP,
+      *    BOTH SHARED BY EVERY REJECT LOGGED DURING THIS EXECUTION.
+
+       0100-LOAD-STATUS-TABLE.
+
+           OPEN INPUT STATUS-TABLE-FILE.
+
+           IF  ST-FILE-STATUS          =  '00'
+               MOVE  ZERO               TO  WS-TABLE-COUNT
+               MOVE  'N'                TO  WS-TABLE-FILE-EOF
+               MOVE  LOW-VALUES         TO  WS-PREV-VALUE-ONE
+               PERFORM UNTIL TABLE-FILE-EOF
+                   READ STATUS-TABLE-FILE
+                     AT END
+                       MOVE  'Y'          TO  WS-TABLE-FILE-EOF
+                     NOT AT END
+                       IF  WS-TABLE-COUNT    >=  500
+                           DISPLAY 'COMPL001,STATUS-TABLE-FILE ROWS'
+                                   ' EXCEED TABLE MAX 500,ROWS IGNORED'
+                           MOVE  'Y'          TO  WS-TABLE-FILE-EOF
+                       ELSE
+                           IF  STF-VALUE-ONE  NOT >  WS-PREV-VALUE-ONE
+                               DISPLAY 'COMPL001,STATUS-TABLE-FILE ROW'
+                                   ' OUT OF ASCENDING ORDER,REJECTED,'
+                                   STF-VALUE-ONE
+                           ELSE
+                               ADD  1           TO  WS-TABLE-COUNT
+                               MOVE  STF-VALUE-ONE  TO
+                                     ST-VALUE-ONE (WS-TABLE-COUNT)
+                               MOVE  STF-CATEGORY   TO
+                                     ST-CATEGORY  (WS-TABLE-COUNT)
+                               MOVE  STF-VALUE-ONE  TO
+                                     WS-PREV-VALUE-ONE
+                           END-IF
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STATUS-TABLE-FILE
+           ELSE
+               MOVE  189                TO  WS-TABLE-COUNT
+               PERFORM  VARYING  WS-DEFAULT-IDX  FROM  1  BY  1
+                         UNTIL   WS-DEFAULT-IDX  >  189
+                   MOVE  STD-VALUE-ONE (WS-DEFAULT-IDX)  TO
+                         ST-VALUE-ONE  (WS-DEFAULT-IDX)
+                   MOVE  STD-CATEGORY  (WS-DEFAULT-IDX)  TO
+                         ST-CATEGORY   (WS-DEFAULT-IDX)
+               END-PERFORM
+           END-IF.
+
+           SET  TABLE-LOADED           TO  TRUE.
+
+      *    CHECKS THE SHARED BTCHTEST ENVIRONMENT VARIABLE (SEE THE
+      *    WSTMODE COPYBOOK) AND POINTS BOTH LOG FILES AT TEST-SCOPED
+      *    DSNS WHEN IT IS SET, SO QA CAN RUN COMPL001 AGAINST RANDRRB-
+      *    GENERATED SYNTHETIC STATUS CODES WITHOUT ANY RISK OF
+      *    UPDATING THE PRODUCTION LOGS.
+
+           ACCEPT  WS-TEST-MODE-SWITCH  FROM  ENVIRONMENT  'BTCHTEST'.
+
+           IF  WS-TEST-MODE-ON
+               MOVE  'CPLEXCPT'          TO  WS-CPLEXCP-DSN
+               MOVE  'CPLCTGDT'          TO  WS-CPLCTGD-DSN
+           ELSE
+               MOVE  'CPLEXCP '          TO  WS-CPLEXCP-DSN
+               MOVE  'CPLCTGD '          TO  WS-CPLCTGD-DSN
+           END-IF.
+
+           MOVE  FUNCTION CURRENT-DATE  TO  WS-RUN-ID.
+           OPEN OUTPUT COMPL001-EXCEPTION-FILE.
+           OPEN OUTPUT COMPL001-CATEGORIZED-FILE.
+           SET  EXCP-FILE-OPENED       TO  TRUE.
+
+       0100-EXIT.
+           EXIT.
+
+      *    WRITES ONE REJECTED STATUS-IN VALUE AGAINST THE SHARED
+      *    EXCEPTION LAYOUT - THE STATUS-IN VALUE AND SEX BYTE TOGETHER
+      *    ARE THE INPUT KEY, AND '01' IS THE ONLY REASON COMPL001 EVER
+      *    REJECTS A LOOKUP (NO MATCHING ENTRY IN THE STATUS TABLE).
+
+       0200-WRITE-EXCEPTION.
+
+           MOVE  'COMPL001'           TO  EXCP-SOURCE-PGM.
+           MOVE  SPACES               TO  EXCP-INPUT-KEY.
+           MOVE  STATUS-IN            TO  EXCP-INPUT-KEY (1:2).
+           MOVE  STATUS-SEX           TO  EXCP-INPUT-KEY (3:1).
+           MOVE  '01'                 TO  EXCP-REASON-CODE.
+           MOVE  FUNCTION CURRENT-DATE TO  EXCP-TIMESTAMP.
+
+           WRITE EXCP-COMMON-REC.
+
+       0200-EXIT.
+           EXIT.
+
+      *    WRITES ONE SUCCESSFULLY CATEGORIZED STATUS-IN VALUE, THE
+      *    CATEGORY IT RESOLVED TO, THE TIMESTAMP OF THIS SPECIFIC
+      *    CALL, AND THE RUN-ID CAPTURED WHEN THIS EXECUTION FIRST
+      *    LOADED THE STATUS TABLE - THE ACCEPTED-SIDE COUNTERPART TO
+      *    0200-WRITE-EXCEPTION.
+
+       0300-WRITE-CATEGORIZED.
+
+           MOVE  STATUS-IN             TO  CG-STATUS-IN.
+           MOVE  STATUS-CAT            TO  CG-STATUS-CAT.
+           MOVE  FUNCTION CURRENT-DATE TO  CG-TIMESTAMP.
+           MOVE  WS-RUN-ID             TO  CG-RUN-ID.
+
+           WRITE COMPL001-CATEGORIZED-REC.
+
+       0300-EXIT.
+           EXIT.
