@@ -2,25 +2,25 @@
        PROGRAM-ID. HELLOW75.
        AUTHOR. CHRISTIAN STRAMA.
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
 
-       FILE-CONTROL.  
+       FILE-CONTROL.
 
       * set the environment variable TESTFILE=test-records-indexed.txt
       * prior to running the converted Python file
            SELECT INPUTFILE       ASSIGN TO TESTFILE
                                   FILE STATUS IS FILE-STATUS
                                   RECORD KEY IS SEARCH-KEY
-                                  ACCESS RANDOM
+                                  ACCESS DYNAMIC
                                   ORGANIZATION INDEXED.
 
        DATA DIVISION.
 
-       FILE SECTION. 
+       FILE SECTION.
 
-       FD INPUTFILE 
+       FD INPUTFILE
            RECORD CONTAINS 14 CHARACTERS.
 
        01  TEST-REC.
@@ -35,30 +35,62 @@
 
        01 FILE-STATUS      PIC X(2).
 
+      *    KEY TO BEGIN BROWSING FROM - A CALLER WANTING TO LOOK UP
+      *    OR BROWSE FROM A DIFFERENT STARTING POINT SETS THIS BEFORE
+      *    0000-BROWSE-FILE RUNS, INSTEAD OF THE OLD HARDCODED '0001'
+      *    SEARCH-KEY THAT COULD ONLY EVER FIND ONE RECORD.
+
+       01 WS-BROWSE-KEY     PIC X(4) VALUE '0001'.
+
        PROCEDURE DIVISION.
 
            DISPLAY 'expected value 0001test record 1'
-           
-           OPEN INPUT INPUTFILE.    
+
+           OPEN INPUT INPUTFILE.
 
            IF FILE-STATUS = '00'
-              MOVE 'N' TO NO-MORE-RECORDS
-              PERFORM 0000-READ-FILE THRU 0000-READ-FILE-EXIT
-           ELSE 
-              DISPLAY 'error opening file - ' FILE-STATUS 
+              PERFORM 0000-BROWSE-FILE THRU 0000-BROWSE-FILE-EXIT
+           ELSE
+              DISPLAY 'error opening file - ' FILE-STATUS
            END-IF.
 
-           CLOSE INPUTFILE.       
+           CLOSE INPUTFILE.
 
            STOP RUN.
 
-       0000-READ-FILE.
-           MOVE '0001' TO SEARCH-KEY.
+      *****************************************************************
+      *  STARTS THE FILE AT WS-BROWSE-KEY AND READS FORWARD WITH READ *
+      *  NEXT UNTIL THE FILE RUNS OUT, INSTEAD OF THE OLD SINGLE,      *
+      *  HARDCODED-KEY LOOKUP. A CALLER WANTING ONE SPECIFIC RECORD    *
+      *  SETS WS-BROWSE-KEY TO THAT KEY BEFORE CALLING; ANY OTHER      *
+      *  CALLER GETS EVERY RECORD FROM THAT KEY FORWARD.               *
+      *****************************************************************
+       0000-BROWSE-FILE.
+
+           MOVE WS-BROWSE-KEY TO SEARCH-KEY.
 
-           READ INPUTFILE
-              AT END MOVE 'Y' TO NO-MORE-RECORDS.
+           START INPUTFILE KEY IS >= SEARCH-KEY
+              INVALID KEY
+                 DISPLAY 'no records found at or after key ' SEARCH-KEY
+           END-START.
 
-           DISPLAY '               ' TEST-REC.
+           IF FILE-STATUS = '00'
+              MOVE 'N' TO NO-MORE-RECORDS
+              PERFORM 0000-READ-FILE THRU 0000-READ-FILE-EXIT
+                 UNTIL NO-MORE-RECORDS = 'Y'
+           END-IF.
+
+       0000-BROWSE-FILE-EXIT.
+           EXIT.
+
+       0000-READ-FILE.
+           READ INPUTFILE NEXT RECORD
+              AT END MOVE 'Y' TO NO-MORE-RECORDS
+           END-READ.
+
+           IF NO-MORE-RECORDS NOT = 'Y'
+              DISPLAY '               ' TEST-REC
+           END-IF.
 
        0000-READ-FILE-EXIT.
            EXIT.
