@@ -30,18 +30,25 @@
 
        01 FILE-STATUS      PIC X(2).
 
+      *    RUNNING COUNT OF RECORDS READ - GIVES A CONTROL TOTAL TO
+      *    RECONCILE AGAINST THE FILE'S EXPECTED RECORD COUNT ONCE
+      *    THE READ LOOP HITS AT END, INSTEAD OF THE COUNT SIMPLY
+      *    NOT BEING KEPT ANYWHERE.
+
+       01 WS-RECORD-COUNT  PIC 9(6) VALUE ZERO.
+
        PROCEDURE DIVISION.
 
            DISPLAY 'expected value test record 1'
            DISPLAY '               test record 2'
            DISPLAY '               test record 3'
-           
-           OPEN INPUT INPUTFILE.    
+
+           OPEN INPUT INPUTFILE.
 
            IF FILE-STATUS = '00'
               MOVE 'N' TO NO-MORE-RECORDS
-           ELSE 
-              DISPLAY 'error opening file - ' FILE-STATUS 
+           ELSE
+              DISPLAY 'error opening file - ' FILE-STATUS
            END-IF.
 
            PERFORM UNTIL NO-MORE-RECORDS = 'Y'
@@ -50,10 +57,13 @@
 
               IF NO-MORE-RECORDS = 'N'
                  DISPLAY TEST-REC
+                 ADD 1 TO WS-RECORD-COUNT
               END-IF
            END-PERFORM.
 
-           CLOSE INPUTFILE.       
+           CLOSE INPUTFILE.
+
+           DISPLAY WS-RECORD-COUNT ' records processed'.
 
            STOP RUN.
 
