@@ -6,7 +6,7 @@
 
        INPUT-OUTPUT SECTION.
 
-       FILE-CONTROL.  
+       FILE-CONTROL.
 
       * set the environment variable TESTFILE=test-records.txt
       * prior to running the converted Python file
@@ -14,47 +14,145 @@
                                   FILE STATUS IS FILE-STATUS
                                   ORGANIZATION LINE SEQUENTIAL.
 
+      *    HOLDS ONE ROW PER RRB-NUMBER THAT RRBTOSSA SUCCESSFULLY
+      *    CONVERTED, WITH THE RESULTING SSA HIC ATTACHED, SO THE
+      *    CONVERSION PIPELINE'S OUTPUT IS A FILE INSTEAD OF JUST A
+      *    DISPLAY LINE THAT SCROLLS PAST.
+
+           SELECT ACCEPTED-FILE   ASSIGN TO ACCPTFIL
+                                  FILE STATUS IS ACCPT-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    HOLDS ONE ROW PER RRB-NUMBER RRBTOSSA REJECTED, WITH THE
+      *    REJECT-REASON CODE ATTACHED, SO A REJECTED HIC CAN BE
+      *    INVESTIGATED WITHOUT RE-RUNNING THE CONVERSION.
+
+           SELECT REJECTED-FILE   ASSIGN TO REJCTFIL
+                                  FILE STATUS IS REJCT-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
 
-       FILE SECTION. 
+       FILE SECTION.
 
-       FD INPUTFILE 
-           RECORD CONTAINS 14 CHARACTERS.
+      *    24 CHARACTERS TO MATCH TEST-REC'S FULL SIZE (10-BYTE FILLER
+      *    + 14-BYTE RRB-NUMBER) - A SHORTER RECORD CONTAINS THAN THE
+      *    01-LEVEL GROUP MEANS READ ... INTO ONLY POPULATES THE FIRST
+      *    RECORD CONTAINS BYTES FROM THE ACTUAL FILE DATA, LEAVING THE
+      *    REST OF THE GROUP (AND SO PART OF RRB-NUMBER) UNPOPULATED.
+
+       FD INPUTFILE
+           RECORD CONTAINS 24 CHARACTERS.
 
        01  TEST-REC.
            02 FILLER      PIC X(10).
            02 RRB-NUMBER  PIC X(14).
 
+       FD  ACCEPTED-FILE
+           RECORD CONTAINS 26 CHARACTERS.
+
+       01  ACCPT-REC.
+           02  ACCPT-RRB-HIC       PIC X(12).
+           02  ACCPT-SSA-HIC       PIC X(11).
+           02  FILLER              PIC X(03).
+
+       FD  REJECTED-FILE
+           RECORD CONTAINS 14 CHARACTERS.
+
+       01  REJCT-REC.
+           02  REJCT-RRB-HIC       PIC X(12).
+           02  REJCT-REASON        PIC X(02).
+
        WORKING-STORAGE SECTION.
 
        01 NO-MORE-RECORDS  PIC X(1) VALUE 'Y'.
 
+      *    SEPARATE FROM TEST-REC'S RRB-NUMBER SO THE READ INTO BELOW
+      *    ISN'T A SELF-OVERLAPPING MOVE INTO A SUBFIELD OF THE VERY
+      *    RECORD BEING READ.
+
+       01 WS-RRB-NUMBER    PIC X(14).
+
        01 FILE-STATUS      PIC X(2).
 
+       01 ACCPT-FILE-STATUS PIC X(2).
+
+       01 REJCT-FILE-STATUS PIC X(2).
+
+      *    PARAMETERS FOR RRBTOSSA - SAME LAYOUT AS RRBTOSSA'S OWN
+      *    LINKAGE SECTION, HAND-DECLARED HERE THE SAME WAY
+      *    RRBDRIVE'S WS-RRBTOSSA-PARAMETERS DUPLICATES IT RATHER THAN
+      *    SHARING IT VIA A COPYBOOK.
+
+       01  WS-RRBTOSSA-PARAMETERS.
+           05  RP-RRB-HIC              PIC  X(12).
+           05  RP-SSA-HIC              PIC  X(11).
+           05  RP-REJECT-REASON        PIC  X(02).
+           05  RP-RANGE-VALUE          PIC  9(06).
+           05  RP-RANGE-LOW            PIC  9(06).
+           05  RP-RANGE-HIGH           PIC  9(06).
+           05  RP-XREF-MISMATCH        PIC  X(01).
+
        PROCEDURE DIVISION.
 
            DISPLAY 'expected value test record 1'
            DISPLAY '               test record 2'
            DISPLAY '               test record 3'
-           
-           OPEN INPUT INPUTFILE.    
+
+           OPEN INPUT INPUTFILE.
 
            IF FILE-STATUS = '00'
               MOVE 'N' TO NO-MORE-RECORDS
-           ELSE 
-              DISPLAY 'error opening file - ' FILE-STATUS 
+              OPEN OUTPUT ACCEPTED-FILE
+              OPEN OUTPUT REJECTED-FILE
+           ELSE
+              DISPLAY 'error opening file - ' FILE-STATUS
            END-IF.
 
            PERFORM UNTIL NO-MORE-RECORDS = 'Y'
-              READ INPUTFILE INTO RRB-NUMBER
+              READ INPUTFILE INTO WS-RRB-NUMBER
                  AT END MOVE 'Y' TO NO-MORE-RECORDS
 
               IF NO-MORE-RECORDS = 'N'
-                 DISPLAY RRB-NUMBER
+                 DISPLAY WS-RRB-NUMBER
+                 PERFORM 1000-CONVERT-RRB-NUMBER
+                    THRU 1000-EXIT
               END-IF
            END-PERFORM.
 
-           CLOSE INPUTFILE.       
+           CLOSE INPUTFILE.
+
+           IF ACCPT-FILE-STATUS = '00'
+              CLOSE ACCEPTED-FILE
+              CLOSE REJECTED-FILE
+           END-IF.
 
            STOP RUN.
 
+      *****************************************************************
+      *  CALLS RRBTOSSA WITH THE RRB-NUMBER JUST READ AND WRITES THE   *
+      *  RESULT TO ACCEPTED-FILE (WITH THE RESULTING SSA HIC) OR       *
+      *  REJECTED-FILE (WITH THE REJECT-REASON CODE), INSTEAD OF THE   *
+      *  EXTRACT JUST SCROLLING PAST ON DISPLAY WITH NO CONVERSION.    *
+      *****************************************************************
+       1000-CONVERT-RRB-NUMBER.
+
+           MOVE WS-RRB-NUMBER         TO RP-RRB-HIC.
+           MOVE SPACE                 TO RP-SSA-HIC.
+           MOVE SPACE                 TO RP-REJECT-REASON.
+
+           CALL 'RRBTOSSA' USING WS-RRBTOSSA-PARAMETERS.
+
+           IF RP-SSA-HIC NOT = SPACE
+              MOVE RP-RRB-HIC         TO ACCPT-RRB-HIC
+              MOVE RP-SSA-HIC         TO ACCPT-SSA-HIC
+              WRITE ACCPT-REC
+           ELSE
+              MOVE RP-RRB-HIC         TO REJCT-RRB-HIC
+              MOVE RP-REJECT-REASON   TO REJCT-REASON
+              WRITE REJCT-REC
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
