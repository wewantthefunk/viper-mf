@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPSUM.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      * END-OF-DAY OPERATIONS SUMMARY. TIES TOGETHER THE OUTPUTS THAT
+      * RRBDRIVE (RRB HIC CONVERSION), COMPL001 (STATUS CATEGORIZATION),
+      * FSFREQ (FILESTAT LOOKUP TALLIES), AND CEE3AB2/CEE3ABD (ABEND
+      * CAPTURE) EACH ALREADY WRITE TO THEIR OWN SEPARATE DATASET, AND
+      * ROLLS THEM INTO ONE REPORT SO THE MORNING OPERATIONS REVIEW
+      * DOESN'T HAVE TO CHECK FOUR DIFFERENT LOGS BY HAND. EVERY INPUT
+      * IS OPTIONAL - A SOURCE THAT DIDN'T RUN TODAY (OR WASN'T WIRED
+      * UP YET) JUST CONTRIBUTES ZERO TO THAT PART OF THE SUMMARY,
+      * THE SAME "OPTIONAL SITE-MAINTAINED FILE" PATTERN RRBTOSSA AND
+      * COMPL001 ALREADY USE FOR THEIR OWN OPTIONAL INPUTS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *    RRBDRIVE'S CONVERTED-RECORD OUTPUT - ONE ROW PER RRB HIC
+      *    PROCESSED, WITH OUT-SSA-HIC POPULATED WHEN ACCEPTED AND
+      *    BLANK WHEN REJECTED.
+
+           SELECT OPTIONAL RRB-OUTPUT-FILE
+                                  ASSIGN TO RRBOUT
+                                  FILE STATUS IS RO-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    COMPL001'S REJECTED-LOOKUP LOG.
+
+           SELECT OPTIONAL COMPL001-EXCEPTION-FILE
+                                  ASSIGN TO CPLEXCP
+                                  FILE STATUS IS CX-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    COMPL001'S CATEGORIZED (ACCEPTED) LOOKUP LOG.
+
+           SELECT OPTIONAL COMPL001-CATEGORIZED-FILE
+                                  ASSIGN TO CPLCTGD
+                                  FILE STATUS IS CG-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    CEE3AB2/CEE3ABD'S SHARED ABEND INCIDENT LOG.
+
+           SELECT OPTIONAL ABEND-INCIDENT-FILE
+                                  ASSIGN TO ABNDLOG
+                                  FILE STATUS IS AB-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    FSFREQ'S END-OF-JOB FILE-STATUS FREQUENCY REPORT.
+
+           SELECT OPTIONAL FSFREQ-RPT-FILE
+                                  ASSIGN TO FSFRPT
+                                  FILE STATUS IS FF-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  RRB-OUTPUT-FILE
+           RECORD CONTAINS 26 CHARACTERS.
+
+       01  RO-REC.
+           02  RO-RRB-HIC          PIC X(12).
+           02  RO-SSA-HIC          PIC X(11).
+           02  FILLER              PIC X(01).
+           02  RO-REJECT-REASON    PIC X(02).
+
+       FD  COMPL001-EXCEPTION-FILE
+           RECORD CONTAINS 48 CHARACTERS.
+
+       01  CX-REC                  PIC X(48).
+
+       FD  COMPL001-CATEGORIZED-FILE
+           RECORD CONTAINS 56 CHARACTERS.
+
+       01  CG-REC                  PIC X(56).
+
+       FD  ABEND-INCIDENT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  AB-REC                  PIC X(80).
+
+       FD  FSFREQ-RPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  FF-REC.
+           02  FF-DDNAME           PIC X(08).
+           02  FILLER              PIC X(02).
+           02  FF-CODE             PIC X(02).
+           02  FILLER              PIC X(66).
+
+       WORKING-STORAGE SECTION.
+
+       01  RO-FILE-STATUS          PIC X(02).
+       01  CX-FILE-STATUS          PIC X(02).
+       01  CG-FILE-STATUS          PIC X(02).
+       01  AB-FILE-STATUS          PIC X(02).
+       01  FF-FILE-STATUS          PIC X(02).
+
+       01  WS-EOF-SWITCHES.
+           05  WS-NO-MORE-RO       PIC X(01) VALUE 'Y'.
+               88  END-OF-RO                 VALUE 'Y'.
+           05  WS-NO-MORE-CX       PIC X(01) VALUE 'Y'.
+               88  END-OF-CX                 VALUE 'Y'.
+           05  WS-NO-MORE-CG       PIC X(01) VALUE 'Y'.
+               88  END-OF-CG                 VALUE 'Y'.
+           05  WS-NO-MORE-AB       PIC X(01) VALUE 'Y'.
+               88  END-OF-AB                 VALUE 'Y'.
+           05  WS-NO-MORE-FF       PIC X(01) VALUE 'Y'.
+               88  END-OF-FF                 VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-PROCESSED    PIC 9(09) VALUE ZERO.
+           05  WS-HICS-CONVERTED       PIC 9(09) VALUE ZERO.
+           05  WS-HICS-REJECTED        PIC 9(09) VALUE ZERO.
+           05  WS-STATUS-CATEGORIZED   PIC 9(09) VALUE ZERO.
+           05  WS-STATUS-REJECTED      PIC 9(09) VALUE ZERO.
+           05  WS-ABENDS-CAPTURED      PIC 9(09) VALUE ZERO.
+           05  WS-FILE-STATUS-EXCEPTIONS
+                                    PIC 9(09) VALUE ZERO.
+
+      *    OVERALL SEVERITY FOR THE DAY, CLASSIFIED AGAINST THE SHARED
+      *    RETCODE SCALE INSTEAD OF A ONE-OFF OPSUM CONVENTION, SO A
+      *    CALLER (OR AN OPERATOR SCANNING SYSOUT) CAN TELL AT A GLANCE
+      *    HOW THIS RUN COMPARES TO ANY OTHER RETCODE-CLASSIFIED RESULT.
+
+           COPY RETCODE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+
+           PERFORM 1000-SUMMARIZE-RRB-OUTPUT
+              THRU 1000-EXIT.
+
+           PERFORM 2000-SUMMARIZE-COMPL001
+              THRU 2000-EXIT.
+
+           PERFORM 3000-SUMMARIZE-ABENDS
+              THRU 3000-EXIT.
+
+           PERFORM 4000-SUMMARIZE-FILE-STATUS
+              THRU 4000-EXIT.
+
+           PERFORM 5000-CLASSIFY-SEVERITY
+              THRU 5000-EXIT.
+
+           PERFORM 8000-DISPLAY-SUMMARY
+              THRU 8000-EXIT.
+
+           STOP RUN.
+
+      *    COUNTS TOTAL RECORDS PROCESSED AND SPLITS THEM INTO HICS
+      *    CONVERTED VERSUS REJECTED BY WHETHER RO-SSA-HIC WAS LEFT
+      *    BLANK, THE SAME TEST RRBDRIVE ITSELF USES ON RP-SSA-HIC.
+
+       1000-SUMMARIZE-RRB-OUTPUT.
+
+           OPEN INPUT RRB-OUTPUT-FILE.
+
+           IF  RO-FILE-STATUS          =  '00'
+               MOVE 'N'                 TO WS-NO-MORE-RO
+               PERFORM UNTIL END-OF-RO
+                   READ RRB-OUTPUT-FILE
+                     AT END
+                       MOVE 'Y'          TO WS-NO-MORE-RO
+                     NOT AT END
+                       ADD 1             TO WS-RECORDS-PROCESSED
+                       IF  RO-SSA-HIC   NOT =  SPACE
+                           ADD 1         TO WS-HICS-CONVERTED
+                       ELSE
+                           ADD 1         TO WS-HICS-REJECTED
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RRB-OUTPUT-FILE
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *    COUNTS COMPL001'S CATEGORIZED AND REJECTED LOOKUP LOGS -
+      *    ONE RECORD PER LOOKUP IN EACH FILE, SO A LINE COUNT IS ALL
+      *    THAT'S NEEDED.
+
+       2000-SUMMARIZE-COMPL001.
+
+           OPEN INPUT COMPL001-CATEGORIZED-FILE.
+
+           IF  CG-FILE-STATUS          =  '00'
+               MOVE 'N'                 TO WS-NO-MORE-CG
+               PERFORM UNTIL END-OF-CG
+                   READ COMPL001-CATEGORIZED-FILE
+                     AT END
+                       MOVE 'Y'          TO WS-NO-MORE-CG
+                     NOT AT END
+                       ADD 1             TO WS-STATUS-CATEGORIZED
+                   END-READ
+               END-PERFORM
+               CLOSE COMPL001-CATEGORIZED-FILE
+           END-IF.
+
+           OPEN INPUT COMPL001-EXCEPTION-FILE.
+
+           IF  CX-FILE-STATUS          =  '00'
+               MOVE 'N'                 TO WS-NO-MORE-CX
+               PERFORM UNTIL END-OF-CX
+                   READ COMPL001-EXCEPTION-FILE
+                     AT END
+                       MOVE 'Y'          TO WS-NO-MORE-CX
+                     NOT AT END
+                       ADD 1             TO WS-STATUS-REJECTED
+                   END-READ
+               END-PERFORM
+               CLOSE COMPL001-EXCEPTION-FILE
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+      *    COUNTS ONE ABEND CAPTURED PER RECORD ON THE SHARED
+      *    CEE3AB2/CEE3ABD INCIDENT LOG.
+
+       3000-SUMMARIZE-ABENDS.
+
+           OPEN INPUT ABEND-INCIDENT-FILE.
+
+           IF  AB-FILE-STATUS          =  '00'
+               MOVE 'N'                 TO WS-NO-MORE-AB
+               PERFORM UNTIL END-OF-AB
+                   READ ABEND-INCIDENT-FILE
+                     AT END
+                       MOVE 'Y'          TO WS-NO-MORE-AB
+                     NOT AT END
+                       ADD 1             TO WS-ABENDS-CAPTURED
+                   END-READ
+               END-PERFORM
+               CLOSE ABEND-INCIDENT-FILE
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+      *    COUNTS EVERY DDNAME/CODE COMBINATION ON FSFREQ'S FREQUENCY
+      *    REPORT WHOSE CODE ISN'T '00', I.E. EVERY DISTINCT NON-
+      *    SUCCESSFUL FILE-STATUS CONDITION FSFREQ SAW THIS RUN.
+
+       4000-SUMMARIZE-FILE-STATUS.
+
+           OPEN INPUT FSFREQ-RPT-FILE.
+
+           IF  FF-FILE-STATUS          =  '00'
+               MOVE 'N'                 TO WS-NO-MORE-FF
+               PERFORM UNTIL END-OF-FF
+                   READ FSFREQ-RPT-FILE
+                     AT END
+                       MOVE 'Y'          TO WS-NO-MORE-FF
+                     NOT AT END
+                       IF  FF-CODE      NOT =  '00'
+                           ADD 1         TO WS-FILE-STATUS-EXCEPTIONS
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FSFREQ-RPT-FILE
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+      *    CLASSIFIES THE WHOLE DAY AGAINST THE SHARED RETCODE SCALE:
+      *    ANY ABEND CAPTURED IS ABEND-WORTHY REGARDLESS OF WHAT ELSE
+      *    HAPPENED, ANY REJECT/EXCEPTION SHORT OF THAT IS A REJECT,
+      *    A FILE-STATUS EXCEPTION ALONE (NOTHING WAS ACTUALLY LOST,
+      *    JUST WORTH A LOOK) IS ONLY A WARNING, AND A CLEAN DAY IS OK.
+
+       5000-CLASSIFY-SEVERITY.
+
+           IF  WS-ABENDS-CAPTURED       >  ZERO
+               SET  RC-ABEND             TO  TRUE
+           ELSE
+               IF  WS-HICS-REJECTED     >  ZERO
+               OR  WS-STATUS-REJECTED   >  ZERO
+                   SET  RC-REJECT        TO  TRUE
+               ELSE
+                   IF  WS-FILE-STATUS-EXCEPTIONS
+                                        >  ZERO
+                       SET  RC-WARNING   TO  TRUE
+                   ELSE
+                       SET  RC-OK        TO  TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       5000-EXIT.
+           EXIT.
+
+       8000-DISPLAY-SUMMARY.
+
+           DISPLAY 'OPSUM,END-OF-DAY OPERATIONS SUMMARY'.
+           DISPLAY 'OPSUM,RECORDS PROCESSED,' WS-RECORDS-PROCESSED.
+           DISPLAY 'OPSUM,HICS CONVERTED,' WS-HICS-CONVERTED.
+           DISPLAY 'OPSUM,HICS REJECTED,' WS-HICS-REJECTED.
+           DISPLAY 'OPSUM,STATUS CODES CATEGORIZED,'
+                   WS-STATUS-CATEGORIZED.
+           DISPLAY 'OPSUM,STATUS CODES REJECTED,' WS-STATUS-REJECTED.
+           DISPLAY 'OPSUM,ABENDS CAPTURED,' WS-ABENDS-CAPTURED.
+           DISPLAY 'OPSUM,FILE-STATUS EXCEPTIONS HIT,'
+                   WS-FILE-STATUS-EXCEPTIONS.
+           DISPLAY 'OPSUM,OVERALL RETURN CODE,' WS-RETURN-CODE.
+
+       8000-EXIT.
+           EXIT.
