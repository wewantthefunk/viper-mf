@@ -0,0 +1,145 @@
+       ID DIVISION.
+       PROGRAM-ID.    COMPL004.
+
+      *    ONLINE INQUIRY TRANSACTION (MEN6, STARTED OFF THE MENUMAP
+      *    MENU) LETTING A CLERK KEY IN A STATUS-IN/STATUS-SEX PAIR
+      *    AND SEE THE STATUS-CAT/STATUS-RET-CD COMPL001 WOULD RETURN,
+      *    WITHOUT PULLING IN A PROGRAMMER OR WAITING ON A BATCH RUN.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-COM-AREA                 PIC X(01)  VALUE SPACE.
+           88  FIRST-TIME                         VALUE SPACE.
+
+       01  COMM-AREA-LENGTH            PIC S9(04) COMP VALUE +0001.
+
+       01  WS-RETURN-CODE              PIC S9(08) COMP VALUE ZERO.
+
+       01  WS-THIS-TRANS               PIC X(04)  VALUE 'MEN6'.
+
+      *    MIRRORS COMPL001'S STATUS-AREA LINKAGE LAYOUT.
+
+       01  STATUS-AREA.
+           05  STATUS-IN.
+               10  STATUS-IN-1         PIC X(01).
+               10  STATUS-IN-2         PIC X(01).
+           05  STATUS-SEX              PIC X(01).
+           05  STATUS-CAT.
+               10  STATUS-CAT-1        PIC X(01).
+               10                      PIC X(01).
+           05  STATUS-RET-CD           PIC X(01).
+
+       COPY COMPLMAP.
+
+      ****************************************************************
+      *    CICS DFHAID - FOR PF KEY USAGE                            *
+      ****************************************************************
+       COPY DFHAID.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA        TO WS-COM-AREA
+           ELSE
+               MOVE SPACE              TO WS-COM-AREA
+           END-IF
+
+           IF EIBCALEN > 0
+               IF EIBAID EQUAL DFHPF3
+               OR EIBAID EQUAL DFHCLEAR
+                   GO TO 9900-EXIT-SYSTEM
+               ELSE
+                   GO TO 2000-RECEIVE-AND-LOOKUP
+           ELSE
+               GO TO 1000-FIRST-TIME.
+
+       1000-FIRST-TIME.
+
+           MOVE LOW-VALUES             TO COMPLMAPO.
+
+      *    CPLLBL1O/CPLLBL2O ARE A REDEFINES OF THE I-SIDE MAP AREA,
+      *    SO THE LOW-VALUES CLEAR ABOVE ALSO WIPED CPLLBL1I/CPLLBL2I'S
+      *    COMPILE-TIME VALUE TEXT - MOVE THE LITERALS DIRECTLY INTO
+      *    THE O-SIDE FIELDS RATHER THAN RELYING ON THE NOW-BLANK
+      *    I-SIDE, THE SAME SAFE PATTERN CICS05'S REPROMPT-FOR-NAME
+      *    USES (AND MENDASH'S 1000-FIRST-TIME NOW USES).
+
+           MOVE 'STATUS/SEX: '          TO CPLLBL1O.
+           MOVE 'CATEGORY/RETURN CD: '  TO CPLLBL2O.
+
+           EXEC CICS SEND MAP('COMPLMAP')
+               FROM     (COMPLMAPI)
+               ERASE
+               FREEKB
+               RESP     (WS-RETURN-CODE)
+           END-EXEC.
+
+           GO TO 6000-RETURN-CONVERSE.
+
+       2000-RECEIVE-AND-LOOKUP.
+
+           EXEC CICS RECEIVE MAP('COMPLMAP')
+               INTO     (COMPLMAPI)
+               RESP     (WS-RETURN-CODE)
+           END-EXEC.
+
+           MOVE CPLSTATI (1:1)         TO STATUS-IN-1.
+           MOVE CPLSTATI (2:1)         TO STATUS-IN-2.
+           MOVE CPLSEXI                TO STATUS-SEX.
+           MOVE SPACE                  TO STATUS-CAT.
+           MOVE SPACE                  TO STATUS-RET-CD.
+
+      *    COMPL005, NOT COMPL001 - COMPL001 OPENS NATIVE SELECT/FD
+      *    FILES (THE OPTIONAL STATUS-TABLE-FILE OVERRIDE AND ITS
+      *    OWN EXCEPTION/CATEGORIZED AUDIT LOGS), WHICH IS INVALID
+      *    UNDER CICS AND WOULD ABEND THIS TRANSACTION. COMPL005 IS
+      *    THE CICS-SAFE COUNTERPART THAT NEVER OPENS A FILE.
+
+           CALL 'COMPL005' USING STATUS-AREA.
+
+           MOVE STATUS-CAT             TO CPLCATO.
+           MOVE STATUS-RET-CD          TO CPLRCO.
+
+           EVALUATE STATUS-RET-CD
+             WHEN 'A'
+               MOVE 'ACCEPTED - CATEGORY SHOWN ABOVE'
+                                       TO CPLMSGO
+             WHEN 'R'
+               MOVE 'NOT FOUND - CODE IS NOT ON THE TABLE'
+                                       TO CPLMSGO
+             WHEN 'G'
+               MOVE 'INVALID INPUT - CHECK STATUS/SEX ENTRY'
+                                       TO CPLMSGO
+             WHEN OTHER
+               MOVE SPACE              TO CPLMSGO
+           END-EVALUATE.
+
+           EXEC CICS SEND MAP('COMPLMAP')
+               FROM     (COMPLMAPO)
+               DATAONLY
+               FREEKB
+               RESP     (WS-RETURN-CODE)
+           END-EXEC.
+
+           GO TO 6000-RETURN-CONVERSE.
+
+       6000-RETURN-CONVERSE.
+
+           EXEC CICS RETURN
+               TRANSID(WS-THIS-TRANS)
+               COMMAREA(WS-COM-AREA)
+               LENGTH(COMM-AREA-LENGTH)
+           END-EXEC.
+
+       9900-EXIT-SYSTEM.
+
+           EXEC CICS RETURN
+           END-EXEC.
