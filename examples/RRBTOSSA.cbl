@@ -1,38 +1,228 @@
        ID DIVISION.
        PROGRAM-ID.      RRBTOSSA.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *    OPTIONAL SITE-MAINTAINED ADD-ON ROWS FOR BIC-XWALK-TABLE.
+      *    WHEN THE DD/FILE IS MISSING, THE COMPILED-IN DEFAULTS ARE
+      *    USED AS-IS - THIS FILE ONLY EVER ADDS NEW PREFIXES SO A NEW
+      *    RRB PREFIX COMBINATION CAN GO LIVE WITHOUT A RECOMPILE.
+
+           SELECT OPTIONAL BIC-XWALK-FILE  ASSIGN TO BICXWLK
+                                  FILE STATUS IS BX-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    OPTIONAL SITE-MAINTAINED OVERRIDE/ADD-ON ROWS FOR THE
+      *    SIX-DIGIT NUMERIC RANGE TABLE. A ROW WHOSE BIC PREFIX
+      *    MATCHES A COMPILED-IN DEFAULT REPLACES ITS RANGE; ANY OTHER
+      *    ROW IS ADDED AS A NEW BIC PREFIX.
+
+           SELECT OPTIONAL BIC-RANGE-FILE ASSIGN TO BICRANGE
+                                  FILE STATUS IS BR-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    PERSISTENT MASTER RECORD OF EVERY RRB-HIC-TO-SSA-HIC
+      *    MAPPING RRBTOSSA HAS EVER PRODUCED, KEYED BY RRB HIC, SO A
+      *    HIC WE HAVE ALREADY CONVERTED IS A FAST LOOKUP INSTEAD OF A
+      *    RECOMPUTE, AND SO A HIC THAT EVER COMPUTES TO TWO DIFFERENT
+      *    SSA HICS ACROSS RUNS CAN BE DETECTED AND FLAGGED.
+
+      *    ASSIGNED TO A WORKING-STORAGE DSN FIELD RATHER THAN A FIXED
+      *    LITERAL SO 0050-CHECK-TEST-MODE CAN POINT IT AT A TEST-
+      *    SCOPED DD NAME UNDER THE SHARED BTCHTEST SWITCH (SEE THE
+      *    WSTMODE COPYBOOK) INSTEAD OF THE PRODUCTION CROSSWALK.
+
+           SELECT HIC-XREF-FILE   ASSIGN TO WS-HICXREF-DSN
+                                  ORGANIZATION INDEXED
+                                  ACCESS MODE DYNAMIC
+                                  RECORD KEY IS HX-RRB-HIC
+                                  FILE STATUS IS HX-FILE-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  BIC-XWALK-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+
+       01  BIC-XWALK-REC.
+           05  BXF-PREFIX              PIC  X(03).
+           05  BXF-PREFIX-LEN          PIC  9(01).
+           05  BXF-REQUIRED-LEN        PIC  9(02).
+           05  BXF-SSA-BIC             PIC  X(02).
+
+       FD  BIC-RANGE-FILE
+           RECORD CONTAINS 13 CHARACTERS.
+
+       01  BIC-RANGE-REC.
+           05  BRF-BIC-PREFIX          PIC  X(01).
+           05  BRF-LOW                 PIC  9(06).
+           05  BRF-HIGH                PIC  9(06).
+
+       FD  HIC-XREF-FILE.
+
+       01  HIC-XREF-REC.
+           05  HX-RRB-HIC              PIC  X(12).
+           05  HX-SSA-HIC              PIC  X(11).
+           05  HX-SSA-BIC              PIC  X(02).
+           05  HX-FIRST-SEEN           PIC  X(26).
+           05  HX-LAST-SEEN            PIC  X(26).
+           05  HX-MISMATCH-FLAG        PIC  X(01).
+
        WORKING-STORAGE SECTION.
 
        01  SYNC.
            05                          PIC  X(32)  VALUE
                    'RRBTOSSA - BEGIN WORKING-STORAGE'.
-      
+
            05  COMP.
                10  OFFSET              PIC S9(04)  VALUE ZERO.
                10  HIC-LENGTH          PIC S9(04)  VALUE ZERO.
-      
+               10  WS-EDIT-IDX         PIC S9(04)  VALUE ZERO.
+
            05  SSA-HIC                             VALUE SPACE.
                10  SSA-HIC-BYTE-1      PIC  X(01).
                10                      PIC  X(08).
                10  SSA-BIC             PIC  X(02).
-      
+
+       01  BX-FILE-STATUS              PIC  X(02).
+
+      *    BIC/PREFIX CROSSWALK - ONE ROW PER RECOGNIZED RRB PREFIX.
+      *    BX-PREFIX-LEN IS HOW MANY LEADING BYTES OF RP-RRB-HIC ARE
+      *    THE PREFIX (ALSO DRIVES THE NUMERIC-FIELD OFFSET, WHICH IS
+      *    ALWAYS BX-PREFIX-LEN + 1). BX-REQUIRED-LEN OF ZERO MEANS
+      *    THE PREFIX IS VALID AT ANY HIC-LENGTH IN ITS OFFSET CLASS;
+      *    OTHERWISE THE PREFIX ONLY MATCHES THAT EXACT HIC-LENGTH.
+
+       01  WS-XWALK-LOADED             PIC  X(01)  VALUE 'N'.
+           88  XWALK-LOADED                        VALUE 'Y'.
+
+       01  WS-XWALK-COUNT              PIC  9(03)  VALUE ZERO.
+
+       01  WS-XWALK-FILE-EOF           PIC  X(01)  VALUE 'N'.
+           88  XWALK-FILE-EOF                      VALUE 'Y'.
+
+       01  WS-XWALK-LEN-DIFF           PIC S9(04) VALUE ZERO.
+
+       01  BIC-XWALK-TABLE.
+           05  BIC-XWALK-ENTRY OCCURS 50 TIMES
+                                       INDEXED  BX-IDX.
+               10  BX-PREFIX           PIC  X(03).
+               10  BX-PREFIX-LEN       PIC  9(01).
+               10  BX-REQUIRED-LEN     PIC  9(02).
+               10  BX-SSA-BIC          PIC  X(02).
+
+       01  BIC-XWALK-DEFAULTS-AREA.
+           05                          PIC  X(40)  VALUE
+              'A  10010H  10780MA 20014PA 20015WA 20016'.
+           05                          PIC  X(40)  VALUE
+              'CA 20017PD 20045WD 20046JA 20811MH 20884'.
+           05                          PIC  X(40)  VALUE
+              'PH 20885WH 20886WCA30013WCD30043WCH30983'.
+       01  BIC-XWALK-DEFAULTS  REDEFINES  BIC-XWALK-DEFAULTS-AREA.
+           05  BXD-ENTRY OCCURS 15 TIMES.
+               10  BXD-PREFIX          PIC  X(03).
+               10  BXD-PREFIX-LEN      PIC  9(01).
+               10  BXD-REQUIRED-LEN    PIC  9(02).
+               10  BXD-SSA-BIC         PIC  X(02).
+
+       01  BR-FILE-STATUS              PIC  X(02).
+
+      *    SIX-DIGIT NUMERIC RANGE TABLE - ONE ROW PER SSA-BIC PREFIX
+      *    DIGIT (SSA-BIC (1:1)) THAT NEEDS A RANGE CHECK. AN RP-RRB-HIC
+      *    THAT RESOLVES TO A BIC PREFIX WITH NO ROW HERE SKIPS THE
+      *    RANGE CHECK ENTIRELY (TREATED AS "NO RESTRICTION").
+
+       01  WS-RANGE-LOADED             PIC  X(01)  VALUE 'N'.
+           88  RANGE-LOADED                        VALUE 'Y'.
+
+       01  WS-RANGE-COUNT              PIC  9(03)  VALUE ZERO.
+
+       01  WS-RANGE-FILE-EOF           PIC  X(01)  VALUE 'N'.
+           88  RANGE-FILE-EOF                      VALUE 'Y'.
+
+       01  WS-RANGE-MATCH-IDX          PIC  9(03)  VALUE ZERO.
+
+       01  BIC-RANGE-TABLE.
+           05  BIC-RANGE-ENTRY OCCURS 20 TIMES
+                                       INDEXED  BR-IDX.
+               10  BR-BIC-PREFIX       PIC  X(01).
+               10  BR-LOW              PIC  9(06).
+               10  BR-HIGH             PIC  9(06).
+
+       01  WS-XREF-LOADED              PIC  X(01)  VALUE 'N'.
+           88  XREF-LOADED                         VALUE 'Y'.
+
+       01  HX-FILE-STATUS              PIC  X(02).
+
+       01  WS-TEST-MODE-CHECKED        PIC  X(01)  VALUE 'N'.
+           88  TEST-MODE-CHECKED                   VALUE 'Y'.
+
+       01  WS-HICXREF-DSN              PIC  X(08).
+
+           COPY WSTMODE.
+
+       01  WS-CURRENT-TIMESTAMP        PIC  X(26).
+
+       01  BIC-RANGE-DEFAULTS-AREA     PIC  X(39)  VALUE
+              '199127499499944159369949998049160994999'.
+       01  BIC-RANGE-DEFAULTS  REDEFINES  BIC-RANGE-DEFAULTS-AREA.
+           05  BRD-ENTRY OCCURS 3 TIMES.
+               10  BRD-BIC-PREFIX      PIC  X(01).
+               10  BRD-LOW             PIC  9(06).
+               10  BRD-HIGH            PIC  9(06).
+
        LINKAGE SECTION.
-      
+
        01  RRBTOSSA-PARAMETERS.
            05  RP-RRB-HIC              PIC  X(12).
            05  RP-SSA-HIC              PIC  X(11).
+
+      *    RP-REJECT-REASON IS LEFT SPACE WHEN RP-SSA-HIC IS BUILT
+      *    SUCCESSFULLY. WHEN THE CONVERSION IS REJECTED, IT TELLS THE
+      *    CALLER WHICH RULE REJECTED THE RECORD -
+      *      01 - RP-RRB-HIC IS NOT A RECOGNIZED HIC LENGTH (7-12)
+      *      02 - NO BIC PREFIX MATCHED THE OFFSET/SSA-BIC EVALUATE
+      *      03 - THE SIX-DIGIT NUMERIC FIELD FAILED ITS DIGIT/RANGE
+      *           CHECK
+      *      04 - THE NINE-DIGIT NUMERIC FIELD FAILED ITS DIGIT CHECK
+      *      05 - RP-RRB-HIC FAILED THE UP-FRONT EDIT CHECK (AN
+      *           EMBEDDED BLANK, OR A NON-ALPHABETIC FIRST BYTE)
+           05  RP-REJECT-REASON        PIC  X(02).
+
+      *    THE FOLLOWING THREE FIELDS ARE POPULATED WHENEVER THE
+      *    SIX-DIGIT NUMERIC RANGE CHECK RUNS (WHETHER IT PASSES OR
+      *    FAILS) SO A BATCH DRIVER CAN REPORT HOW FAR OUT OF BOUNDS A
+      *    BOUNDARY-REJECT WAS. THEY STAY SPACE/ZERO WHEN NO RANGE
+      *    CHECK APPLIED (9-DIGIT HICS, OR A BIC WITH NO RANGE ROW).
+           05  RP-RANGE-VALUE          PIC  9(06).
+           05  RP-RANGE-LOW            PIC  9(06).
+           05  RP-RANGE-HIGH           PIC  9(06).
+
+      *    SET TO 'Y' WHEN THIS RP-RRB-HIC WAS FOUND ON THE HIC
+      *    CROSSWALK MASTER FILE WITH A DIFFERENT RP-SSA-HIC THAN THE
+      *    ONE JUST COMPUTED. STAYS SPACE OTHERWISE.
+           05  RP-XREF-MISMATCH        PIC  X(01).
        01  LS-TEST.
            05 LS-ONE PIC 9(2).
            05 LS-TWO PIC 9(2).
-      
+
        PROCEDURE DIVISION           USING  RRBTOSSA-PARAMETERS.
 
       *    INSPECT...TALLYING GENERATES A CALL TO A SUBROUTINE,
       *    SO PERFORM...VARYING USES A FRACTION OF THE CPU-TIME.
-      
+
            MOVE  SPACE                 TO  SSA-HIC
                                            RP-SSA-HIC
+                                           RP-REJECT-REASON
+           MOVE  ZERO                  TO  RP-RANGE-VALUE
+                                           RP-RANGE-LOW
+                                           RP-RANGE-HIGH
+           MOVE  SPACE                 TO  RP-XREF-MISMATCH
            PERFORM
              VARYING HIC-LENGTH      FROM  +12
                                        BY  -1
@@ -40,96 +230,102 @@
              OR      RP-RRB-HIC (HIC-LENGTH:1)
                                     NOT =  SPACE
            END-PERFORM
-      
+
+           EVALUATE  HIC-LENGTH
+             WHEN  +7  WHEN  +8  WHEN  +9
+             WHEN +10  WHEN +11  WHEN +12
+               CONTINUE
+             WHEN  OTHER
+               MOVE  '01'               TO  RP-REJECT-REASON
+           END-EVALUATE
+
+      *    EDIT CHECK - REJECT ANYTHING THAT DOESN'T HAVE THE SHAPE OF
+      *    A REAL RRB HIC (AN EMBEDDED BLANK, OR A NON-ALPHABETIC FIRST
+      *    BYTE) BEFORE THE CONVERSION LOGIC BELOW ASSUMES A WELL-FORMED
+      *    PREFIX/NUMBER SPLIT.
+
+           IF  RP-REJECT-REASON        =  SPACE
+               PERFORM  VARYING  WS-EDIT-IDX  FROM  1  BY  1
+                         UNTIL   WS-EDIT-IDX  >  HIC-LENGTH
+                 IF  RP-RRB-HIC (WS-EDIT-IDX:1)  =  SPACE
+                     MOVE  '05'           TO  RP-REJECT-REASON
+                     MOVE  HIC-LENGTH     TO  WS-EDIT-IDX
+                 END-IF
+               END-PERFORM
+           END-IF
+
+           IF  RP-REJECT-REASON        =  SPACE
+           AND RP-RRB-HIC (1:1)    NOT  ALPHABETIC
+               MOVE  '05'               TO  RP-REJECT-REASON
+           END-IF
+
       *    7-BYTE RRB HIC   -  1 LETTER, 6 NUMBERS   -  X111222
       *    8-BYTE RRB HIC   -  2 LETTERS, 6 NUMBERS  -  XX111222
       *    9-BYTE RRB HIC   -  3 LETTERS, 6 NUMBERS  -  XXX111222
-      
+
       *    10-BYTE RRB HIC  -  1 LETTER, 9 NUMBERS   -  X111222333
       *    11-BYTE RRB HIC  -  2 LETTERS, 9 NUMBERS  -  XX111222333
       *    12-BYTE RRB HIC  -  3 LETTERS, 9 NUMBERS  -  XXX111222333
-      
+
       *    THE LETTERS ARE USED TO GENERATE THE 2-BYTE BIC IN POSITIONS
       *    10 AND 11 OF THE SSA HIC. IF THERE ARE 9 NUMBERS, THEY WILL
       *    BE PLACED IN POSITIONS 1-9, WITH THE ZONE OF THE HIGH-ORDER
       *    NUMBER CONVERTED FROM 'F' TO 'C' (X'F0' BECOMES X'C0', ETC.).
       *    IF THERE ARE 6 NUMBERS, THEY WILL BE PLACED IN POSITIONS 4-9
       *    WITH '{00' IN POSITIONS 1-3.
-      
-           EVALUATE  HIC-LENGTH
-             WHEN  +7
-             WHEN  +10
-               MOVE  +2                TO  OFFSET
-      
-               EVALUATE  TRUE
-                 WHEN  RP-RRB-HIC (1:1) =  'A'
-                   MOVE  '10'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:1) =  'H'
-                 AND   HIC-LENGTH       =  +7
-                   MOVE  '80'          TO  SSA-BIC
-               END-EVALUATE
-      
-             WHEN  +8
-             WHEN  +11
-               MOVE  +3                TO  OFFSET
-      
-               EVALUATE  TRUE
-                 WHEN  RP-RRB-HIC (1:2) =  'MA'
-                   MOVE  '14'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:2) =  'PA'
-                   MOVE  '15'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:2) =  'WA'
-                   MOVE  '16'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:2) =  'CA'
-                   MOVE  '17'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:2) =  'PD'
-                   MOVE  '45'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:2) =  'WD'
-                   MOVE  '46'          TO  SSA-BIC
-      
-                 WHEN  HIC-LENGTH       =  +11
-                   CONTINUE
-      
-                 WHEN  RP-RRB-HIC (1:2) =  'JA'
-                   MOVE  '11'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:2) =  'MH'
-                   MOVE  '84'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:2) =  'PH'
-                   MOVE  '85'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:2) =  'WH'
-                   MOVE  '86'          TO  SSA-BIC
-               END-EVALUATE
-      
-             WHEN  +9
-             WHEN  +12
-               MOVE  +4                TO  OFFSET
-      
-               EVALUATE  TRUE
-                 WHEN  RP-RRB-HIC (1:3) =  'WCA'
-                   MOVE  '13'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:3) =  'WCD'
-                   MOVE  '43'          TO  SSA-BIC
-      
-                 WHEN  RP-RRB-HIC (1:3) =  'WCH'
-                 AND   HIC-LENGTH       =  +9
-                   MOVE  '83'          TO  SSA-BIC
-               END-EVALUATE
-           END-EVALUATE
-      
+
+           IF  NOT TEST-MODE-CHECKED
+               PERFORM 0050-CHECK-TEST-MODE
+                  THRU 0050-EXIT
+           END-IF
+
+           IF  NOT XWALK-LOADED
+               PERFORM 0100-LOAD-XWALK
+                  THRU 0100-EXIT
+           END-IF
+
+           IF  NOT RANGE-LOADED
+               PERFORM 0200-LOAD-RANGES
+                  THRU 0200-EXIT
+           END-IF
+
+           IF  NOT XREF-LOADED
+               PERFORM 0300-OPEN-XREF
+                  THRU 0300-EXIT
+           END-IF
+
+           PERFORM  VARYING  BX-IDX  FROM  1  BY  1
+                     UNTIL   BX-IDX  >  WS-XWALK-COUNT
+             COMPUTE  WS-XWALK-LEN-DIFF  =  HIC-LENGTH
+                                          -  BX-PREFIX-LEN (BX-IDX)
+             IF  RP-RRB-HIC (1:BX-PREFIX-LEN (BX-IDX))
+                                    =  BX-PREFIX (BX-IDX)
+                                       (1:BX-PREFIX-LEN (BX-IDX))
+             AND (WS-XWALK-LEN-DIFF        =  +6
+              OR  WS-XWALK-LEN-DIFF        =  +9)
+             AND (BX-REQUIRED-LEN (BX-IDX)  =  ZERO
+              OR  BX-REQUIRED-LEN (BX-IDX)  =  HIC-LENGTH)
+                 MOVE  BX-SSA-BIC (BX-IDX)  TO  SSA-BIC
+                 COMPUTE  OFFSET  =  BX-PREFIX-LEN (BX-IDX)  +  1
+                 MOVE  WS-XWALK-COUNT       TO  BX-IDX
+             END-IF
+           END-PERFORM
+
+           IF  RP-REJECT-REASON        =  SPACE
+           AND SSA-BIC                 =  SPACE
+               MOVE  '02'               TO  RP-REJECT-REASON
+           END-IF
+
+      *    A MORE-SPECIFIC REJECT REASON FROM THE UP-FRONT EDIT CHECK
+      *    (E.G. '05') MUST NOT BE CLOBBERED BY THE LESS-SPECIFIC '03'/
+      *    '04' THIS CONVERSION LOGIC WOULD OTHERWISE SET WHEN THE SAME
+      *    EMBEDDED BLANK ALSO FAILS THE NUMERIC TEST BELOW.
+
+           IF  RP-REJECT-REASON        =  SPACE
            EVALUATE  TRUE
              WHEN  SSA-BIC              =  SPACE
                CONTINUE
-      
+
              WHEN  HIC-LENGTH          <=  +9
                MOVE  '{00'             TO  SSA-HIC (1:3)
                MOVE  RP-RRB-HIC (OFFSET:6)
@@ -137,32 +333,43 @@
       
                IF  SSA-HIC (4:6)           NUMERIC
                AND SSA-HIC (4:6)    NOT =  ZERO
-      
-      *        FOR RRB HICS WITH SIX NUMERIC DIGITS, EXCLUDE INVALID
-      *        COMBINATIONS OF BICS AND SIX-DIGIT NUMERIC RANGES.
-      
-               AND ((SSA-BIC (1:1)      =  '1'
-               AND  (SSA-HIC (4:6)      <  '991274'
-               OR                       >  '994999'))
-      
-               OR   (SSA-BIC (1:1)      =  '4'
-               AND  (SSA-HIC (4:6)      <  '415936'
-               OR                       >  '994999'))
-      
-               OR   (SSA-BIC (1:1)      =  '8'
-               AND  (SSA-HIC (4:6)      <  '049160'
-               OR                       >  '994999')))
-                   MOVE  SSA-HIC       TO  RP-SSA-HIC
+                   MOVE  SSA-HIC (4:6)     TO  RP-RANGE-VALUE
+
+      *        LOOK UP THE SSA-BIC PREFIX DIGIT IN THE RANGE TABLE. A
+      *        BIC WITH NO ROW HAS NO RESTRICTION AND ALWAYS PASSES.
+
+                   PERFORM  VARYING  BR-IDX  FROM  1  BY  1
+                             UNTIL   BR-IDX  >  WS-RANGE-COUNT
+                     IF  BR-BIC-PREFIX (BR-IDX)  =  SSA-BIC (1:1)
+                         MOVE  BR-LOW  (BR-IDX)  TO  RP-RANGE-LOW
+                         MOVE  BR-HIGH (BR-IDX)  TO  RP-RANGE-HIGH
+                         MOVE  WS-RANGE-COUNT    TO  BR-IDX
+                     END-IF
+                   END-PERFORM
+
+                   IF  RP-RANGE-LOW  =  ZERO
+                   AND RP-RANGE-HIGH =  ZERO
+                       MOVE  SSA-HIC       TO  RP-SSA-HIC
+                   ELSE
+                       IF  RP-RANGE-VALUE  >=  RP-RANGE-LOW
+                       AND RP-RANGE-VALUE  <=  RP-RANGE-HIGH
+                           MOVE  SSA-HIC   TO  RP-SSA-HIC
+                       ELSE
+                           MOVE  '03'      TO  RP-REJECT-REASON
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE  '03'          TO  RP-REJECT-REASON
                END-IF
-      
+
              WHEN  OTHER
                MOVE  RP-RRB-HIC (OFFSET:9)
                                        TO  SSA-HIC (1:9)
-      
+
       *        'INSPECT' GENERATES A SINGLE ASSEMBLER 'TR' INSTRUCTION
       *        PROCESSING AN UNQUALIFIED FIELD, BUT GENERATES A LINK TO
       *        A SUBROUTINE IF REFERENCE MODIFICATION IS USED.
-      
+
                IF  SSA-HIC (1:9)           NUMERIC
                AND SSA-HIC (1:9)    NOT =  ALL '9'
                AND SSA-HIC (1:3)    NOT =  ZERO
@@ -170,7 +377,218 @@
                                CONVERTING  '0123456789'
                                        TO  '{ABCDEFGHI'
                    MOVE  SSA-HIC       TO  RP-SSA-HIC
+               ELSE
+                   MOVE  '04'          TO  RP-REJECT-REASON
                END-IF
            END-EVALUATE
-      
+           END-IF
+
+           IF  RP-SSA-HIC              NOT =  SPACE
+               PERFORM 0400-UPDATE-XREF
+                  THRU 0400-EXIT
+           END-IF
+
            GOBACK.
+
+      *    SEEDS BIC-XWALK-TABLE FROM THE COMPILED-IN DEFAULTS, THEN
+      *    APPENDS ANY SITE-MAINTAINED ROWS FOUND ON THE OPTIONAL
+      *    BIC-XWALK-FILE. RUNS ONCE PER EXECUTION.
+
+      *    CHECKS THE SHARED BTCHTEST ENVIRONMENT VARIABLE (SEE THE
+      *    WSTMODE COPYBOOK) ONCE PER EXECUTION AND POINTS THE HIC
+      *    CROSSWALK MASTER AT A TEST-SCOPED DSN WHEN IT IS SET, SO QA
+      *    CAN RUN RRBTOSSA AGAINST RANDRRB-GENERATED SYNTHETIC HICS
+      *    WITHOUT ANY RISK OF UPDATING THE PRODUCTION CROSSWALK.
+
+       0050-CHECK-TEST-MODE.
+
+           ACCEPT  WS-TEST-MODE-SWITCH  FROM  ENVIRONMENT  'BTCHTEST'.
+
+           IF  WS-TEST-MODE-ON
+               MOVE  'HICXREFT'          TO  WS-HICXREF-DSN
+           ELSE
+               MOVE  'HICXREF '          TO  WS-HICXREF-DSN
+           END-IF.
+
+           SET  TEST-MODE-CHECKED       TO  TRUE.
+
+       0050-EXIT.
+           EXIT.
+
+       0100-LOAD-XWALK.
+
+           PERFORM  VARYING  BX-IDX  FROM  1  BY  1
+                     UNTIL   BX-IDX  >  15
+               MOVE  BXD-PREFIX       (BX-IDX)  TO
+                     BX-PREFIX        (BX-IDX)
+               MOVE  BXD-PREFIX-LEN   (BX-IDX)  TO
+                     BX-PREFIX-LEN    (BX-IDX)
+               MOVE  BXD-REQUIRED-LEN (BX-IDX)  TO
+                     BX-REQUIRED-LEN  (BX-IDX)
+               MOVE  BXD-SSA-BIC      (BX-IDX)  TO
+                     BX-SSA-BIC       (BX-IDX)
+           END-PERFORM.
+
+           MOVE  15                    TO  WS-XWALK-COUNT.
+
+           OPEN INPUT BIC-XWALK-FILE.
+
+           IF  BX-FILE-STATUS          =  '00'
+               MOVE  'N'                TO  WS-XWALK-FILE-EOF
+               PERFORM UNTIL XWALK-FILE-EOF
+                   READ BIC-XWALK-FILE
+                     AT END
+                       MOVE  'Y'              TO  WS-XWALK-FILE-EOF
+                     NOT AT END
+                       IF  WS-XWALK-COUNT      >=  50
+                           DISPLAY 'RRBTOSSA,BIC-XWALK-FILE ROWS EXCEED'
+                                   ' TABLE MAX 50,ROWS IGNORED'
+                           MOVE  'Y'              TO  WS-XWALK-FILE-EOF
+                       ELSE
+                           ADD  1                 TO  WS-XWALK-COUNT
+                           MOVE  BXF-PREFIX       TO
+                                 BX-PREFIX       (WS-XWALK-COUNT)
+                           MOVE  BXF-PREFIX-LEN   TO
+                                 BX-PREFIX-LEN   (WS-XWALK-COUNT)
+                           MOVE  BXF-REQUIRED-LEN TO
+                                 BX-REQUIRED-LEN (WS-XWALK-COUNT)
+                           MOVE  BXF-SSA-BIC      TO
+                                 BX-SSA-BIC      (WS-XWALK-COUNT)
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BIC-XWALK-FILE
+           END-IF.
+
+           SET  XWALK-LOADED           TO  TRUE.
+
+       0100-EXIT.
+           EXIT.
+
+      *    SEEDS BIC-RANGE-TABLE FROM THE COMPILED-IN DEFAULTS, THEN
+      *    APPLIES ANY SITE-MAINTAINED ROWS FOUND ON THE OPTIONAL
+      *    BIC-RANGE-FILE - A ROW REPLACES THE RANGE FOR A BIC PREFIX
+      *    ALREADY IN THE TABLE, OR IS ADDED AS A NEW PREFIX. RUNS
+      *    ONCE PER EXECUTION.
+
+       0200-LOAD-RANGES.
+
+           PERFORM  VARYING  BR-IDX  FROM  1  BY  1
+                     UNTIL   BR-IDX  >  3
+               MOVE  BRD-BIC-PREFIX (BR-IDX)  TO
+                     BR-BIC-PREFIX  (BR-IDX)
+               MOVE  BRD-LOW        (BR-IDX)  TO
+                     BR-LOW         (BR-IDX)
+               MOVE  BRD-HIGH       (BR-IDX)  TO
+                     BR-HIGH        (BR-IDX)
+           END-PERFORM.
+
+           MOVE  3                     TO  WS-RANGE-COUNT.
+
+           OPEN INPUT BIC-RANGE-FILE.
+
+           IF  BR-FILE-STATUS          =  '00'
+               MOVE  'N'                TO  WS-RANGE-FILE-EOF
+               PERFORM UNTIL RANGE-FILE-EOF
+                   READ BIC-RANGE-FILE
+                     AT END
+                       MOVE  'Y'          TO  WS-RANGE-FILE-EOF
+                     NOT AT END
+                       PERFORM 0210-APPLY-RANGE-ROW
+                          THRU 0210-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE BIC-RANGE-FILE
+           END-IF.
+
+           SET  RANGE-LOADED           TO  TRUE.
+
+       0200-EXIT.
+           EXIT.
+
+       0210-APPLY-RANGE-ROW.
+
+           MOVE  ZERO                  TO  WS-RANGE-MATCH-IDX.
+
+           PERFORM  VARYING  BR-IDX  FROM  1  BY  1
+                     UNTIL   BR-IDX  >  WS-RANGE-COUNT
+             IF  BR-BIC-PREFIX (BR-IDX)  =  BRF-BIC-PREFIX
+                 MOVE  BR-IDX             TO  WS-RANGE-MATCH-IDX
+                 MOVE  WS-RANGE-COUNT     TO  BR-IDX
+             END-IF
+           END-PERFORM.
+
+           IF  WS-RANGE-MATCH-IDX       =  ZERO
+           AND WS-RANGE-COUNT           <  20
+               ADD  1                   TO  WS-RANGE-COUNT
+               MOVE  WS-RANGE-COUNT     TO  WS-RANGE-MATCH-IDX
+           END-IF.
+
+           IF  WS-RANGE-MATCH-IDX       =  ZERO
+               DISPLAY 'RRBTOSSA,BIC-RANGE-FILE ROWS EXCEED '
+                       'TABLE MAX 20,ROW IGNORED,' BRF-BIC-PREFIX
+           ELSE
+               MOVE  BRF-BIC-PREFIX  TO
+                     BR-BIC-PREFIX (WS-RANGE-MATCH-IDX)
+               MOVE  BRF-LOW         TO
+                     BR-LOW        (WS-RANGE-MATCH-IDX)
+               MOVE  BRF-HIGH        TO
+                     BR-HIGH       (WS-RANGE-MATCH-IDX)
+           END-IF.
+
+       0210-EXIT.
+           EXIT.
+
+      *    OPENS THE HIC CROSSWALK MASTER FILE I-O SO IT CAN BE READ
+      *    AND REWRITTEN AS EACH HIC IS CONVERTED. IF THE FILE HAS
+      *    NEVER BEEN CREATED (FIRST RUN AT A NEW SITE), IT IS CREATED
+      *    EMPTY AND THEN REOPENED I-O. RUNS ONCE PER EXECUTION.
+
+       0300-OPEN-XREF.
+
+           OPEN I-O HIC-XREF-FILE.
+
+           IF  HX-FILE-STATUS          NOT =  '00'
+               OPEN OUTPUT HIC-XREF-FILE
+               CLOSE       HIC-XREF-FILE
+               OPEN I-O    HIC-XREF-FILE
+           END-IF.
+
+           SET  XREF-LOADED            TO  TRUE.
+
+       0300-EXIT.
+           EXIT.
+
+      *    RECORDS THIS SUCCESSFUL CONVERSION ON THE HIC CROSSWALK
+      *    MASTER FILE. A RRB-HIC SEEN FOR THE FIRST TIME GETS A NEW
+      *    RECORD; A RRB-HIC SEEN BEFORE IS REWRITTEN WITH AN UPDATED
+      *    HX-LAST-SEEN, AND IS FLAGGED (BOTH ON THE MASTER RECORD AND
+      *    BACK TO THE CALLER VIA RP-XREF-MISMATCH) IF IT NOW COMPUTES
+      *    TO A DIFFERENT SSA HIC THAN THE ONE ON FILE.
+
+       0400-UPDATE-XREF.
+
+           MOVE  FUNCTION CURRENT-DATE TO  WS-CURRENT-TIMESTAMP.
+           MOVE  RP-RRB-HIC            TO  HX-RRB-HIC.
+
+           READ  HIC-XREF-FILE
+             INVALID KEY
+               MOVE  RP-SSA-HIC         TO  HX-SSA-HIC
+               MOVE  SSA-BIC            TO  HX-SSA-BIC
+               MOVE  WS-CURRENT-TIMESTAMP
+                                        TO  HX-FIRST-SEEN
+                                            HX-LAST-SEEN
+               MOVE  SPACE              TO  HX-MISMATCH-FLAG
+               WRITE HIC-XREF-REC
+             NOT INVALID KEY
+               IF  HX-SSA-HIC          NOT =  RP-SSA-HIC
+                   MOVE  'Y'            TO  HX-MISMATCH-FLAG
+                   MOVE  'Y'            TO  RP-XREF-MISMATCH
+               END-IF
+               MOVE  WS-CURRENT-TIMESTAMP
+                                        TO  HX-LAST-SEEN
+               REWRITE HIC-XREF-REC
+           END-READ.
+
+       0400-EXIT.
+           EXIT.
