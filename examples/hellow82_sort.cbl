@@ -36,6 +36,8 @@
            88 NOT-END-OF-SORT  VALue 'N'.
            88 END-OF-SORT   VALUE 'Y'.
 
+       01 WS-OUTPUT-RECORD-COUNT PIC 9(4) VALUE ZERO.
+
        PROCEDURE DIVISION.
 
            SORT SORT-WORK-1 ASCENDING SORT-KEY
@@ -57,7 +59,6 @@
 
               CALL 'RANDSTR' USING KEY-LEN, NEW-KEY
 
-              MOVE '1234' TO NEW-KEY
               MOVE NEW-KEY TO SORT-KEY
 
               CALL 'RANDSTR' USING KEY-LEN, NEW-KEY
@@ -90,15 +91,17 @@
            DISPLAY 'sort output'.
 
            PERFORM UNTIL END-OF-SORT
-              RETURN SORT-WORK-1 
+              RETURN SORT-WORK-1
                     AT END
-                       SET END-OF-SORT TO TRUE 
+                       SET END-OF-SORT TO TRUE
                     NOT AT END
-                       DISPLAY SORT-RECORD-1 
-                       MOVE 1 TO COUNTER
+                       DISPLAY SORT-RECORD-1
+                       ADD 1 TO WS-OUTPUT-RECORD-COUNT
               END-RETURN
            END-PERFORM.
 
+           DISPLAY 'records sorted: ' WS-OUTPUT-RECORD-COUNT.
+
       * AFTER THE DATA IS SORTED DO SOMETHING WITH IT
 
        200-EXIT.
