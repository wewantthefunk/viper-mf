@@ -1,16 +1,79 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLOW86.
-      
+
        DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *    LS-PARAM-DATA IS PARSED HERE INTO A TABLE OF COMMA-
+      *    SEPARATED SUB-PARAMETERS INSTEAD OF BEING TREATED AS ONE
+      *    FLAT VALUE, SINCE A JCL PARM= FIELD IS COMMONLY A LIST OF
+      *    VALUES RATHER THAN JUST ONE.
+
+       01 WS-PARM-TABLE.
+           05 WS-PARM-ENTRY    PIC X(20) OCCURS 10 TIMES.
+
+       01 WS-PARM-COUNT        PIC 9(2)  VALUE ZERO.
+       01 WS-PARM-MAX          PIC 9(2)  VALUE 10.
+       01 WS-PARM-POINTER      PIC 9(4)  VALUE 1.
+       01 WS-PARM-IDX          PIC 9(2)  VALUE 1.
+
        LINKAGE SECTION.
        01 LS-PARAMS.
          05 LS-PARAM-LENGTH  PIC S9(4) COMP.
          05 LS-PARAM-DATA    PIC X(100).
-      
+
        PROCEDURE DIVISION USING LS-PARAMS.
            DISPLAY 'expected length : 13'
-           DISPLAY 'expected data   : Hello, World!' 
+           DISPLAY 'expected data   : Hello, World!'
            DISPLAY 'Parameter length: ' LS-PARAM-LENGTH.
            DISPLAY 'Parameter data  : ' LS-PARAM-DATA.
-      
-           GOBACK.
\ No newline at end of file
+
+           PERFORM 1000-PARSE-PARMS
+              THRU 1000-EXIT.
+
+           PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+                     UNTIL WS-PARM-IDX > WS-PARM-COUNT
+              DISPLAY 'Sub-parameter ' WS-PARM-IDX ': '
+                 WS-PARM-ENTRY (WS-PARM-IDX)
+           END-PERFORM.
+
+           GOBACK.
+
+      *****************************************************************
+      *  SPLITS LS-PARAM-DATA(1:LS-PARAM-LENGTH) ON COMMAS OR SPACES  *
+      *  INTO WS-PARM-TABLE, ONE ENTRY PER SUB-PARAMETER, UP TO       *
+      *  WS-PARM-MAX ENTRIES. A COMMA IMMEDIATELY FOLLOWED BY ONE OR  *
+      *  MORE SPACES IS TWO SEPARATE DELIMITER HITS, NOT ONE, SO THE  *
+      *  ENTRY THAT WOULD LAND BETWEEN THEM IS BLANK - THAT SLOT IS   *
+      *  REUSED (WS-PARM-COUNT ONLY ADVANCES ON A NON-BLANK ENTRY)    *
+      *  RATHER THAN COUNTED, SO "A, B" COMES BACK AS TWO ENTRIES,    *
+      *  NOT THREE. A PARM WITH NO COMMAS AT ALL COMES BACK AS A      *
+      *  SINGLE ONE-ENTRY TABLE, SO CALLERS THAT NEVER PASS A LIST    *
+      *  STILL WORK.                                                 *
+      *****************************************************************
+       1000-PARSE-PARMS.
+
+           MOVE 1     TO WS-PARM-POINTER
+           MOVE ZERO  TO WS-PARM-COUNT
+
+           IF LS-PARAM-LENGTH > ZERO
+              PERFORM UNTIL WS-PARM-POINTER > LS-PARAM-LENGTH
+                         OR WS-PARM-COUNT NOT < WS-PARM-MAX
+
+                 COMPUTE WS-PARM-IDX = WS-PARM-COUNT + 1
+
+                 UNSTRING LS-PARAM-DATA (1:LS-PARAM-LENGTH)
+                    DELIMITED BY ',' OR ' '
+                    INTO WS-PARM-ENTRY (WS-PARM-IDX)
+                    WITH POINTER WS-PARM-POINTER
+                 END-UNSTRING
+
+                 IF WS-PARM-ENTRY (WS-PARM-IDX) NOT = SPACES
+                    ADD 1 TO WS-PARM-COUNT
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
