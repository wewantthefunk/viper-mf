@@ -7,13 +7,26 @@
 
        01 TEST-DATA PIC X(8).
 
+       01 LINK-PROGRAM PIC X(8) VALUE 'HELLOW64'.
+
+       01 W-RESPONSE-CODE PIC S9(8) COMP.
+
 
        PROCEDURE DIVISION.
 
            MOVE 'CICS02' TO TEST-DATA
-           EXEC CICS LINK      PROGRAM ('HELLOW64')
+           EXEC CICS LINK      PROGRAM (LINK-PROGRAM)
                                COMMAREA (TEST-DATA)
                                LENGTH (LENGTH OF TEST-DATA)
+                               NOHANDLE
+                               RESP (W-RESPONSE-CODE)
            END-EXEC
 
-           STOP RUN.
\ No newline at end of file
+           IF W-RESPONSE-CODE = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'LINK FAILED TO PROGRAM: ' LINK-PROGRAM
+              DISPLAY 'RESP CODE: ' W-RESPONSE-CODE
+           END-IF.
+
+           STOP RUN.
