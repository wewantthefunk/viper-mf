@@ -15,6 +15,34 @@
 
        01 TERM-ID       PIC X(4).
 
+      *    ONE RECORD PER TERMINAL, KEYED BY EIBTRMID, HOLDING THE
+      *    LAST NAME THAT TERMINAL SUBMITTED THROUGH RECVMAP, SO A
+      *    RETURNING TERMINAL CAN BE SHOWN ITS OWN PRIOR SUBMISSION
+      *    INSTEAD OF THE FLOW ONLY EVER KNOWING "HAVE I BEEN HERE
+      *    BEFORE, YES OR NO" THE WAY THE CICS05Q TS QUEUE FLAG DOES.
+
+       01 WS-VISITOR-RECORD.
+           05 WS-VF-TERM-ID    PIC X(4).
+           05 WS-VF-NAME       PIC X(35).
+
+       01 WS-VISITOR-FILE      PIC X(8)  VALUE 'VISTFILE'.
+       01 WS-VF-RESP           PIC S9(8) COMP VALUE ZERO.
+
+      *    PARAMETERS FOR THE SHARED TS-QUEUE SUBROUTINE - SAME LAYOUT
+      *    AS TSQHELP'S OWN LINKAGE SECTION, HAND-DECLARED HERE THE
+      *    SAME WAY RRBTOSSA-PARAMETERS IS DUPLICATED BETWEEN RRBDRIVE
+      *    AND RRBTOSSA RATHER THAN SHARED VIA A COPYBOOK.
+
+       01 WS-CICS05Q-NAME      PIC X(8)  VALUE 'CICS05Q'.
+       01 TSQ-FUNCTION            PIC X(01).
+       01 TSQ-ITEM-NUMBER         PIC S9(04) COMP VALUE 1.
+       01 TSQ-DATA-AREA           PIC X(200).
+       01 TSQ-DATA-LENGTH         PIC S9(04) COMP.
+       01 TSQ-ITEM-TABLE.
+           05 TSQ-ITEM-ENTRY      PIC X(200) OCCURS 20 TIMES.
+       01 TSQ-ITEM-COUNT          PIC S9(04) COMP VALUE ZERO.
+       01 TSQ-RESP-CODE           PIC S9(08) COMP.
+
        COPY RECVMAP.
 
        COPY HELLOMAP.
@@ -22,26 +50,34 @@
        PROCEDURE DIVISION.
            MOVE EIBTRMID TO TERM-ID.
 
-           EXEC CICS READQ TS
-              QUEUE   ('CICS05Q')
-                     INTO    (TERM-ID)
-                     LENGTH  (LENGTH OF TERM-ID)
-                     ITEM    (1)
-                     RESP    (W-RESPONSE-CODE)
-                     END-EXEC.
+           MOVE 'R'                  TO TSQ-FUNCTION
+           MOVE 1                    TO TSQ-ITEM-NUMBER
+
+           CALL 'TSQHELP' USING TSQ-FUNCTION, WS-CICS05Q-NAME,
+               TSQ-ITEM-NUMBER, TSQ-DATA-AREA, TSQ-DATA-LENGTH,
+               TSQ-ITEM-TABLE, TSQ-ITEM-COUNT, TSQ-RESP-CODE.
 
-           IF W-RESPONSE-CODE = ZERO 
+           IF TSQ-RESP-CODE = ZERO
               MOVE 'N' TO FIRST-TIME
            END-IF.
 
            IF FIRST-TIME = 'Y'
+              MOVE EIBTRMID TO TERM-ID
+              PERFORM SHOW-PRIOR-VISITOR
+
               EXEC CICS SEND MAP('RECVMAP')
+                 FROM(RECVMAPI)
                  RESP(W-RESPONSE-CODE)
               END-EXEC
-              EXEC CICS WRITEQ TS 
-                 QUEUE('CICS05Q')
-                 FROM(TERM-ID)
-              END-EXEC
+
+              MOVE 'W'                 TO TSQ-FUNCTION
+              MOVE SPACES               TO TSQ-DATA-AREA
+              MOVE TERM-ID              TO TSQ-DATA-AREA (1:4)
+              MOVE LENGTH OF TERM-ID    TO TSQ-DATA-LENGTH
+
+              CALL 'TSQHELP' USING TSQ-FUNCTION, WS-CICS05Q-NAME,
+                  TSQ-ITEM-NUMBER, TSQ-DATA-AREA, TSQ-DATA-LENGTH,
+                  TSQ-ITEM-TABLE, TSQ-ITEM-COUNT, TSQ-RESP-CODE
 
               PERFORM RETURN-CONTROL
            ELSE
@@ -51,14 +87,99 @@
                  RESP(W-RESPONSE-CODE)
               END-EXEC
 
-              MOVE NAMEO TO HLBL2I
+              IF NAMEI = SPACES OR NAMEI = LOW-VALUES
+                 PERFORM REPROMPT-FOR-NAME
+              ELSE
+                 PERFORM SAVE-VISITOR-HISTORY
 
-              EXEC CICS SEND MAP('HELLOMAP')
-                 RESP(W-RESPONSE-CODE)
-              END-EXEC
+                 MOVE NAMEO TO HLBL2I
+
+                 EXEC CICS SEND MAP('HELLOMAP')
+                    RESP(W-RESPONSE-CODE)
+                 END-EXEC
+
+                 MOVE 'D'                  TO TSQ-FUNCTION
+
+                 CALL 'TSQHELP' USING TSQ-FUNCTION, WS-CICS05Q-NAME,
+                     TSQ-ITEM-NUMBER, TSQ-DATA-AREA, TSQ-DATA-LENGTH,
+                     TSQ-ITEM-TABLE, TSQ-ITEM-COUNT, TSQ-RESP-CODE
+
+                 PERFORM RETURN-TO-CICS
+              END-IF
+           END-IF.
 
-              PERFORM RETURN-TO-CICS
-           END-IF.           
+      ****************************************************************
+      *  NAMEI CAME BACK BLANK OR LOW-VALUES - RE-SEND RECVMAP WITH A *
+      *  PROMPT ASKING FOR AN ACTUAL NAME INSTEAD OF LETTING A BLANK  *
+      *  ENTRY FLOW THROUGH TO HELLOMAP AS A SILENT, NAMELESS GREETING*
+      *  THE CICS05Q FLAG IS LEFT IN PLACE SO THE NEXT TRIGGER OF     *
+      *  THIS TRANSACTION STILL TAKES THE RECEIVE-MAP BRANCH ABOVE.   *
+      ****************************************************************
+       REPROMPT-FOR-NAME.
+
+           MOVE 'Enter a name:  ' TO LBL1O
+           MOVE SPACES            TO NAMEO
+
+           EXEC CICS SEND MAP('RECVMAP')
+              FROM(RECVMAPI)
+              RESP(W-RESPONSE-CODE)
+           END-EXEC.
+
+           PERFORM RETURN-CONTROL.
+
+      ****************************************************************
+      *  LOOKS UP THIS TERMINAL'S LAST SUBMITTED NAME IN VISTFILE AND *
+      *  IF ONE EXISTS, PREFILLS NAMEI WITH IT SO THE OPERATOR SEES   *
+      *  THEIR OWN PRIOR SUBMISSION ON RECVMAP INSTEAD OF A BLANK     *
+      *  FIELD - THEY CAN ACCEPT IT AS-IS OR TYPE OVER IT. NOTFND     *
+      *  (NO PRIOR VISIT FROM THIS TERMINAL YET) LEAVES NAMEI BLANK.  *
+      ****************************************************************
+       SHOW-PRIOR-VISITOR.
+
+           EXEC CICS READ FILE(WS-VISITOR-FILE)
+              INTO(WS-VISITOR-RECORD)
+              RIDFLD(TERM-ID)
+              NOHANDLE
+              RESP(WS-VF-RESP)
+           END-EXEC.
+
+           IF WS-VF-RESP = DFHRESP(NORMAL)
+              MOVE WS-VF-NAME TO NAMEI
+           END-IF.
+
+      ****************************************************************
+      *  PERSISTS THE NAME JUST ENTERED ON RECVMAP TO VISTFILE, KEYED *
+      *  BY EIBTRMID, SO THE NEXT VISIT FROM THIS TERMINAL CAN SHOW   *
+      *  IT BACK VIA SHOW-PRIOR-VISITOR. SAME READ-FOR-UPDATE/        *
+      *  REWRITE-ELSE-WRITE SHAPE AS MENUMAP'S 3090-TALLY-SELECTION.  *
+      ****************************************************************
+       SAVE-VISITOR-HISTORY.
+
+           EXEC CICS READ FILE(WS-VISITOR-FILE)
+              INTO(WS-VISITOR-RECORD)
+              RIDFLD(TERM-ID)
+              UPDATE
+              NOHANDLE
+              RESP(WS-VF-RESP)
+           END-EXEC.
+
+           MOVE TERM-ID TO WS-VF-TERM-ID
+           MOVE NAMEO   TO WS-VF-NAME
+
+           IF WS-VF-RESP = DFHRESP(NORMAL)
+              EXEC CICS REWRITE FILE(WS-VISITOR-FILE)
+                 FROM(WS-VISITOR-RECORD)
+                 NOHANDLE
+                 RESP(WS-VF-RESP)
+              END-EXEC
+           ELSE
+              EXEC CICS WRITE FILE(WS-VISITOR-FILE)
+                 FROM(WS-VISITOR-RECORD)
+                 RIDFLD(TERM-ID)
+                 NOHANDLE
+                 RESP(WS-VF-RESP)
+              END-EXEC
+           END-IF.
 
        RETURN-CONTROL.
            EXEC CICS
