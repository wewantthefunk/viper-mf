@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RRBRECON.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      * RECONCILIATION DRIVER FOR RRBTOSSA AND COMPL001. READS A
+      * COMBINED PER-BENEFICIARY EXTRACT CARRYING BOTH THE RRB HIC AND
+      * THE STATUS/SEX CODE FOR THE SAME BENEFICIARY, RUNS EACH FIELD
+      * THROUGH ITS OWN LOOKUP (RRBTOSSA FOR THE HIC, COMPL001 FOR THE
+      * STATUS CODE), AND FLAGS ANY BENEFICIARY WHERE ONE LOOKUP
+      * ACCEPTED THE RECORD AND THE OTHER REJECTED IT - THAT KIND OF
+      * SPLIT DECISION USUALLY MEANS SOMETHING IS WRONG WITH THE
+      * SOURCE DATA THAT NEITHER LOOKUP ALONE WOULD CATCH.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT INPUTFILE       ASSIGN TO RRBRECIN
+                                  FILE STATUS IS FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    ONE ROW PER BENEFICIARY, SHOWING BOTH LOOKUPS' OUTCOMES SIDE
+      *    BY SIDE, SO A MISMATCH CAN BE INVESTIGATED WITHOUT RE-
+      *    RUNNING EITHER PROGRAM.
+
+           SELECT MISMATCH-FILE   ASSIGN TO RRBRECX
+                                  FILE STATUS IS MIS-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INPUTFILE
+           RECORD CONTAINS 15 CHARACTERS.
+
+       01  RECON-REC.
+           02  RECON-RRB-HIC       PIC X(12).
+           02  RECON-STATUS-IN     PIC X(02).
+           02  RECON-STATUS-SEX    PIC X(01).
+
+       FD  MISMATCH-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+
+       01  MIS-REC.
+           02  MIS-RRB-HIC         PIC X(12).
+           02  MIS-RRBTOSSA-RESULT PIC X(01).
+           02  MIS-RRBTOSSA-REASON PIC X(02).
+           02  MIS-COMPL001-RESULT PIC X(01).
+           02  MIS-STATUS-IN       PIC X(02).
+           02  MIS-STATUS-SEX      PIC X(01).
+           02  FILLER              PIC X(11).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS             PIC X(02).
+       01  MIS-FILE-STATUS         PIC X(02).
+
+       01  WS-SWITCHES.
+           05  NO-MORE-RECORDS     PIC X(01)  VALUE 'N'.
+               88  END-OF-INPUT               VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(09)  VALUE ZERO.
+           05  WS-BOTH-ACCEPTED        PIC 9(09)  VALUE ZERO.
+           05  WS-BOTH-REJECTED        PIC 9(09)  VALUE ZERO.
+           05  WS-MISMATCH-COUNT       PIC 9(09)  VALUE ZERO.
+
+      *    PARAMETERS FOR RRBTOSSA - SAME LAYOUT AS RRBTOSSA'S OWN
+      *    LINKAGE SECTION, HAND-DECLARED HERE THE SAME WAY RRBDRIVE'S
+      *    WS-RRBTOSSA-PARAMETERS DUPLICATES IT.
+
+       01  WS-RRBTOSSA-PARAMETERS.
+           05  RP-RRB-HIC              PIC  X(12).
+           05  RP-SSA-HIC              PIC  X(11).
+           05  RP-REJECT-REASON        PIC  X(02).
+           05  RP-RANGE-VALUE          PIC  9(06).
+           05  RP-RANGE-LOW            PIC  9(06).
+           05  RP-RANGE-HIGH           PIC  9(06).
+           05  RP-XREF-MISMATCH        PIC  X(01).
+
+      *    PARAMETERS FOR COMPL001 - SAME LAYOUT AS COMPL001'S OWN
+      *    LINKAGE SECTION STATUS-AREA, HAND-DECLARED HERE THE SAME
+      *    WAY, PER THIS REPO'S CALL-SUBPROGRAM CONVENTION.
+
+       01  WS-COMPL001-PARAMETERS.
+           05  WS-STATUS-IN.
+               10  WS-STATUS-IN-1      PIC  X(01).
+               10  WS-STATUS-IN-2      PIC  X(01).
+           05  WS-STATUS-SEX           PIC  X(01).
+           05  WS-STATUS-CAT.
+               10  WS-STATUS-CAT-1     PIC  X(01).
+               10                      PIC  X(01).
+           05  WS-STATUS-RET-CD        PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+
+           OPEN INPUT  INPUTFILE.
+           OPEN OUTPUT MISMATCH-FILE.
+
+           PERFORM UNTIL END-OF-INPUT
+              PERFORM 2000-READ-AND-RECONCILE
+                 THRU 2000-EXIT
+           END-PERFORM.
+
+           PERFORM 8000-TERMINATE
+              THRU 8000-EXIT.
+
+           STOP RUN.
+
+       2000-READ-AND-RECONCILE.
+
+           READ INPUTFILE
+              AT END MOVE 'Y' TO NO-MORE-RECORDS
+           END-READ.
+
+           IF END-OF-INPUT
+              GO TO 2000-EXIT
+           END-IF.
+
+           ADD 1 TO WS-RECORDS-READ.
+
+           MOVE RECON-RRB-HIC         TO RP-RRB-HIC.
+           MOVE SPACE                 TO RP-SSA-HIC.
+           MOVE SPACE                 TO RP-REJECT-REASON.
+
+           CALL 'RRBTOSSA' USING WS-RRBTOSSA-PARAMETERS.
+
+           MOVE RECON-STATUS-IN       TO WS-STATUS-IN.
+           MOVE RECON-STATUS-SEX      TO WS-STATUS-SEX.
+
+           CALL 'COMPL001' USING WS-COMPL001-PARAMETERS.
+
+           PERFORM 2100-EVALUATE-OUTCOMES
+              THRU 2100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *    COMPARES THE TWO LOOKUPS' OUTCOMES FOR THIS BENEFICIARY AND
+      *    WRITES A MISMATCH ROW WHENEVER ONE ACCEPTED THE RECORD AND
+      *    THE OTHER DIDN'T.
+
+       2100-EVALUATE-OUTCOMES.
+
+           IF RP-SSA-HIC NOT = SPACE
+           AND WS-STATUS-RET-CD = 'A'
+              ADD 1 TO WS-BOTH-ACCEPTED
+           ELSE
+              IF RP-SSA-HIC = SPACE
+              AND WS-STATUS-RET-CD NOT = 'A'
+                 ADD 1 TO WS-BOTH-REJECTED
+              ELSE
+                 PERFORM 2200-WRITE-MISMATCH
+                    THRU 2200-EXIT
+              END-IF
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-MISMATCH.
+
+           MOVE RECON-RRB-HIC         TO MIS-RRB-HIC.
+           MOVE RECON-STATUS-IN       TO MIS-STATUS-IN.
+           MOVE RECON-STATUS-SEX      TO MIS-STATUS-SEX.
+
+           IF RP-SSA-HIC NOT = SPACE
+              MOVE 'A'                TO MIS-RRBTOSSA-RESULT
+           ELSE
+              MOVE 'R'                TO MIS-RRBTOSSA-RESULT
+           END-IF.
+           MOVE RP-REJECT-REASON      TO MIS-RRBTOSSA-REASON.
+
+           MOVE WS-STATUS-RET-CD      TO MIS-COMPL001-RESULT.
+
+           WRITE MIS-REC.
+
+           ADD 1 TO WS-MISMATCH-COUNT.
+
+       2200-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+
+           CLOSE INPUTFILE
+                 MISMATCH-FILE.
+
+           DISPLAY 'RRBRECON,RECORDS READ,' WS-RECORDS-READ.
+           DISPLAY 'RRBRECON,BOTH ACCEPTED,' WS-BOTH-ACCEPTED.
+           DISPLAY 'RRBRECON,BOTH REJECTED,' WS-BOTH-REJECTED.
+           DISPLAY 'RRBRECON,MISMATCHES,' WS-MISMATCH-COUNT.
+
+       8000-EXIT.
+           EXIT.
