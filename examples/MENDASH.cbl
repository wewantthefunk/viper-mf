@@ -0,0 +1,207 @@
+       ID DIVISION.
+       PROGRAM-ID.    MENDASH.
+
+      *    OPERATIONS STATUS DASHBOARD (STARTED OFF THE MENUMAP MENU
+      *    VIA PF2) SHOWING MEN1-MEN5, MRUN AND FPS TOGETHER IN ONE
+      *    SCREEN INSTEAD OF MAKING OPERATIONS PROBE ONE TRANSACTION
+      *    AT A TIME WITH THE RESCOUNT CHECK BURIED IN 3200/3300 OF
+      *    MENUMAP. EACH ROW COMES FROM THE TS QUEUE MENUMAP'S
+      *    3070-RECORD-DASH-STATUS PARAGRAPH MAINTAINS FOR THAT
+      *    FUNCTION EVERY TIME IT TRIES TO START IT.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-COM-AREA                 PIC X(01)  VALUE SPACE.
+           88  FIRST-TIME                         VALUE SPACE.
+
+       01  COMM-AREA-LENGTH            PIC S9(04) COMP VALUE +0001.
+
+       01  WS-RETURN-CODE              PIC S9(08) COMP VALUE ZERO.
+       01  WS-DASH-READ-RC             PIC S9(08) COMP VALUE ZERO.
+
+       01  WS-THIS-TRANS               PIC X(04)  VALUE 'MDSH'.
+
+      *    ONE ENTRY PER DASHBOARD ROW - QUEUE NAME, THE LABEL SHOWN
+      *    ON SCREEN, AND WHERE TO PUT THE FORMATTED LINE. INDEXED
+      *    THE SAME WAY GETDSNS AND MENUMAP'S SITE-CONFIG TABLE ARE,
+      *    SO ADDING AN EIGHTH ROW LATER IS A ONE-LINE CHANGE.
+
+       01  WS-DASH-QUEUE-NAMES.
+           05  FILLER                  PIC X(08)  VALUE 'DASHMEN1'.
+           05  FILLER                  PIC X(08)  VALUE 'DASHMEN2'.
+           05  FILLER                  PIC X(08)  VALUE 'DASHMEN3'.
+           05  FILLER                  PIC X(08)  VALUE 'DASHMEN4'.
+           05  FILLER                  PIC X(08)  VALUE 'DASHMEN5'.
+           05  FILLER                  PIC X(08)  VALUE 'DASHMRUN'.
+           05  FILLER                  PIC X(08)  VALUE 'DASHFPS '.
+
+       01  WS-DASH-QUEUE-TAB REDEFINES
+           WS-DASH-QUEUE-NAMES.
+           05  WS-DASH-Q-ENTRY         PIC X(08)  OCCURS 7 TIMES
+                                        INDEXED WS-DASH-Q-INDEX.
+
+       01  WS-DASH-LABELS.
+           05  FILLER                  PIC X(05)  VALUE 'MEN1 '.
+           05  FILLER                  PIC X(05)  VALUE 'MEN2 '.
+           05  FILLER                  PIC X(05)  VALUE 'MEN3 '.
+           05  FILLER                  PIC X(05)  VALUE 'MEN4 '.
+           05  FILLER                  PIC X(05)  VALUE 'MEN5 '.
+           05  FILLER                  PIC X(05)  VALUE 'MRUN '.
+           05  FILLER                  PIC X(05)  VALUE 'FPS  '.
+
+       01  WS-DASH-LABEL-TAB REDEFINES
+           WS-DASH-LABELS.
+           05  WS-DASH-LABEL-ENTRY     PIC X(05)  OCCURS 7 TIMES
+                                        INDEXED WS-DASH-L-INDEX.
+
+      *    MIRRORS MENUMAP'S WS-DASH-RECORD LAYOUT SO A QUEUE READ
+      *    HERE LINES UP WITH WHAT 3070-RECORD-DASH-STATUS WROTE.
+
+       01  WS-DASH-RECORD.
+           05  WS-DASH-TRANSID         PIC X(04).
+           05  WS-DASH-STATE           PIC X(01).
+               88  DASH-ACTIVE                 VALUE 'A'.
+               88  DASH-INACTIVE               VALUE 'I'.
+           05  WS-DASH-LAST-START-DATE PIC X(10).
+           05  WS-DASH-LAST-START-TIME PIC X(08).
+           05  WS-DASH-LAST-COMP-CODE  PIC -(9)9.
+
+       01  WS-DASH-STATE-TEXT          PIC X(08)  VALUE SPACES.
+
+       01  WS-DASH-ROW-LINE.
+           05  WS-DR-LABEL             PIC X(06).
+           05  WS-DR-STATE             PIC X(09).
+           05  WS-DR-START-DATE        PIC X(11).
+           05  WS-DR-START-TIME        PIC X(09).
+           05  WS-DR-COMP-CODE         PIC X(12).
+           05  FILLER                  PIC X(09)  VALUE SPACES.
+
+       01  WS-SUB                      PIC S9(04) COMP VALUE ZERO.
+
+       COPY DASHMAP.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA        TO WS-COM-AREA
+           ELSE
+               MOVE SPACE              TO WS-COM-AREA
+           END-IF
+
+           IF EIBCALEN > 0
+               GO TO 9900-EXIT-SYSTEM
+           ELSE
+               GO TO 1000-FIRST-TIME.
+
+       1000-FIRST-TIME.
+
+           MOVE LOW-VALUES             TO DASHMAPO.
+           MOVE SPACES                 TO DSHMSGO.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 7
+               PERFORM 2000-BUILD-DASH-ROW
+                  THRU 2000-EXIT
+           END-PERFORM.
+
+      *    DSHTITLO IS A REDEFINES OF THE I-SIDE MAP AREA, SO THE
+      *    LOW-VALUES CLEAR ABOVE ALSO WIPED DSHTITLI'S COMPILE-TIME
+      *    VALUE TEXT - MOVE THE LITERAL DIRECTLY INTO THE O-SIDE
+      *    FIELD RATHER THAN "RESTORING" FROM THE NOW-BLANK I-SIDE,
+      *    THE SAME SAFE PATTERN CICS05'S REPROMPT-FOR-NAME USES.
+
+           MOVE 'TRANS STATE    LAST STARTED        LAST COMPL CODE'
+                                        TO DSHTITLO.
+
+           EXEC CICS SEND MAP('DASHMAP')
+               FROM     (DASHMAPI)
+               ERASE
+               FREEKB
+               RESP     (WS-RETURN-CODE)
+           END-EXEC.
+
+           GO TO 6000-RETURN-CONVERSE.
+
+      *****************************************************************
+      *  READS ONE FUNCTION'S DASHSTAT QUEUE AND FORMATS ITS ROW. A    *
+      *  QUEUE THAT HAS NEVER BEEN WRITTEN (NOTFND) MEANS THAT         *
+      *  FUNCTION HAS NEVER BEEN STARTED FROM THIS MENU YET, SHOWN AS  *
+      *  "NOT STARTED" RATHER THAN TREATED AS AN ERROR.                *
+      *****************************************************************
+       2000-BUILD-DASH-ROW.
+
+           SET WS-DASH-Q-INDEX         TO WS-SUB.
+           SET WS-DASH-L-INDEX         TO WS-SUB.
+
+           MOVE SPACES                 TO WS-DASH-RECORD.
+
+           EXEC CICS READQ TS
+               QUEUE(WS-DASH-Q-ENTRY (WS-DASH-Q-INDEX))
+               INTO(WS-DASH-RECORD)
+               LENGTH(LENGTH OF WS-DASH-RECORD)
+               ITEM(1)
+               NOHANDLE
+               RESP(WS-DASH-READ-RC)
+           END-EXEC.
+
+           MOVE WS-DASH-LABEL-ENTRY (WS-DASH-L-INDEX)
+                                     TO WS-DR-LABEL.
+
+           IF WS-DASH-READ-RC = DFHRESP(NORMAL)
+              IF DASH-ACTIVE
+                 MOVE 'ACTIVE'        TO WS-DR-STATE
+              ELSE
+                 MOVE 'INACTIVE'      TO WS-DR-STATE
+              END-IF
+              MOVE WS-DASH-LAST-START-DATE
+                                      TO WS-DR-START-DATE
+              MOVE WS-DASH-LAST-START-TIME
+                                      TO WS-DR-START-TIME
+              MOVE WS-DASH-LAST-COMP-CODE
+                                      TO WS-DR-COMP-CODE
+           ELSE
+              MOVE 'INACTIVE'         TO WS-DR-STATE
+              MOVE 'NOT STARTED'      TO WS-DR-START-DATE
+              MOVE SPACES             TO WS-DR-START-TIME
+              MOVE SPACES             TO WS-DR-COMP-CODE
+           END-IF.
+
+           EVALUATE WS-SUB
+             WHEN 1
+               MOVE WS-DASH-ROW-LINE   TO DSHROW1I
+             WHEN 2
+               MOVE WS-DASH-ROW-LINE   TO DSHROW2I
+             WHEN 3
+               MOVE WS-DASH-ROW-LINE   TO DSHROW3I
+             WHEN 4
+               MOVE WS-DASH-ROW-LINE   TO DSHROW4I
+             WHEN 5
+               MOVE WS-DASH-ROW-LINE   TO DSHROW5I
+             WHEN 6
+               MOVE WS-DASH-ROW-LINE   TO DSHROW6I
+             WHEN 7
+               MOVE WS-DASH-ROW-LINE   TO DSHROW7I
+           END-EVALUATE.
+
+       2000-EXIT.
+           EXIT.
+
+       6000-RETURN-CONVERSE.
+
+           EXEC CICS RETURN
+               TRANSID(WS-THIS-TRANS)
+               COMMAREA(WS-COM-AREA)
+               LENGTH(COMM-AREA-LENGTH)
+           END-EXEC.
+
+       9900-EXIT-SYSTEM.
+
+           EXEC CICS RETURN
+           END-EXEC.
