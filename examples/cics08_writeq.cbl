@@ -15,26 +15,44 @@
 
        01 QUEUE-NAME PIC X(8) VALUE 'TESTQ'.
 
+      *    PARAMETERS FOR THE SHARED TS-QUEUE SUBROUTINE - SAME LAYOUT
+      *    AS TSQHELP'S OWN LINKAGE SECTION, HAND-DECLARED HERE THE
+      *    SAME WAY RRBTOSSA-PARAMETERS IS DUPLICATED BETWEEN RRBDRIVE
+      *    AND RRBTOSSA RATHER THAN SHARED VIA A COPYBOOK.
+
+       01 TSQ-FUNCTION            PIC X(01).
+       01 TSQ-ITEM-NUMBER         PIC S9(04) COMP VALUE 1.
+       01 TSQ-DATA-AREA           PIC X(200).
+       01 TSQ-DATA-LENGTH         PIC S9(04) COMP.
+       01 TSQ-ITEM-TABLE.
+           05 TSQ-ITEM-ENTRY      PIC X(200) OCCURS 20 TIMES.
+       01 TSQ-ITEM-COUNT          PIC S9(04) COMP VALUE ZERO.
+       01 TSQ-RESP-CODE           PIC S9(08) COMP.
+
        PROCEDURE DIVISION.
 
-           EXEC CICS WRITEQ TS
-              QUEUE(QUEUE-NAME)
-              FROM(WRITE-DATA)
-              RESP(W-RESPONSE-CODE)
-           END-EXEC.
+           MOVE 'W'                 TO TSQ-FUNCTION
+           MOVE SPACES               TO TSQ-DATA-AREA
+           MOVE WRITE-DATA           TO TSQ-DATA-AREA (1:8)
+           MOVE LENGTH OF WRITE-DATA TO TSQ-DATA-LENGTH
+
+           CALL 'TSQHELP' USING TSQ-FUNCTION, QUEUE-NAME,
+               TSQ-ITEM-NUMBER, TSQ-DATA-AREA, TSQ-DATA-LENGTH,
+               TSQ-ITEM-TABLE, TSQ-ITEM-COUNT, TSQ-RESP-CODE.
+
+           MOVE 'R'                 TO TSQ-FUNCTION
+
+           CALL 'TSQHELP' USING TSQ-FUNCTION, QUEUE-NAME,
+               TSQ-ITEM-NUMBER, TSQ-DATA-AREA, TSQ-DATA-LENGTH,
+               TSQ-ITEM-TABLE, TSQ-ITEM-COUNT, TSQ-RESP-CODE.
 
-           EXEC CICS READQ TS
-              QUEUE   (QUEUE-NAME)
-                     INTO    (TEST-DATA)
-                     LENGTH  (LENGTH OF TEST-DATA)
-                     ITEM    (1)
-                     RESP    (W-RESPONSE-CODE)
-                     END-EXEC.
+           MOVE TSQ-DATA-AREA (1:8)  TO TEST-DATA
+           MOVE TSQ-RESP-CODE        TO W-RESPONSE-CODE
 
            DISPLAY 'expected value: 00'
-           DISPLAY 'actual value:   ' W-RESPONSE-CODE 
+           DISPLAY 'actual value:   ' W-RESPONSE-CODE
 
            DISPLAY 'expected value: 12345678'
            DISPLAY 'actual value:   ' TEST-DATA
 
-           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+           EXEC CICS RETURN END-EXEC.
