@@ -7,13 +7,38 @@
 
        01 WS-ABSTIME   PIC S9(15).
 
+       01 LINK-PROGRAM PIC X(8) VALUE 'CICS09'.
+
+      *    PARAMETERS FOR THE SHARED BUSINESS-TIME TRANSACTION - SAME
+      *    LAYOUT AS CICS09'S OWN DFHCOMMAREA, HAND-DECLARED HERE THE
+      *    SAME WAY RRBTOSSA-PARAMETERS IS DUPLICATED BETWEEN RRBDRIVE
+      *    AND RRBTOSSA RATHER THAN SHARED VIA A COPYBOOK.
+
+       01 WS-BUSTIME-COMMAREA.
+           05 BT-ABSTIME       PIC S9(15).
+           05 BT-DATE          PIC X(8).
+           05 BT-TIME          PIC X(6).
+
+       01 W-RESPONSE-CODE PIC S9(8) COMP.
+
 
        PROCEDURE DIVISION.
 
            EXEC CICS        ASKTIME  ABSTIME(WS-ABSTIME)
            END-EXEC
 
-           EXEC CICS        ASKTIME
+           EXEC CICS LINK      PROGRAM (LINK-PROGRAM)
+                               COMMAREA (WS-BUSTIME-COMMAREA)
+                               LENGTH (LENGTH OF WS-BUSTIME-COMMAREA)
+                               NOHANDLE
+                               RESP (W-RESPONSE-CODE)
            END-EXEC
 
+           IF W-RESPONSE-CODE = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'LINK FAILED TO PROGRAM: ' LINK-PROGRAM
+              DISPLAY 'RESP CODE: ' W-RESPONSE-CODE
+           END-IF.
+
            STOP RUN.
\ No newline at end of file
