@@ -57,6 +57,92 @@
            05  WS-CONV-START-DATE-1900 PIC  S9(07) COMP VALUE ZERO.
            05  WS-CONV-COMPL-DATE-1900 PIC  S9(07) COMP VALUE ZERO.
            05  WS-CONV-RESUB-DATE-1900 PIC  S9(07) COMP VALUE ZERO.
+           05  WS-DELAY-MINUTES        PIC  9(03) VALUE ZERO.
+           05  WS-DELAY-HOURS          PIC  9(02) VALUE ZERO.
+           05  WS-DELAY-REM-MINUTES    PIC  9(02) VALUE ZERO.
+           05  WS-AUDIT-WRITE-RC       PIC S9(08) COMP VALUE ZERO.
+
+      ****************************************************************
+      *    OPERATIONS STATUS DASHBOARD - ONE TS QUEUE PER DASHBOARD   *
+      *    ROW (MEN1-MEN5, MRUN, FPS), REWRITTEN BY                   *
+      *    3070-RECORD-DASH-STATUS EVERY TIME THIS PROGRAM TRIES TO   *
+      *    START THAT FUNCTION. MENDASH (STARTED VIA PF2) READS THESE *
+      *    SEVEN QUEUES TO SHOW OPERATIONS THE WHOLE PICTURE AT ONCE  *
+      *    INSTEAD OF PROBING ONE TRANSACTION AT A TIME.              *
+      ****************************************************************
+       01  WS-DASH-RECORD.
+           05  WS-DASH-TRANSID         PIC X(04).
+           05  WS-DASH-STATE           PIC X(01).
+               88  DASH-ACTIVE                 VALUE 'A'.
+               88  DASH-INACTIVE               VALUE 'I'.
+           05  WS-DASH-LAST-START-DATE PIC X(10).
+           05  WS-DASH-LAST-START-TIME PIC X(08).
+           05  WS-DASH-LAST-COMP-CODE  PIC -(9)9.
+
+       01  WS-DASH-WORK-AREA.
+           05  WS-DASH-TRANSID-WORK    PIC X(04).
+           05  WS-DASH-QUEUE-WORK      PIC X(08).
+           05  WS-DASH-RESP-CODE-WORK  PIC S9(08) COMP.
+           05  WS-DASH-WRITE-RC        PIC S9(08) COMP VALUE ZERO.
+
+      ****************************************************************
+      *    PF1 HELP PANEL - ONE LINE PER MENU OPTION, SENT AS A       *
+      *    SINGLE SEND TEXT SO A NEW CLERK CAN SEE WHAT MEN1-MEN6 DO  *
+      *    WITHOUT TRIAL AND ERROR OR ASKING A COWORKER.              *
+      ****************************************************************
+       01  WS-HELP-PANEL.
+           05  WS-HELP-LINE-1          PIC X(80) VALUE
+               'MNUMMNU HELP - AVAILABLE SELECTIONS'.
+           05  WS-HELP-LINE-2          PIC X(80) VALUE
+               '  1 - START THE STATUS INQUIRY MONITOR (MENCCNTL)'.
+           05  WS-HELP-LINE-3          PIC X(80) VALUE
+               '  2 - START MEN2 PROCESSING (CANCELS MRUN IF ACTIVE)'.
+           05  WS-HELP-LINE-4          PIC X(80) VALUE
+               '  3 - START MEN3 PROCESSING'.
+           05  WS-HELP-LINE-5          PIC X(80) VALUE
+               '  4 - START MEN4 PROCESSING'.
+           05  WS-HELP-LINE-6          PIC X(80) VALUE
+               '  5 - START THE FPS TRANSACTION'.
+           05  WS-HELP-LINE-7          PIC X(80) VALUE
+               '  6 - STATUS/CATEGORY LOOKUP (COMPL004)'.
+           05  WS-HELP-LINE-8          PIC X(80) VALUE
+               'PF2 - OPERATIONS STATUS DASHBOARD    PF3/CLEAR - EXIT'.
+
+      ****************************************************************
+      *    MENU SELECTION USAGE COUNTER - ONE RECORD PER SELECTION    *
+      *    PER DAY (1-6, 'I' FOR AN INVALID ENTRY, 'X' FOR EXIT), KEPT*
+      *    IN THE SELCOUNT FILE SO WE CAN TELL WHICH FUNCTIONS ARE    *
+      *    ACTUALLY USED BEFORE SPENDING TIME EXTENDING OR RETIRING   *
+      *    ANY OF THEM.                                               *
+      ****************************************************************
+       01  WS-SEL-COUNT-RECORD.
+           05  WS-SC-KEY.
+               10  WS-SC-DATE          PIC X(10).
+               10  WS-SC-SELECTION     PIC X(01).
+           05  WS-SC-COUNT             PIC 9(07) COMP-3 VALUE ZERO.
+
+       01  WS-SC-SELECTION-WORK        PIC X(01)  VALUE SPACE.
+       01  WS-SC-FILE-RC               PIC S9(08) COMP VALUE ZERO.
+
+      ****************************************************************
+      *    AUDIT TRAIL RECORD - ONE PER 9000-ERROR OCCURRENCE, KEPT   *
+      *    ON THE AUDIT TD QUEUE (SAME "AUDIT" DESTINATION GETDSNS    *
+      *    ALREADY CATALOGS) SO ERROR PATTERNS SHOW UP ACROSS         *
+      *    TERMINALS AND SHIFTS INSTEAD OF ONLY WHAT A CLERK NOTICES. *
+      ****************************************************************
+       01  WS-AUDIT-RECORD.
+           05  WS-AUD-PROGRAM          PIC  X(08).
+           05  FILLER                  PIC  X(02)  VALUE SPACE.
+           05  WS-AUD-PARAGRAPH        PIC  X(05).
+           05  FILLER                  PIC  X(02)  VALUE SPACE.
+           05  WS-AUD-RESP-CODE        PIC  -(9)9.
+           05  FILLER                  PIC  X(02)  VALUE SPACE.
+           05  WS-AUD-TERM             PIC  X(04).
+           05  FILLER                  PIC  X(02)  VALUE SPACE.
+           05  WS-AUD-DATE             PIC  X(10).
+           05  FILLER                  PIC  X(02)  VALUE SPACE.
+           05  WS-AUD-TIME             PIC  X(08).
+           05  FILLER                  PIC  X(20)  VALUE SPACE.
                  
       ****************************************************************
       * WORK AREA FOR REFORMATTING SYSTEM TIME & DATE BEFORE DISPLAY *
@@ -71,6 +157,19 @@
                10  WS-TASK-DATE-DD     PIC 9(2).
                10  FILLER              PIC X          VALUE '/'.
                10  WS-TASK-DATE-YYYY   PIC 9(4).
+
+      *    ISO YYYY-MM-DD FORM OF THE SAME DATE, PULLED FROM THE SAME
+      *    C-CMNDATCV CALL AS WS-TASK-DATE (FORMAT-2-MMDDYYYY), SO
+      *    NEWER DOWNSTREAM FILES LIKE THE AUDIT TRAIL AND DASHBOARD
+      *    CAN USE A SORTABLE DATE WITHOUT THEIR OWN AD HOC REFORMAT.
+
+           05  WS-TASK-DATE-ISO.
+               10  WS-TASK-DATE-ISO-YYYY  PIC 9(4).
+               10  FILLER                 PIC X       VALUE '-'.
+               10  WS-TASK-DATE-ISO-MM    PIC 9(2).
+               10  FILLER                 PIC X       VALUE '-'.
+               10  WS-TASK-DATE-ISO-DD    PIC 9(2).
+
            05  WS-GREG-DATE            PIC 9(6)       VALUE ZEROS.
            05  WS-WORK-DATE            PIC 9(7)       VALUE ZEROS.
            05  WS-WORK-DATE-NO REDEFINES
@@ -101,6 +200,43 @@
                10  FILLER              PIC X.
                10  WS-TASK-TIME-SEC    PIC 9(2).
                  
+      ****************************************************************
+      *    SITE-BASED CONFIGURATION - COMPILED-IN STAND-IN, THE SAME  *
+      *    WAY GETDSNS'S CATALOG TABLE STANDS IN FOR A REAL CATALOG   *
+      *    LOOKUP. KEYED BY WS-CA-SITE-NO (ALREADY ARRIVING IN THE    *
+      *    COMMAREA BUT UNUSED UP TO NOW), THIS SAYS WHICH OF THE SIX *
+      *    MEN1-MEN6 FUNCTIONS A SITE IS ALLOWED TO START. A SITE     *
+      *    NOT LISTED HERE DEFAULTS TO ALL FUNCTIONS ALLOWED, SO      *
+      *    ADDING THIS TABLE DOESN'T RESTRICT ANY SITE THAT HASN'T    *
+      *    BEEN EXPLICITLY CONFIGURED.                                *
+      ****************************************************************
+       01.
+           05  SITE-CONFIG-AREA.
+               10                      PIC  X(08)  VALUE '01YYYYYY'.
+               10                      PIC  X(08)  VALUE '02YYYYNN'.
+               10                      PIC  X(08)  VALUE '03YYYNNN'.
+
+           05  REDEFINES SITE-CONFIG-AREA.
+               10  SITE-CONFIG        OCCURS 3 TIMES
+                                       INDEXED SC-INDEX.
+                   15  SC-SITE-NO      PIC  X(02).
+                   15  SC-MEN1-OK      PIC  X(01).
+                   15  SC-MEN2-OK      PIC  X(01).
+                   15  SC-MEN3-OK      PIC  X(01).
+                   15  SC-MEN4-OK      PIC  X(01).
+                   15  SC-MEN5-OK      PIC  X(01).
+                   15  SC-MEN6-OK      PIC  X(01).
+
+       01  WS-SITE-NO-KEY              PIC  X(02).
+
+       01  WS-SITE-FUNCTION-FLAGS.
+           05  WS-SITE-MEN1-OK         PIC  X(01)  VALUE 'Y'.
+           05  WS-SITE-MEN2-OK         PIC  X(01)  VALUE 'Y'.
+           05  WS-SITE-MEN3-OK         PIC  X(01)  VALUE 'Y'.
+           05  WS-SITE-MEN4-OK         PIC  X(01)  VALUE 'Y'.
+           05  WS-SITE-MEN5-OK         PIC  X(01)  VALUE 'Y'.
+           05  WS-SITE-MEN6-OK         PIC  X(01)  VALUE 'Y'.
+
       ****************************************************************
       *    CONSTANTS WORK AREA                                       *
       ****************************************************************
@@ -112,11 +248,26 @@
            05  WS-START-TRANS3     PIC X(4)           VALUE 'MEN3'.
            05  WS-START-TRANS4     PIC X(4)           VALUE 'MEN4'.
            05  WS-START-TRANS5     PIC X(4)           VALUE 'MEN5'.
+           05  WS-START-TRANS6     PIC X(4)           VALUE 'MEN6'.
            05  WS-TRAN-RUN         PIC X(4)           VALUE 'MRUN'.
            05  WS-MNUCCNTL         PIC X(8)           VALUE 'MENCCNTL'.
            05  WS-PROGRAM-ID       PIC X(8)           VALUE 'MENCMENU'.
            05  WS-REQID            PIC X(8)           VALUE 'MENCCNTL'.
            05  C-CMNDATCV          PIC X(8)           VALUE 'CMNDATCV'.
+      *    A TD (TRANSIENT DATA) QUEUE ID IS EXACTLY 4 CHARACTERS,
+      *    UNLIKE THE 8-CHARACTER TS QUEUE NAMES BELOW - NOT THE SAME
+      *    NAMESPACE AS THE 8-CHARACTER AUDIT DDNAME GETDSNS RESERVES,
+      *    SO THIS IS ITS OWN DISTINCT 4-CHARACTER ID.
+           05  WS-AUDIT-QUEUE      PIC X(4)           VALUE 'AUDT'.
+           05  WS-DASH-TRANS       PIC X(4)           VALUE 'MDSH'.
+           05  WS-DASH-Q-MEN1      PIC X(8)           VALUE 'DASHMEN1'.
+           05  WS-DASH-Q-MEN2      PIC X(8)           VALUE 'DASHMEN2'.
+           05  WS-DASH-Q-MEN3      PIC X(8)           VALUE 'DASHMEN3'.
+           05  WS-DASH-Q-MEN4      PIC X(8)           VALUE 'DASHMEN4'.
+           05  WS-DASH-Q-MEN5      PIC X(8)           VALUE 'DASHMEN5'.
+           05  WS-DASH-Q-MRUN      PIC X(8)           VALUE 'DASHMRUN'.
+           05  WS-DASH-Q-FPS       PIC X(8)           VALUE 'DASHFPS '.
+           05  WS-SELCOUNT-FILE    PIC X(8)           VALUE 'SELCOUNT'.
 
            05  WS-18TH-CENT        PIC 9(2)           VALUE 18.
            05  WS-19TH-CENT        PIC 9(2)           VALUE 19.
@@ -197,11 +348,12 @@
 
            SET FORMAT-1-YYYYDDD
                FORMAT-2-MMDDYYYY
+               FORMAT-3-YYYYMMDD-ISO
                FUNC-CONV-THE-DATE   TO TRUE.
            MOVE WS-WORK-DATE        TO W-DATE-1-7
-      
-           CALL C-CMNDATCV  USING  W-DATE-AREA                          
-      
+
+           CALL C-CMNDATCV  USING  W-DATE-AREA
+
            IF CONVERT-RET-GOOD
               MOVE W-DATE-2-8 (1:2)
                 TO WS-TASK-DATE-MM
@@ -209,6 +361,8 @@
                 TO WS-TASK-DATE-DD
               MOVE W-DATE-2-8 (5:4)
                 TO WS-TASK-DATE-YYYY
+              MOVE W-DATE-3-10
+                TO WS-TASK-DATE-ISO
            ELSE
               MOVE 'INVALID DATE CONVERSION '
                 TO  MESSAGEO
@@ -236,6 +390,12 @@
               IF EIBAID EQUAL DFHPF3
               OR EIBAID EQUAL DFHCLEAR
                    GO TO 9900-EXIT-SYSTEM
+              ELSE
+              IF EIBAID EQUAL DFHPF2
+                   GO TO 3700-START-DASHBOARD
+              ELSE
+              IF EIBAID EQUAL DFHPF1
+                   GO TO 3800-DISPLAY-HELP
               ELSE
                    GO TO 3000-EDIT-INPUT
            ELSE
@@ -248,6 +408,7 @@
 
            MOVE WS-TASK-DATE TO DATEO.
            MOVE WS-TASK-TIME TO TIMEO.
+           MOVE ZERO TO DELAYO.
 
            PERFORM 4000-DISPLAY-MAP
               THRU 4000-EXIT.
@@ -264,23 +425,53 @@
            MOVE WS-TASK-DATE TO DATEO.
            MOVE WS-TASK-TIME TO TIMEO.
 
+           PERFORM 3050-EDIT-DELAY
+              THRU 3050-EXIT.
+
+           PERFORM 3060-LOOKUP-SITE-CONFIG
+              THRU 3060-EXIT.
+
            IF SELECTL > 0
               IF SELECTI NUMERIC
                  IF SELECTI = 1
+                    MOVE '1' TO WS-SC-SELECTION-WORK
+                    PERFORM 3090-TALLY-SELECTION
+                       THRU 3090-EXIT
                     GO TO 3100-START-TRANS1
                  ELSE
                  IF SELECTI = 2
+                    MOVE '2' TO WS-SC-SELECTION-WORK
+                    PERFORM 3090-TALLY-SELECTION
+                       THRU 3090-EXIT
                     GO TO 3200-START-TRANS2
                  ELSE
                  IF SELECTI = 3
+                    MOVE '3' TO WS-SC-SELECTION-WORK
+                    PERFORM 3090-TALLY-SELECTION
+                       THRU 3090-EXIT
                     GO TO 3300-START-TRANS3
                  ELSE
                  IF SELECTI = 4
+                    MOVE '4' TO WS-SC-SELECTION-WORK
+                    PERFORM 3090-TALLY-SELECTION
+                       THRU 3090-EXIT
                     GO TO 3400-START-TRANS4
                  ELSE
                  IF SELECTI = 5
+                    MOVE '5' TO WS-SC-SELECTION-WORK
+                    PERFORM 3090-TALLY-SELECTION
+                       THRU 3090-EXIT
                     GO TO 3500-START-TRANS5
                  ELSE
+                 IF SELECTI = 6
+                    MOVE '6' TO WS-SC-SELECTION-WORK
+                    PERFORM 3090-TALLY-SELECTION
+                       THRU 3090-EXIT
+                    GO TO 3600-START-TRANS6
+                 ELSE
+                    MOVE 'I' TO WS-SC-SELECTION-WORK
+                    PERFORM 3090-TALLY-SELECTION
+                       THRU 3090-EXIT
                     MOVE 'ENTER A VALID SELECTION ' TO MESSAGEO
                     PERFORM 4100-DISPLAY-REFRSH-MAP
                        THRU 4100-EXIT
@@ -289,10 +480,17 @@
                  END-IF
                  END-IF
                  END-IF
+                 END-IF
               ELSE
                 IF SELECTI EQUAL 'X'
+                  MOVE 'X' TO WS-SC-SELECTION-WORK
+                  PERFORM 3090-TALLY-SELECTION
+                     THRU 3090-EXIT
                   GO TO 9900-EXIT-SYSTEM
                 ELSE
+                  MOVE 'I' TO WS-SC-SELECTION-WORK
+                  PERFORM 3090-TALLY-SELECTION
+                     THRU 3090-EXIT
                   MOVE 'ENTER A VALID SELECTION ' TO MESSAGEO
                   PERFORM 4100-DISPLAY-REFRSH-MAP
                      THRU 4100-EXIT
@@ -306,36 +504,226 @@
               GO TO 6000-TERMINATION-ROUTINE
            END-IF.
 
+      *****************************************************************
+      *  LET THE OPERATOR KEY IN A DELAY (MINUTES) BEFORE THE START,   *
+      *  SO A HEAVIER TRANSACTION LIKE THE FPS START IN 3500 CAN BE    *
+      *  SCHEDULED FOR A QUIETER WINDOW INSTEAD OF ALWAYS FIRING       *
+      *  IMMEDIATELY. AN UNKEYED OR ZERO DELAY STILL STARTS AT ONCE.   *
+      *****************************************************************
+       3050-EDIT-DELAY.
+
+           MOVE ZERO TO WS-INTERVAL.
+
+           IF DELAYL > 0
+              IF DELAYI NUMERIC
+                 MOVE DELAYI TO WS-DELAY-MINUTES
+                 DIVIDE WS-DELAY-MINUTES BY 60
+                    GIVING WS-DELAY-HOURS
+                    REMAINDER WS-DELAY-REM-MINUTES
+                 COMPUTE WS-INTERVAL =
+                    WS-DELAY-HOURS * 10000 + WS-DELAY-REM-MINUTES * 100
+              ELSE
+                 MOVE 'DELAY MUST BE NUMERIC MINUTES ' TO MESSAGEO
+                 PERFORM 4100-DISPLAY-REFRSH-MAP
+                    THRU 4100-EXIT
+                 GO TO 6000-TERMINATION-ROUTINE
+              END-IF
+           ELSE
+              MOVE ZERO TO WS-DELAY-MINUTES.
+
+       3050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  LOOKS UP THIS SITE'S ALLOWED-FUNCTION FLAGS FROM THE          *
+      *  COMPILED-IN SITE-CONFIG TABLE. A SITE NOT FOUND IN THE TABLE  *
+      *  KEEPS THE ALL-'Y' DEFAULTS SET UP IN WORKING-STORAGE.         *
+      *****************************************************************
+       3060-LOOKUP-SITE-CONFIG.
+
+           MOVE 'Y' TO WS-SITE-MEN1-OK WS-SITE-MEN2-OK WS-SITE-MEN3-OK
+                        WS-SITE-MEN4-OK WS-SITE-MEN5-OK WS-SITE-MEN6-OK
+
+           MOVE WS-CA-SITE-NO TO WS-SITE-NO-KEY
+
+           PERFORM VARYING SC-INDEX FROM 1 BY 1
+                     UNTIL SC-INDEX > 3
+               IF  SC-SITE-NO (SC-INDEX)   =  WS-SITE-NO-KEY
+                   MOVE SC-MEN1-OK (SC-INDEX)  TO WS-SITE-MEN1-OK
+                   MOVE SC-MEN2-OK (SC-INDEX)  TO WS-SITE-MEN2-OK
+                   MOVE SC-MEN3-OK (SC-INDEX)  TO WS-SITE-MEN3-OK
+                   MOVE SC-MEN4-OK (SC-INDEX)  TO WS-SITE-MEN4-OK
+                   MOVE SC-MEN5-OK (SC-INDEX)  TO WS-SITE-MEN5-OK
+                   MOVE SC-MEN6-OK (SC-INDEX)  TO WS-SITE-MEN6-OK
+                   SET  SC-INDEX               TO 4
+               END-IF
+           END-PERFORM.
+
+       3060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  RECORDS THIS FUNCTION'S LATEST START ATTEMPT ON ITS OWN TS    *
+      *  QUEUE (ONE QUEUE PER DASHBOARD ROW) SO MENDASH CAN SHOW       *
+      *  STATE/LAST-STARTED/LAST-COMPLETION-CODE FOR ALL SEVEN ROWS AT *
+      *  A GLANCE INSTEAD OF OPERATIONS PROBING ONE TRANSACTION AT A   *
+      *  TIME. "LAST COMPLETION CODE" IS THE RESP CODE FROM THE START  *
+      *  (OR, FOR MRUN, THE CANCEL) ITSELF - THE ONLY OUTCOME MENUMAP  *
+      *  CAN OBSERVE FOR A FIRE-AND-FORGET START. CALLERS SET          *
+      *  WS-DASH-TRANSID-WORK/WS-DASH-QUEUE-WORK/WS-DASH-RESP-CODE-    *
+      *  WORK BEFORE PERFORMING THIS, THE SAME WAY 9000-ERROR'S        *
+      *  CALLERS SET MNU020W-ERROR-PARA/LITERAL/VALUE.                 *
+      *****************************************************************
+       3070-RECORD-DASH-STATUS.
+
+           MOVE WS-DASH-TRANSID-WORK   TO WS-DASH-TRANSID.
+           MOVE WS-TASK-DATE-ISO       TO WS-DASH-LAST-START-DATE.
+           MOVE WS-TASK-TIME           TO WS-DASH-LAST-START-TIME.
+           MOVE WS-DASH-RESP-CODE-WORK TO WS-DASH-LAST-COMP-CODE.
+
+           IF WS-DASH-RESP-CODE-WORK = DFHRESP(NORMAL)
+              SET DASH-ACTIVE          TO TRUE
+           ELSE
+              SET DASH-INACTIVE        TO TRUE.
+
+           EXEC CICS
+               WRITEQ TS
+               QUEUE(WS-DASH-QUEUE-WORK)
+               FROM(WS-DASH-RECORD)
+               LENGTH(LENGTH OF WS-DASH-RECORD)
+               ITEM(1)
+               REWRITE
+               NOHANDLE
+               RESP(WS-DASH-WRITE-RC)
+           END-EXEC.
+
+           IF WS-DASH-WRITE-RC NOT = DFHRESP(NORMAL)
+      *       NO REWRITE HERE, SO ITEM() WOULD HAVE TO BE AN UPDATABLE
+      *       DATA-NAME CICS SETS ON OUTPUT, NOT AN INPUT LITERAL -
+      *       OMITTED THE SAME WAY TSQHELP'S OWN NON-REWRITE WRITEQ TS
+      *       DOES, LETTING CICS ASSIGN THE NEW ITEM NUMBER.
+              EXEC CICS
+                  WRITEQ TS
+                  QUEUE(WS-DASH-QUEUE-WORK)
+                  FROM(WS-DASH-RECORD)
+                  LENGTH(LENGTH OF WS-DASH-RECORD)
+                  NOHANDLE
+                  RESP(WS-DASH-WRITE-RC)
+              END-EXEC.
+
+       3070-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  BUMPS TODAY'S COUNT FOR ONE MENU SELECTION IN THE SELCOUNT    *
+      *  FILE, KEYED BY WS-TASK-DATE-ISO PLUS THE SELECTION CODE THE   *
+      *  CALLER SETS INTO WS-SC-SELECTION-WORK BEFORE PERFORMING THIS  *
+      *  (SAME SET-A-WORK-FIELD-FIRST CONVENTION AS 3070-RECORD-DASH-  *
+      *  STATUS AND 9000-ERROR). A KEY NOT FOUND YET TODAY IS WRITTEN  *
+      *  AS A NEW RECORD STARTING AT 1 RATHER THAN TREATED AS AN       *
+      *  ERROR.                                                       *
+      *****************************************************************
+       3090-TALLY-SELECTION.
+
+           MOVE WS-TASK-DATE-ISO       TO WS-SC-DATE.
+           MOVE WS-SC-SELECTION-WORK   TO WS-SC-SELECTION.
+
+           EXEC CICS
+               READ FILE(WS-SELCOUNT-FILE)
+               INTO(WS-SEL-COUNT-RECORD)
+               RIDFLD(WS-SC-KEY)
+               UPDATE
+               NOHANDLE
+               RESP(WS-SC-FILE-RC)
+           END-EXEC.
+
+           IF WS-SC-FILE-RC = DFHRESP(NORMAL)
+              ADD 1 TO WS-SC-COUNT
+              EXEC CICS
+                  REWRITE FILE(WS-SELCOUNT-FILE)
+                  FROM(WS-SEL-COUNT-RECORD)
+                  NOHANDLE
+                  RESP(WS-SC-FILE-RC)
+              END-EXEC
+           ELSE
+              MOVE 1 TO WS-SC-COUNT
+              EXEC CICS
+                  WRITE FILE(WS-SELCOUNT-FILE)
+                  FROM(WS-SEL-COUNT-RECORD)
+                  RIDFLD(WS-SC-KEY)
+                  NOHANDLE
+                  RESP(WS-SC-FILE-RC)
+              END-EXEC.
+
+       3090-EXIT.
+           EXIT.
+
        3100-START-TRANS1.
 
+           IF WS-SITE-MEN1-OK = 'N'
+              MOVE 'FUNCTION NOT AVAILABLE AT THIS SITE ' TO
+                                     MESSAGEO
+              PERFORM 4100-DISPLAY-REFRSH-MAP
+                 THRU 4100-EXIT
+              GO TO 6000-TERMINATION-ROUTINE
+           END-IF.
+
            EXEC CICS
-               START INTERVAL(WS-INTERVAL)
-               TRANSID(WS-START-TRANS1)
-               TERMID(EIBTRMID)
-               REQID(WS-REQID)
+               INQUIRE PROGRAM(WS-MNUCCNTL)
+               RESCOUNT(WS-MNU001OC-RESCOUNT)
                NOHANDLE
                RESP(WS-RETURN-CODE)
            END-EXEC.
 
-           IF WS-RETURN-CODE = DFHRESP(NORMAL)
-               GO TO 9900-EXIT-SYSTEM
+           IF WS-MNU001OC-RESCOUNT = 0
+              EXEC CICS
+                  START INTERVAL(WS-INTERVAL)
+                  TRANSID(WS-START-TRANS1)
+                  TERMID(EIBTRMID)
+                  REQID(WS-REQID)
+                  NOHANDLE
+                  RESP(WS-RETURN-CODE)
+              END-EXEC
+
+              MOVE WS-START-TRANS1     TO WS-DASH-TRANSID-WORK
+              MOVE WS-DASH-Q-MEN1      TO WS-DASH-QUEUE-WORK
+              MOVE WS-RETURN-CODE      TO WS-DASH-RESP-CODE-WORK
+              PERFORM 3070-RECORD-DASH-STATUS
+                 THRU 3070-EXIT
+
+              IF WS-RETURN-CODE = DFHRESP(NORMAL)
+                  GO TO 9900-EXIT-SYSTEM
+              ELSE
+                  MOVE ' UNABLE TO START STATUS PROGRAM'
+                    TO  MESSAGEO
+                 MOVE '03100'
+                   TO  MNU020W-ERROR-PARA
+                 MOVE 'STR TRAN'
+                   TO  MNU020W-ERROR-LITERAL
+                 MOVE WS-START-TRANS1
+                   TO  MNU020W-ERROR-VALUE
+                 PERFORM 9000-ERROR
+                    THRU 9000-EXIT
+                 PERFORM 4100-DISPLAY-REFRSH-MAP
+                    THRU 4100-EXIT
+                 GO TO 6000-TERMINATION-ROUTINE
            ELSE
-               MOVE ' UNABLE TO START STATUS PROGRAM'
-                 TO  MESSAGEO.
-              MOVE '03100'
-                TO  MNU020W-ERROR-PARA
-              MOVE 'STR TRAN'
-                TO  MNU020W-ERROR-LITERAL
-              MOVE WS-START-TRANS1
-                TO  MNU020W-ERROR-VALUE
-              PERFORM 9000-ERROR
-                 THRU 9000-EXIT
+              MOVE ' MNUCCNTL RUNNING TRY AGAIN IN A FEW SECONDS '
+                TO  MESSAGEO
               PERFORM 4100-DISPLAY-REFRSH-MAP
                  THRU 4100-EXIT
               GO TO 6000-TERMINATION-ROUTINE.
 
        3200-START-TRANS2.
 
+           IF WS-SITE-MEN2-OK = 'N'
+              MOVE 'FUNCTION NOT AVAILABLE AT THIS SITE ' TO
+                                     MESSAGEO
+              PERFORM 4100-DISPLAY-REFRSH-MAP
+                 THRU 4100-EXIT
+              GO TO 6000-TERMINATION-ROUTINE
+           END-IF.
+
            EXEC CICS
                INQUIRE PROGRAM(WS-MNUCCNTL)
                RESCOUNT(WS-MNU001OC-RESCOUNT)
@@ -351,6 +739,13 @@
                    NOHANDLE
                    RESP (WS-RETURN-CODE)
                END-EXEC
+
+               MOVE WS-TRAN-RUN         TO WS-DASH-TRANSID-WORK
+               MOVE WS-DASH-Q-MRUN      TO WS-DASH-QUEUE-WORK
+               MOVE WS-RETURN-CODE      TO WS-DASH-RESP-CODE-WORK
+               PERFORM 3070-RECORD-DASH-STATUS
+                  THRU 3070-EXIT
+
                IF WS-RETURN-CODE = DFHRESP(NORMAL)
                   GO TO 3200-START-TRANS2
                ELSE
@@ -384,6 +779,12 @@
                RESP(WS-RETURN-CODE)
            END-EXEC.
 
+           MOVE WS-START-TRANS2         TO WS-DASH-TRANSID-WORK
+           MOVE WS-DASH-Q-MEN2          TO WS-DASH-QUEUE-WORK
+           MOVE WS-RETURN-CODE          TO WS-DASH-RESP-CODE-WORK
+           PERFORM 3070-RECORD-DASH-STATUS
+              THRU 3070-EXIT.
+
            IF WS-RETURN-CODE = DFHRESP(NORMAL)
               GO TO 9900-EXIT-SYSTEM
            ELSE
@@ -401,6 +802,14 @@
 
        3300-START-TRANS3.
 
+           IF WS-SITE-MEN3-OK = 'N'
+              MOVE 'FUNCTION NOT AVAILABLE AT THIS SITE ' TO
+                                     MESSAGEO
+              PERFORM 4100-DISPLAY-REFRSH-MAP
+                 THRU 4100-EXIT
+              GO TO 6000-TERMINATION-ROUTINE
+           END-IF.
+
            EXEC CICS
                INQUIRE PROGRAM(WS-MNUCCNTL)
                RESCOUNT(WS-MNU001OC-RESCOUNT)
@@ -417,6 +826,13 @@
                   NOHANDLE
                   RESP(WS-RETURN-CODE)
               END-EXEC
+
+              MOVE WS-START-TRANS3     TO WS-DASH-TRANSID-WORK
+              MOVE WS-DASH-Q-MEN3      TO WS-DASH-QUEUE-WORK
+              MOVE WS-RETURN-CODE      TO WS-DASH-RESP-CODE-WORK
+              PERFORM 3070-RECORD-DASH-STATUS
+                 THRU 3070-EXIT
+
               IF WS-RETURN-CODE = DFHRESP(NORMAL)
                  GO TO 9900-EXIT-SYSTEM
               ELSE
@@ -440,9 +856,137 @@
 
        3400-START-TRANS4.
 
+           IF WS-SITE-MEN4-OK = 'N'
+              MOVE 'FUNCTION NOT AVAILABLE AT THIS SITE ' TO
+                                     MESSAGEO
+              PERFORM 4100-DISPLAY-REFRSH-MAP
+                 THRU 4100-EXIT
+              GO TO 6000-TERMINATION-ROUTINE
+           END-IF.
+
+           EXEC CICS
+               INQUIRE PROGRAM(WS-MNUCCNTL)
+               RESCOUNT(WS-MNU001OC-RESCOUNT)
+               NOHANDLE
+               RESP(WS-RETURN-CODE)
+           END-EXEC.
+
+           IF WS-MNU001OC-RESCOUNT = 0
+              EXEC CICS
+                  START INTERVAL(WS-INTERVAL)
+                  TRANSID(WS-START-TRANS4)
+                  TERMID(EIBTRMID)
+                  REQID(WS-REQID)
+                  NOHANDLE
+                  RESP(WS-RETURN-CODE)
+              END-EXEC
+
+              MOVE WS-START-TRANS4     TO WS-DASH-TRANSID-WORK
+              MOVE WS-DASH-Q-MEN4      TO WS-DASH-QUEUE-WORK
+              MOVE WS-RETURN-CODE      TO WS-DASH-RESP-CODE-WORK
+              PERFORM 3070-RECORD-DASH-STATUS
+                 THRU 3070-EXIT
+
+              IF WS-RETURN-CODE = DFHRESP(NORMAL)
+                  GO TO 9900-EXIT-SYSTEM
+              ELSE
+                 MOVE '03400'
+                   TO  MNU020W-ERROR-PARA
+                 MOVE 'STR TRAN'
+                   TO  MNU020W-ERROR-LITERAL
+                 MOVE WS-START-TRANS4
+                   TO  MNU020W-ERROR-VALUE
+                 PERFORM 9000-ERROR
+                    THRU 9000-EXIT
+                 PERFORM 4100-DISPLAY-REFRSH-MAP
+                    THRU 4100-EXIT
+                 GO TO 6000-TERMINATION-ROUTINE
+           ELSE
+              MOVE ' MNUCCNTL RUNNING TRY AGAIN IN A FEW SECONDS '
+                TO  MESSAGEO
+              PERFORM 4100-DISPLAY-REFRSH-MAP
+                 THRU 4100-EXIT
+              GO TO 6000-TERMINATION-ROUTINE.
+
+       3500-START-TRANS5.
+
+           IF WS-SITE-MEN5-OK = 'N'
+              MOVE 'FUNCTION NOT AVAILABLE AT THIS SITE ' TO
+                                     MESSAGEO
+              PERFORM 4100-DISPLAY-REFRSH-MAP
+                 THRU 4100-EXIT
+              GO TO 6000-TERMINATION-ROUTINE
+           END-IF.
+
+           EXEC CICS
+               INQUIRE PROGRAM(WS-MNUCCNTL)
+               RESCOUNT(WS-MNU001OC-RESCOUNT)
+               NOHANDLE
+               RESP(WS-RETURN-CODE)
+           END-EXEC.
+
+           IF WS-MNU001OC-RESCOUNT = 0
+              EXEC CICS
+                  START INTERVAL(WS-INTERVAL)
+                  TRANSID(WS-START-TRANS5)
+                  TERMID(EIBTRMID)
+                  REQID(WS-REQID)
+                  NOHANDLE
+                  RESP(WS-RETURN-CODE)
+              END-EXEC
+
+              MOVE WS-START-TRANS5     TO WS-DASH-TRANSID-WORK
+              MOVE WS-DASH-Q-MEN5      TO WS-DASH-QUEUE-WORK
+              MOVE WS-RETURN-CODE      TO WS-DASH-RESP-CODE-WORK
+              PERFORM 3070-RECORD-DASH-STATUS
+                 THRU 3070-EXIT
+
+              MOVE 'FPS '              TO WS-DASH-TRANSID-WORK
+              MOVE WS-DASH-Q-FPS       TO WS-DASH-QUEUE-WORK
+              MOVE WS-RETURN-CODE      TO WS-DASH-RESP-CODE-WORK
+              PERFORM 3070-RECORD-DASH-STATUS
+                 THRU 3070-EXIT
+
+              IF WS-RETURN-CODE = DFHRESP(NORMAL)
+                  GO TO 9900-EXIT-SYSTEM
+              ELSE
+                 MOVE ' UNABLE TO START FPS PROGRAM'
+                   TO  MESSAGEO
+                 MOVE '03500'
+                   TO  MNU020W-ERROR-PARA
+                 MOVE 'FPS TRAN'
+                   TO  MNU020W-ERROR-LITERAL
+                 MOVE WS-START-TRANS5
+                   TO  MNU020W-ERROR-VALUE
+                 PERFORM 9000-ERROR
+                    THRU 9000-EXIT
+                 PERFORM 4100-DISPLAY-REFRSH-MAP
+                    THRU 4100-EXIT
+                 GO TO 6000-TERMINATION-ROUTINE
+           ELSE
+              MOVE ' MNUCCNTL RUNNING TRY AGAIN IN A FEW SECONDS '
+                TO  MESSAGEO
+              PERFORM 4100-DISPLAY-REFRSH-MAP
+                 THRU 4100-EXIT
+              GO TO 6000-TERMINATION-ROUTINE.
+
+       3600-START-TRANS6.
+
+           IF WS-SITE-MEN6-OK = 'N'
+              MOVE 'FUNCTION NOT AVAILABLE AT THIS SITE ' TO
+                                     MESSAGEO
+              PERFORM 4100-DISPLAY-REFRSH-MAP
+                 THRU 4100-EXIT
+              GO TO 6000-TERMINATION-ROUTINE
+           END-IF.
+
+      *    STARTS THE COMPL001 STATUS/CATEGORY INQUIRY TRANSACTION
+      *    (COMPL004), LETTING A CLERK LOOK UP A STATUS-IN/STATUS-SEX
+      *    PAIR WITHOUT PULLING IN DEVELOPMENT.
+
            EXEC CICS
                START INTERVAL(WS-INTERVAL)
-               TRANSID(WS-START-TRANS4)
+               TRANSID(WS-START-TRANS6)
                TERMID(EIBTRMID)
                REQID(WS-REQID)
                NOHANDLE
@@ -452,11 +996,13 @@
            IF WS-RETURN-CODE = DFHRESP(NORMAL)
                GO TO 9900-EXIT-SYSTEM
            ELSE
-              MOVE '03400'
+               MOVE ' UNABLE TO START STATUS INQUIRY PROGRAM'
+                 TO  MESSAGEO.
+              MOVE '03600'
                 TO  MNU020W-ERROR-PARA
               MOVE 'STR TRAN'
                 TO  MNU020W-ERROR-LITERAL
-              MOVE WS-START-TRANS4
+              MOVE WS-START-TRANS6
                 TO  MNU020W-ERROR-VALUE
               PERFORM 9000-ERROR
                  THRU 9000-EXIT
@@ -464,27 +1010,34 @@
                  THRU 4100-EXIT
               GO TO 6000-TERMINATION-ROUTINE.
 
-       3500-START-TRANS5.
-      
+      *****************************************************************
+      *  STARTS THE OPERATIONS STATUS DASHBOARD (MENDASH), REACHED     *
+      *  VIA PF2 RATHER THAN A NUMBERED SELECTION SINCE ALL SIX MENU   *
+      *  SLOTS ARE ALREADY SPOKEN FOR. NOT SITE-GATED - IT'S A         *
+      *  READ-ONLY OPERATIONS TOOL, NOT ONE OF THE BUSINESS FUNCTIONS  *
+      *  THE SITE-CONFIG TABLE CONTROLS.                               *
+      *****************************************************************
+       3700-START-DASHBOARD.
+
            EXEC CICS
                START INTERVAL(WS-INTERVAL)
-               TRANSID(WS-START-TRANS5)
+               TRANSID(WS-DASH-TRANS)
                TERMID(EIBTRMID)
                REQID(WS-REQID)
                NOHANDLE
                RESP(WS-RETURN-CODE)
            END-EXEC.
-      
+
            IF WS-RETURN-CODE = DFHRESP(NORMAL)
                GO TO 9900-EXIT-SYSTEM
            ELSE
-               MOVE ' UNABLE TO START FPS PROGRAM'
+               MOVE ' UNABLE TO START DASHBOARD PROGRAM'
                  TO  MESSAGEO.
-              MOVE '03500'
+              MOVE '03700'
                 TO  MNU020W-ERROR-PARA
-              MOVE 'FPS TRAN'
+              MOVE 'STR TRAN'
                 TO  MNU020W-ERROR-LITERAL
-              MOVE WS-START-TRANS5
+              MOVE WS-DASH-TRANS
                 TO  MNU020W-ERROR-VALUE
               PERFORM 9000-ERROR
                  THRU 9000-EXIT
@@ -492,6 +1045,36 @@
                  THRU 4100-EXIT
               GO TO 6000-TERMINATION-ROUTINE.
 
+      *****************************************************************
+      *  PF1 HELP PANEL - SENDS THE HELP TEXT AND RETURNS TO THE MAP  *
+      *  ON THE CLERK'S NEXT ENTER, MATCHING HOW 4700-SEND-SYSTEM-    *
+      *  ERROR ALREADY USES SEND TEXT FOR A ONE-SHOT MESSAGE SCREEN.  *
+      *****************************************************************
+       3800-DISPLAY-HELP.
+
+           EXEC CICS SEND TEXT
+               FROM     (WS-HELP-PANEL)
+               LENGTH   (LENGTH OF WS-HELP-PANEL)
+               FREEKB
+               ERASE
+               NOHANDLE
+               RESP     (WS-RETURN-CODE)
+           END-EXEC.
+
+           IF WS-RETURN-CODE = DFHRESP(NORMAL)
+              NEXT SENTENCE
+           ELSE
+              MOVE '03800'
+                TO  MNU020W-ERROR-PARA
+              MOVE 'SND TXT'
+                TO  MNU020W-ERROR-LITERAL
+              MOVE 'MNUMMNU'
+                TO  MNU020W-ERROR-VALUE
+              PERFORM 9000-ERROR
+                 THRU 9000-EXIT.
+
+           GO TO 6000-TERMINATION-ROUTINE.
+
        4000-DISPLAY-MAP.
 
            MOVE WS-CURSOR-POS TO SELECTL.
@@ -622,6 +1205,22 @@
               SET(ADDRESS OF CW020M1-DSECT)
            END-EXEC.
 
+           MOVE WS-PROGRAM-ID    TO WS-AUD-PROGRAM.
+           MOVE MNU020W-ERROR-PARA
+                                 TO WS-AUD-PARAGRAPH.
+           MOVE WS-RETURN-CODE   TO WS-AUD-RESP-CODE.
+           MOVE EIBTRMID         TO WS-AUD-TERM.
+           MOVE WS-TASK-DATE-ISO TO WS-AUD-DATE.
+           MOVE WS-TASK-TIME     TO WS-AUD-TIME.
+
+           EXEC CICS WRITEQ TD
+               QUEUE(WS-AUDIT-QUEUE)
+               FROM(WS-AUDIT-RECORD)
+               LENGTH(LENGTH OF WS-AUDIT-RECORD)
+               NOHANDLE
+               RESP(WS-AUDIT-WRITE-RC)
+           END-EXEC.
+
            COMPUTE MNU020W-RESPONSE-CODE EQUAL WS-RETURN-CODE.
            MOVE WS-PROGRAM-ID TO MNU020W-ERROR-PROGRAM.
            MOVE CW020M1-RESPONSE(MNU020W-RESPONSE-CODE)
