@@ -0,0 +1,39 @@
+       ID DIVISION.
+       PROGRAM-ID.    CICS09.
+
+      *    SHARED "CURRENT BUSINESS DATE/TIME" TRANSACTION - OTHER
+      *    PROGRAMS LINK TO THIS INSTEAD OF EACH ISSUING ITS OWN
+      *    ASKTIME, SO EVERY SCREEN IN THE SHOP REPORTS THE SAME
+      *    INSTANT RATHER THAN POTENTIALLY DRIFTING APART ACROSS
+      *    CONCURRENTLY OPEN SCREENS. RETURNS THE ABSOLUTE TIME PLUS
+      *    IT ALREADY BROKEN OUT INTO A YYYYMMDD DATE AND AN HHMMSS
+      *    TIME SO A CALLER DOESN'T HAVE TO DO ITS OWN FORMATTIME.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 W-RESPONSE-CODE PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           05 BT-ABSTIME       PIC S9(15).
+           05 BT-DATE          PIC X(8).
+           05 BT-TIME          PIC X(6).
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS ASKTIME
+               ABSTIME (BT-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+               ABSTIME  (BT-ABSTIME)
+               YYYYMMDD (BT-DATE)
+               TIME     (BT-TIME)
+               NOHANDLE
+               RESP     (W-RESPONSE-CODE)
+           END-EXEC.
+
+           GOBACK.
