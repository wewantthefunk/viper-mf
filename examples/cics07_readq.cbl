@@ -13,14 +13,27 @@
 
        01 QUEUE-NAME PIC X(8) VALUE 'TESTQ'.
 
+      *    PARAMETERS FOR THE SHARED TS-QUEUE SUBROUTINE - SAME LAYOUT
+      *    AS TSQHELP'S OWN LINKAGE SECTION, HAND-DECLARED HERE THE
+      *    SAME WAY RRBTOSSA-PARAMETERS IS DUPLICATED BETWEEN RRBDRIVE
+      *    AND RRBTOSSA RATHER THAN SHARED VIA A COPYBOOK.
+
+       01 TSQ-FUNCTION            PIC X(01) VALUE 'R'.
+       01 TSQ-ITEM-NUMBER         PIC S9(04) COMP VALUE 1.
+       01 TSQ-DATA-AREA           PIC X(200).
+       01 TSQ-DATA-LENGTH         PIC S9(04) COMP.
+       01 TSQ-ITEM-TABLE.
+           05 TSQ-ITEM-ENTRY      PIC X(200) OCCURS 20 TIMES.
+       01 TSQ-ITEM-COUNT          PIC S9(04) COMP VALUE ZERO.
+       01 TSQ-RESP-CODE           PIC S9(08) COMP.
+
        PROCEDURE DIVISION.
 
-           EXEC CICS READQ TS
-              QUEUE   (QUEUE-NAME)
-                     INTO    (TEST-DATA)
-                     LENGTH  (LENGTH OF TEST-DATA)
-                     ITEM    (1)
-                     RESP    (W-RESPONSE-CODE)
-                     END-EXEC.
+           CALL 'TSQHELP' USING TSQ-FUNCTION, QUEUE-NAME,
+               TSQ-ITEM-NUMBER, TSQ-DATA-AREA, TSQ-DATA-LENGTH,
+               TSQ-ITEM-TABLE, TSQ-ITEM-COUNT, TSQ-RESP-CODE.
+
+           MOVE TSQ-DATA-AREA (1:8)  TO TEST-DATA
+           MOVE TSQ-RESP-CODE        TO W-RESPONSE-CODE.
 
-           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+           EXEC CICS RETURN END-EXEC.
