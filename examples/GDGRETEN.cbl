@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GDGRETEN.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      * GDG GENERATION RETENTION REPORT. WALKS EACH GDG BASE, ASKS
+      * GETDSNS FOR ITS GENERATIONS (NEWEST FIRST, PER GETDSNS'S OWN
+      * CATALOG ORDERING), AND FLAGS EVERY GENERATION SITTING PAST THE
+      * RETENTION WINDOW SO IT CAN BE REVIEWED FOR DELETION INSTEAD OF
+      * SILENTLY PILING UP UNDER A GIVEN DDNAME.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *    OPTIONAL SITE-MAINTAINED LIST OF GDG BASE DDNAMES TO CHECK,
+      *    ONE PER RECORD. WHEN THE DD/FILE IS MISSING, THE COMPILED-IN
+      *    DEFAULTS BELOW ARE USED, THE SAME "OPTIONAL SITE OVERRIDE,
+      *    ELSE COMPILED-IN DEFAULT" CONVENTION COMPL001'S STATUS-TABLE-
+      *    FILE ALREADY USES.
+
+           SELECT OPTIONAL GDG-BASE-LIST-FILE
+                                  ASSIGN TO GDGBASES
+                                  FILE STATUS IS GB-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    ONE ROW PER GENERATION FLAGGED AS PAST THE RETENTION WINDOW.
+
+           SELECT GDG-RETENTION-RPT-FILE
+                                  ASSIGN TO GDGRRPT
+                                  FILE STATUS IS GR-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  GDG-BASE-LIST-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+
+       01  GB-REC                  PIC X(08).
+
+       FD  GDG-RETENTION-RPT-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+
+       01  GR-REC.
+           02  GR-DDNAME           PIC X(08).
+           02  GR-GENERATION       PIC X(08).
+           02  GR-DATA-SET-NAME    PIC X(44).
+           02  GR-AGE-RANK         PIC 9(02).
+           02  FILLER              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       01  GB-FILE-STATUS          PIC X(02).
+       01  GR-FILE-STATUS          PIC X(02).
+
+       01  WS-EOF-SWITCHES.
+           05  WS-NO-MORE-GB       PIC X(01) VALUE 'Y'.
+               88  END-OF-GB                 VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-BASE-COUNT           PIC 9(04) VALUE ZERO.
+           05  WS-GENERATIONS-SEEN     PIC 9(09) VALUE ZERO.
+           05  WS-GENERATIONS-FLAGGED  PIC 9(09) VALUE ZERO.
+
+       01  WS-BASE-IDX                 PIC 9(04) VALUE ZERO.
+
+      *    HOW MANY OF THE NEWEST GENERATIONS UNDER A BASE ARE KEPT
+      *    WITHOUT BEING FLAGGED. NOT SPECIFIED BY THE REQUEST, SO
+      *    DEFAULTED TO 4 - A COMMON GDG LIMIT FOR AN ACTIVE EXTRACT -
+      *    SINCE GETDSNS HAS NO DATE ON A GENERATION TO RETAIN BY AGE,
+      *    ONLY ITS POSITION IN THE NEWEST-FIRST CATALOG ORDERING.
+
+       01  WS-RETENTION-LIMIT           PIC 9(02) VALUE 4.
+
+      *    NO SITE-MAINTAINED LIST OF GDG BASES EXISTS YET, SO THESE ARE
+      *    THE TWO BASES GETDSNS'S OWN COMPILED-IN CATALOG CARRIES
+      *    MULTIPLE GENERATIONS FOR TODAY.
+
+       01  WS-DEFAULT-BASE-COUNT        PIC 9(04) VALUE 2.
+       01  WS-DEFAULT-BASES.
+           05  PIC X(08) VALUE 'INPUT'.
+           05  PIC X(08) VALUE 'OUTPUT'.
+       01  WS-DEFAULT-BASE-TABLE REDEFINES WS-DEFAULT-BASES.
+           05  WS-DEFAULT-BASE  PIC X(08) OCCURS 2 TIMES.
+
+       01  WS-GDG-BASE-TABLE.
+           05  WS-GDG-BASE          PIC X(08) OCCURS 50 TIMES.
+
+      *    PARAMETERS FOR GETDSNS - SAME LAYOUT AS GETDSNS'S OWN
+      *    LINKAGE SECTION, HAND-DECLARED HERE PER THIS REPO'S CALL-
+      *    SUBPROGRAM CONVENTION (SEE RRBDRIVE'S WS-RRBTOSSA-
+      *    PARAMETERS).
+
+       01  WS-GETDSNS-PARAMETERS.
+           05  GP-RETURN-CODE           PIC S9(04) COMP-5.
+           05  GP-MAXIMUM-DATA-SETS     PIC S9(04) COMP-5.
+           05  GP-CURRENT-DATA-SETS     PIC S9(04) COMP-5.
+           05  GP-DDNAME                PIC X(08).
+           05  GP-DATA-SET-TABLE        OCCURS 20 TIMES
+                                        INDEXED GP-INDEX.
+               10  GP-DATA-SET-NAME     PIC X(44).
+               10  GP-GENERATION        PIC X(08).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+
+           PERFORM 1000-LOAD-GDG-BASES
+              THRU 1000-EXIT.
+
+           OPEN OUTPUT GDG-RETENTION-RPT-FILE.
+
+           PERFORM VARYING WS-BASE-IDX FROM 1 BY 1
+                     UNTIL WS-BASE-IDX > WS-BASE-COUNT
+               PERFORM 2000-CHECK-RETENTION
+                  THRU 2000-EXIT
+           END-PERFORM.
+
+           PERFORM 8000-TERMINATE
+              THRU 8000-EXIT.
+
+           STOP RUN.
+
+      *    LOADS THE LIST OF GDG BASES TO CHECK FROM THE OPTIONAL SITE-
+      *    MAINTAINED GDG-BASE-LIST-FILE IF IT'S PRESENT, OTHERWISE
+      *    FROM THE COMPILED-IN DEFAULTS.
+
+       1000-LOAD-GDG-BASES.
+
+           OPEN INPUT GDG-BASE-LIST-FILE.
+
+           IF  GB-FILE-STATUS          =  '00'
+               MOVE 'N'                 TO WS-NO-MORE-GB
+               PERFORM UNTIL END-OF-GB
+                   READ GDG-BASE-LIST-FILE
+                     AT END
+                       MOVE 'Y'          TO WS-NO-MORE-GB
+                     NOT AT END
+                       IF  WS-BASE-COUNT     >=  50
+                           DISPLAY 'GDGRETEN,GDG-BASE-LIST-FILE ROWS'
+                                   ' EXCEED TABLE MAX 50,ROWS IGNORED'
+                           MOVE 'Y'          TO WS-NO-MORE-GB
+                       ELSE
+                           ADD 1             TO WS-BASE-COUNT
+                           MOVE GB-REC       TO
+                                WS-GDG-BASE (WS-BASE-COUNT)
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GDG-BASE-LIST-FILE
+           ELSE
+               MOVE WS-DEFAULT-BASE-COUNT TO WS-BASE-COUNT
+               PERFORM VARYING WS-BASE-IDX FROM 1 BY 1
+                         UNTIL WS-BASE-IDX > WS-BASE-COUNT
+                   MOVE WS-DEFAULT-BASE (WS-BASE-IDX)
+                                        TO WS-GDG-BASE (WS-BASE-IDX)
+               END-PERFORM
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *    ASKS GETDSNS FOR THIS BASE'S GENERATIONS AND FLAGS EVERY ONE
+      *    WHOSE POSITION IN THE NEWEST-FIRST LIST IS PAST THE
+      *    RETENTION LIMIT.
+
+       2000-CHECK-RETENTION.
+
+           MOVE WS-GDG-BASE (WS-BASE-IDX)  TO GP-DDNAME.
+           MOVE 20                         TO GP-MAXIMUM-DATA-SETS.
+
+           CALL 'GETDSNS' USING WS-GETDSNS-PARAMETERS.
+
+           IF  GP-RETURN-CODE           =  ZERO
+               PERFORM VARYING GP-INDEX FROM 1 BY 1
+                         UNTIL GP-INDEX > GP-CURRENT-DATA-SETS
+                   ADD 1                 TO WS-GENERATIONS-SEEN
+                   IF  GP-INDEX          >  WS-RETENTION-LIMIT
+                       PERFORM 2100-WRITE-FLAGGED-GENERATION
+                          THRU 2100-EXIT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-FLAGGED-GENERATION.
+
+           MOVE GP-DDNAME                       TO GR-DDNAME.
+           MOVE GP-GENERATION (GP-INDEX)         TO GR-GENERATION.
+           MOVE GP-DATA-SET-NAME (GP-INDEX)      TO GR-DATA-SET-NAME.
+           MOVE GP-INDEX                         TO GR-AGE-RANK.
+
+           WRITE GR-REC.
+
+           ADD 1 TO WS-GENERATIONS-FLAGGED.
+
+       2100-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+
+           CLOSE GDG-RETENTION-RPT-FILE.
+
+           DISPLAY 'GDGRETEN,GDG BASES CHECKED,' WS-BASE-COUNT.
+           DISPLAY 'GDGRETEN,GENERATIONS SEEN,' WS-GENERATIONS-SEEN.
+           DISPLAY 'GDGRETEN,GENERATIONS PAST RETENTION,'
+                   WS-GENERATIONS-FLAGGED.
+
+       8000-EXIT.
+           EXIT.
