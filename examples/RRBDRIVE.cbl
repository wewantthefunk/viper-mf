@@ -0,0 +1,460 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RRBDRIVE.
+       AUTHOR. CHRISTIAN STRAMA.
+
+      * BATCH DRIVER FOR RRBTOSSA. READS THE NIGHTLY RRB EXTRACT ONE
+      * HIC AT A TIME, CALLS RRBTOSSA TO CONVERT IT, AND WRITES A
+      * CHECKPOINT/RESTART CONTROL RECORD EVERY CHECKPOINT-INTERVAL
+      * RECORDS SO A MID-RUN ABEND CAN BE RESTARTED WITHOUT REDOING
+      * CONVERSIONS ALREADY TRUSTED.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT INPUTFILE       ASSIGN TO RRBFILE
+                                  FILE STATUS IS FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OUTPUTFILE      ASSIGN TO RRBOUT
+                                  FILE STATUS IS OUT-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO RRBCKPT
+                                  FILE STATUS IS CKPT-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    RECORDS EVERY RECORD REJECTED FOR FALLING OUTSIDE ITS
+      *    SIX-DIGIT NUMERIC RANGE, SO WE CAN TELL WHETHER THE RANGE
+      *    ITSELF NEEDS UPDATING VERSUS THE SOURCE DATA BEING BAD.
+
+           SELECT BOUNDARY-RPT-FILE
+                                  ASSIGN TO RRBBRPT
+                                  FILE STATUS IS BRPT-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+      *    RECORDS EVERY RECORD REJECTED BY RRBTOSSA'S UP-FRONT EDIT
+      *    CHECK (AN EMBEDDED BLANK OR A NON-ALPHABETIC FIRST BYTE) SO
+      *    MALFORMED SOURCE DATA DOESN'T JUST SILENTLY FALL OUT OF THE
+      *    RUN WITH THE REST OF THE RECORD-LEVEL REJECTS.
+
+           SELECT EXCEPTION-FILE  ASSIGN TO RRBEXCP
+                                  FILE STATUS IS EXCP-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INPUTFILE
+           RECORD CONTAINS 12 CHARACTERS.
+
+       01  RRB-REC.
+           02  RRB-NUMBER          PIC X(12).
+
+       FD  OUTPUTFILE
+           RECORD CONTAINS 26 CHARACTERS.
+
+       01  RRB-OUT-REC.
+           02  OUT-RRB-HIC         PIC X(12).
+           02  OUT-SSA-HIC         PIC X(11).
+           02  FILLER              PIC X(01).
+           02  OUT-REJECT-REASON   PIC X(02).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+
+       01  CKPT-REC.
+           02  CKPT-RECORD-COUNT   PIC 9(09).
+           02  CKPT-TIMESTAMP      PIC X(26).
+           02  FILLER              PIC X(05).
+
+       FD  BOUNDARY-RPT-FILE
+           RECORD CONTAINS 34 CHARACTERS.
+
+       01  BRPT-REC.
+           02  BRPT-RRB-HIC        PIC X(12).
+           02  BRPT-VALUE          PIC 9(06).
+           02  BRPT-LOW            PIC 9(06).
+           02  BRPT-HIGH           PIC 9(06).
+           02  BRPT-DISTANCE       PIC S9(06).
+
+      *    SHARED LAYOUT (SOURCE PROGRAM, INPUT KEY, REASON CODE,
+      *    TIMESTAMP) SO THIS EXCEPTION LOG CAN BE READ AND TRIAGED
+      *    ALONGSIDE COMPL001'S AND GETDSNS'S REJECT/EXCEPTION OUTPUT
+      *    BY ONE DOWNSTREAM REVIEW JOB INSTEAD OF THREE.
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 48 CHARACTERS.
+
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS             PIC X(02).
+       01  OUT-FILE-STATUS         PIC X(02).
+       01  CKPT-FILE-STATUS        PIC X(02).
+       01  BRPT-FILE-STATUS        PIC X(02).
+       01  EXCP-FILE-STATUS        PIC X(02).
+
+       01  WS-SWITCHES.
+           05  NO-MORE-RECORDS     PIC X(01)  VALUE 'N'.
+               88  END-OF-INPUT               VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ     PIC 9(09)  VALUE ZERO.
+           05  WS-RECORDS-SKIPPED  PIC 9(09)  VALUE ZERO.
+           05  WS-RESTART-COUNT    PIC 9(09)  VALUE ZERO.
+           05  WS-ACCEPTED-COUNT   PIC 9(09)  VALUE ZERO.
+           05  WS-REJECTED-COUNT   PIC 9(09)  VALUE ZERO.
+           05  WS-BOUNDARY-COUNT   PIC 9(09)  VALUE ZERO.
+           05  WS-EXCEPTION-COUNT  PIC 9(09)  VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL
+                                   PIC 9(09)  VALUE 10000.
+
+      *    PER-RUN TIMING STATISTICS - WALL-CLOCK ELAPSED TIME PER
+      *    THOUSAND RECORDS, MEASURED OVER EACH CHECKPOINT INTERVAL AND
+      *    OVER THE WHOLE RUN, SO WE CAN TELL IF RRBTOSSA'S PER-RECORD
+      *    COST IS DRIFTING AT TODAY'S VOLUMES. (TRUE CPU TIME ISN'T
+      *    AVAILABLE THROUGH A STANDARD COBOL INTRINSIC IN THIS
+      *    DIALECT, SO WALL-CLOCK ELAPSED TIME IS USED INSTEAD.)
+
+       01  WS-TIMING.
+           05  WS-RUN-START-SECONDS    PIC S9(07)  VALUE ZERO.
+           05  WS-LAST-CKPT-SECONDS    PIC S9(07)  VALUE ZERO.
+           05  WS-LAST-CKPT-RECORDS    PIC 9(09)   VALUE ZERO.
+           05  WS-INTERVAL-SECONDS     PIC S9(07)  VALUE ZERO.
+           05  WS-INTERVAL-RECORDS     PIC S9(09)  VALUE ZERO.
+           05  WS-MS-PER-1000          PIC 9(09)   VALUE ZERO.
+           05  WS-BASELINE-MS-PER-1000 PIC 9(09)   VALUE ZERO.
+           05  WS-CURRENT-SECONDS      PIC S9(07)  VALUE ZERO.
+
+       01  WS-TIME-DATA.
+           05  WS-TIME-YEAR            PIC 9(04).
+           05  WS-TIME-MONTH           PIC 9(02).
+           05  WS-TIME-DAY             PIC 9(02).
+           05  WS-TIME-HOURS           PIC 9(02).
+           05  WS-TIME-MINUTE          PIC 9(02).
+           05  WS-TIME-SECOND          PIC 9(02).
+           05  FILLER                  PIC X(11).
+
+       01  WS-RRBTOSSA-PARAMETERS.
+           05  RP-RRB-HIC              PIC  X(12).
+           05  RP-SSA-HIC              PIC  X(11).
+           05  RP-REJECT-REASON        PIC  X(02).
+           05  RP-RANGE-VALUE          PIC  9(06).
+           05  RP-RANGE-LOW            PIC  9(06).
+           05  RP-RANGE-HIGH           PIC  9(06).
+           05  RP-XREF-MISMATCH        PIC  X(01).
+
+       01  WS-CURRENT-TIMESTAMP        PIC X(26).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LINE.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-EXIT.
+
+           PERFORM UNTIL END-OF-INPUT
+              PERFORM 2000-READ-AND-CONVERT
+                 THRU 2000-EXIT
+           END-PERFORM.
+
+           PERFORM 8000-TERMINATE
+              THRU 8000-EXIT.
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+
+           OPEN INPUT  INPUTFILE.
+
+      *    OPEN EXTEND SO A RESTARTED RUN APPENDS TO THE PRIOR RUN'S
+      *    OUTPUT INSTEAD OF TRUNCATING IT, THE SAME TRY-EXTEND-THEN-
+      *    FALL-BACK-TO-OUTPUT SHAPE CEE3AB2/CEE3ABD/ABNDPARA'S
+      *    9991-LOG-INCIDENT USE. FALLS BACK TO OPEN OUTPUT THE FIRST
+      *    TIME, WHEN THE DATASET DOESN'T EXIST YET.
+
+           OPEN EXTEND OUTPUTFILE.
+           IF OUT-FILE-STATUS NOT = '00'
+              OPEN OUTPUT OUTPUTFILE
+           END-IF.
+
+           OPEN EXTEND BOUNDARY-RPT-FILE.
+           IF BRPT-FILE-STATUS NOT = '00'
+              OPEN OUTPUT BOUNDARY-RPT-FILE
+           END-IF.
+
+           OPEN EXTEND EXCEPTION-FILE.
+           IF EXCP-FILE-STATUS NOT = '00'
+              OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+           PERFORM 3200-CAPTURE-SECONDS
+              THRU 3200-EXIT.
+
+           MOVE WS-CURRENT-SECONDS     TO WS-RUN-START-SECONDS
+                                          WS-LAST-CKPT-SECONDS.
+
+           PERFORM 1100-RESTART-CHECK
+              THRU 1100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      * IF A CHECKPOINT FILE EXISTS FROM A PRIOR ABENDED RUN, SKIP
+      * PAST THE RECORDS IT SAYS WERE ALREADY PROCESSED SO WE DON'T
+      * RE-RUN CONVERSIONS ALREADY TRUSTED.
+
+       1100-RESTART-CHECK.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF CKPT-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END MOVE ZERO TO WS-RESTART-COUNT
+                 NOT AT END MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              MOVE ZERO TO WS-RESTART-COUNT
+           END-IF.
+
+           IF WS-RESTART-COUNT > ZERO
+              DISPLAY 'RRBDRIVE RESTARTING AFTER CHECKPOINT '
+                       WS-RESTART-COUNT
+              PERFORM UNTIL WS-RECORDS-SKIPPED = WS-RESTART-COUNT
+                         OR END-OF-INPUT
+                 READ INPUTFILE
+                    AT END MOVE 'Y' TO NO-MORE-RECORDS
+                 END-READ
+                 IF NOT END-OF-INPUT
+                    ADD 1 TO WS-RECORDS-SKIPPED
+                              WS-RECORDS-READ
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+       2000-READ-AND-CONVERT.
+
+           READ INPUTFILE
+              AT END MOVE 'Y' TO NO-MORE-RECORDS
+           END-READ.
+
+           IF END-OF-INPUT
+              GO TO 2000-EXIT
+           END-IF.
+
+           ADD 1 TO WS-RECORDS-READ.
+
+           MOVE SPACE                 TO RRB-OUT-REC.
+           MOVE RRB-NUMBER            TO RP-RRB-HIC.
+           MOVE SPACE                 TO RP-SSA-HIC.
+           MOVE SPACE                 TO RP-REJECT-REASON.
+
+           CALL 'RRBTOSSA' USING WS-RRBTOSSA-PARAMETERS.
+
+           MOVE RP-RRB-HIC            TO OUT-RRB-HIC.
+           MOVE RP-SSA-HIC            TO OUT-SSA-HIC.
+           MOVE RP-REJECT-REASON      TO OUT-REJECT-REASON.
+
+           IF RP-SSA-HIC NOT = SPACE
+              ADD 1 TO WS-ACCEPTED-COUNT
+           ELSE
+              ADD 1 TO WS-REJECTED-COUNT
+              IF RP-REJECT-REASON = '03'
+                 PERFORM 2100-WRITE-BOUNDARY-REJECT
+                    THRU 2100-EXIT
+              END-IF
+              IF RP-REJECT-REASON = '05'
+                 PERFORM 2200-WRITE-EDIT-EXCEPTION
+                    THRU 2200-EXIT
+              END-IF
+           END-IF.
+
+           WRITE RRB-OUT-REC.
+
+           IF FUNCTION MOD (WS-RECORDS-READ WS-CHECKPOINT-INTERVAL)
+                                                          = ZERO
+              PERFORM 3000-WRITE-CHECKPOINT
+                 THRU 3000-EXIT
+              PERFORM 3100-TIMING-STATS
+                 THRU 3100-EXIT
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+      * WRITES ONE BOUNDARY-REJECT REPORT ROW SHOWING HOW FAR THE
+      * SIX-DIGIT VALUE FELL OUTSIDE ITS ALLOWED RANGE, SO WE CAN TELL
+      * A NEAR-MISS ON THE BOUNDARY FROM DATA THAT IS JUST BAD.
+
+       2100-WRITE-BOUNDARY-REJECT.
+
+           MOVE RP-RRB-HIC            TO BRPT-RRB-HIC.
+           MOVE RP-RANGE-VALUE        TO BRPT-VALUE.
+           MOVE RP-RANGE-LOW          TO BRPT-LOW.
+           MOVE RP-RANGE-HIGH         TO BRPT-HIGH.
+
+           IF RP-RANGE-VALUE < RP-RANGE-LOW
+              COMPUTE BRPT-DISTANCE = RP-RANGE-LOW - RP-RANGE-VALUE
+           ELSE
+              COMPUTE BRPT-DISTANCE = RP-RANGE-VALUE - RP-RANGE-HIGH
+           END-IF.
+
+           WRITE BRPT-REC.
+
+           ADD 1 TO WS-BOUNDARY-COUNT.
+
+       2100-EXIT.
+           EXIT.
+
+      *    WRITES ONE EXCEPTION REPORT ROW FOR A RECORD RRBTOSSA
+      *    REJECTED AS MALFORMED (RATHER THAN A RECOGNIZED BUT OUT-OF-
+      *    RANGE HIC), SO THE INPUT EXTRACT ITSELF CAN BE INVESTIGATED.
+
+       2200-WRITE-EDIT-EXCEPTION.
+
+           MOVE 'RRBTOSSA'            TO EXCP-SOURCE-PGM.
+           MOVE RP-RRB-HIC            TO EXCP-INPUT-KEY.
+           MOVE RP-REJECT-REASON      TO EXCP-REASON-CODE.
+           MOVE FUNCTION CURRENT-DATE TO EXCP-TIMESTAMP.
+
+           WRITE EXCP-COMMON-REC.
+
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       2200-EXIT.
+           EXIT.
+
+      * REWRITE THE CHECKPOINT FILE WITH THE CURRENT RECORD COUNT SO A
+      * RESTART CAN PICK UP FROM HERE INSTEAD OF FROM THE BEGINNING.
+
+       3000-WRITE-CHECKPOINT.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORDS-READ       TO CKPT-RECORD-COUNT.
+           MOVE WS-CURRENT-TIMESTAMP  TO CKPT-TIMESTAMP.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY 'RRBDRIVE CHECKPOINT AT RECORD ' WS-RECORDS-READ.
+
+       3000-EXIT.
+           EXIT.
+
+      *    MEASURES ELAPSED WALL-CLOCK TIME SINCE THE LAST CHECKPOINT
+      *    AND CONVERTS IT TO A PER-THOUSAND-RECORDS RATE. THE RATE
+      *    FROM THE FIRST INTERVAL BECOMES THE BASELINE FOR THE REST OF
+      *    THE RUN; AN INTERVAL THAT MORE THAN DOUBLES THE BASELINE
+      *    RAISES A TIMING ALERT.
+
+       3100-TIMING-STATS.
+
+           PERFORM 3200-CAPTURE-SECONDS
+              THRU 3200-EXIT.
+
+           COMPUTE WS-INTERVAL-SECONDS =
+                   WS-CURRENT-SECONDS - WS-LAST-CKPT-SECONDS.
+           COMPUTE WS-INTERVAL-RECORDS =
+                   WS-RECORDS-READ - WS-LAST-CKPT-RECORDS.
+
+           IF WS-INTERVAL-SECONDS > ZERO
+           AND WS-INTERVAL-RECORDS > ZERO
+              COMPUTE WS-MS-PER-1000 ROUNDED =
+                 (WS-INTERVAL-SECONDS * 1000 * 1000)
+                                          / WS-INTERVAL-RECORDS
+           ELSE
+              MOVE ZERO TO WS-MS-PER-1000
+           END-IF.
+
+           DISPLAY 'RRBDRIVE,TIMING,' WS-RECORDS-READ ','
+                    WS-INTERVAL-SECONDS 'S,' WS-MS-PER-1000
+                    ',MS PER 1000 RECORDS'.
+
+           IF WS-BASELINE-MS-PER-1000 = ZERO
+              MOVE WS-MS-PER-1000      TO WS-BASELINE-MS-PER-1000
+           ELSE
+              IF WS-MS-PER-1000 > (WS-BASELINE-MS-PER-1000 * 2)
+                 DISPLAY 'RRBDRIVE,TIMING ALERT,PER-RECORD COST '
+                         'HAS MORE THAN DOUBLED SINCE THE FIRST '
+                         'MEASURED INTERVAL'
+              END-IF
+           END-IF.
+
+           MOVE WS-CURRENT-SECONDS     TO WS-LAST-CKPT-SECONDS.
+           MOVE WS-RECORDS-READ        TO WS-LAST-CKPT-RECORDS.
+
+       3100-EXIT.
+           EXIT.
+
+      *    CONVERTS THE CURRENT WALL-CLOCK TIME TO SECONDS-SINCE-
+      *    MIDNIGHT IN WS-CURRENT-SECONDS. RUNS THAT SPAN MIDNIGHT ARE
+      *    NOT ACCOUNTED FOR - RRBDRIVE IS A NIGHTLY BATCH JOB THAT
+      *    DOES NOT NORMALLY RUN THAT LONG.
+
+       3200-CAPTURE-SECONDS.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIME-DATA.
+
+           COMPUTE WS-CURRENT-SECONDS =
+                   (WS-TIME-HOURS  * 3600)
+                 + (WS-TIME-MINUTE *   60)
+                 +  WS-TIME-SECOND.
+
+       3200-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+
+           CLOSE INPUTFILE
+                 OUTPUTFILE
+                 BOUNDARY-RPT-FILE
+                 EXCEPTION-FILE.
+
+      * A CLEAN END OF JOB MEANS THE WHOLE FILE CONVERTED SUCCESSFULLY,
+      * SO THE CHECKPOINT NO LONGER APPLIES - CLEAR IT TO ZERO RATHER
+      * THAN LEAVE A STALE RESTART POINT FOR THE NEXT RUN.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO                  TO CKPT-RECORD-COUNT.
+           MOVE SPACE                 TO CKPT-TIMESTAMP.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY 'RRBDRIVE,RECORDS READ,' WS-RECORDS-READ.
+           DISPLAY 'RRBDRIVE,ACCEPTED,' WS-ACCEPTED-COUNT.
+           DISPLAY 'RRBDRIVE,REJECTED,' WS-REJECTED-COUNT.
+           DISPLAY 'RRBDRIVE,BOUNDARY REJECTED,' WS-BOUNDARY-COUNT.
+           DISPLAY 'RRBDRIVE,EDIT EXCEPTIONS,' WS-EXCEPTION-COUNT.
+
+           PERFORM 3100-TIMING-STATS
+              THRU 3100-EXIT.
+
+           COMPUTE WS-INTERVAL-SECONDS =
+                   WS-CURRENT-SECONDS - WS-RUN-START-SECONDS.
+
+           IF WS-INTERVAL-SECONDS > ZERO
+           AND WS-RECORDS-READ > ZERO
+              COMPUTE WS-MS-PER-1000 ROUNDED =
+                 (WS-INTERVAL-SECONDS * 1000 * 1000)
+                                          / WS-RECORDS-READ
+           ELSE
+              MOVE ZERO TO WS-MS-PER-1000
+           END-IF.
+
+           DISPLAY 'RRBDRIVE,TOTAL ELAPSED SECONDS,'
+                    WS-INTERVAL-SECONDS.
+           DISPLAY 'RRBDRIVE,OVERALL MS PER 1000 RECORDS,'
+                    WS-MS-PER-1000.
+
+       8000-EXIT.
+           EXIT.
