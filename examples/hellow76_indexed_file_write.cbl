@@ -76,7 +76,28 @@
            CALL 'RANDSTR' USING KEY-LEN, TEST-REC-D-2.
            MOVE 'test record' TO TEST-REC-D-1.
 
-           WRITE TEST-REC.
+           WRITE TEST-REC
+              INVALID KEY
+                 PERFORM 1000-UPDATE-FILE THRU 1000-UPDATE-FILE-EXIT
+           END-WRITE.
 
        1000-WRITE-FILE-EXIT.
            EXIT.
+
+      *****************************************************************
+      *  WRITE CAME BACK INVALID KEY - TEST-REC-KEY IS ALREADY ON      *
+      *  THE FILE, SO INSTEAD OF REJECTING THE RECORD OUTRIGHT,        *
+      *  REWRITE THE EXISTING RECORD WITH THE NEWLY GENERATED DATA.    *
+      *  RANDOM-ACCESS REWRITE LOCATES THE RECORD BY THE KEY ALREADY   *
+      *  MOVED INTO TEST-REC-KEY, THE SAME WAY WRITE DID, SO NO PRIOR  *
+      *  READ IS NEEDED.                                               *
+      *****************************************************************
+       1000-UPDATE-FILE.
+           REWRITE TEST-REC
+              INVALID KEY
+                 DISPLAY 'unable to update record - key '
+                    TEST-REC-KEY
+           END-REWRITE.
+
+       1000-UPDATE-FILE-EXIT.
+           EXIT.
