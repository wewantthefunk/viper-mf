@@ -2,24 +2,86 @@
        PROGRAM-ID. COMPL002.
        AUTHOR. CHRISTIAN STRAMA.
 
+      *    REGRESSION HARNESS FOR COMPL001. DRIVES A COMPILED-IN TABLE
+      *    OF KNOWN INPUT/EXPECTED-OUTPUT PAIRS (COVERING THE
+      *    SEARCH-ALL MATCH PATH, BOTH CONVERTED-VALUES INSPECT
+      *    TABLES, THE 'H' PREFIX SWAP, THE TEST-CLASS GARBAGE CHECK,
+      *    AND PLAIN UNMATCHED REJECTS) AND REPORTS A PASS/FAIL COUNT,
+      *    INSTEAD OF LEAVING THE COMPARISON TO A HUMAN EYEBALLING TWO
+      *    DISPLAY LINES.
+
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
 
-       01  PASSED-VARIABLE  PIC X(6).
+       01  WS-WORK-AREA                PIC X(6).
+
+       01  WS-TC-IDX                   PIC 9(02)  VALUE ZERO.
+
+       01  WS-PASS-COUNT               PIC 9(03)  VALUE ZERO.
+       01  WS-FAIL-COUNT               PIC 9(03)  VALUE ZERO.
+
+      *    EACH ENTRY IS A 12-BYTE PAIR: THE 6-BYTE ARGUMENT PASSED TO
+      *    COMPL001 (STATUS-IN/STATUS-SEX/STATUS-CAT/STATUS-RET-CD, THE
+      *    SAME LAYOUT AS PASSED-VARIABLE BELOW) FOLLOWED BY THE 6-BYTE
+      *    VALUE COMPL001 IS EXPECTED TO LEAVE IN IT.
+
+       01.
+           05  TEST-CASE-TABLE-AREA.
+               10                      PIC  X(60)  VALUE
+                  'TT8C8 TT8  RJ4A   J4AA AA A   A AA ABAE   BAE  R' &
+                  'CACA  CACCAA'.
+               10                      PIC  X(60)  VALUE
+                  'KAD   KAD  RT A   T AA ATAA   TAA  RW B   W BB A' &
+                  '858500858  R'.
+               10                      PIC  X(60)  VALUE
+                  '86M10086M  R101000101  RB B   B BB AB21   B21  R' &
+                  'BB1   BB1  R'.
+               10                      PIC  X(60)  VALUE
+                  'BB2   BB2  RBBM   BBM  RBBF   BBF  RHB1   B 1B A' &
+                  'ZZ    ZZ   R'.
+               10                      PIC  X(36)  VALUE
+                  '           GTD1   TD1G ATDM   TDMG A'.
+               10                      PIC  X(60)  VALUE
+                  'TD2   TD2B ATDF   TDFB ATD9   TD9  RTZ1   TZ1J A' &
+                  'TZ2   TZ2E A'.
+           05  TEST-CASE-TABLE  REDEFINES
+                                 TEST-CASE-TABLE-AREA.
+               10  TEST-CASE          OCCURS 28 TIMES.
+                   15  TC-INPUT        PIC  X(06).
+                   15  TC-EXPECTED     PIC  X(06).
 
        PROCEDURE DIVISION.
 
-           MOVE 'TT8C8 ' TO PASSED-VARIABLE.
-           CALL 'COMPL001' USING PASSED-VARIABLE.
+       0000-MAIN-LINE.
+
+           PERFORM VARYING WS-TC-IDX FROM 1 BY 1
+                     UNTIL WS-TC-IDX > 28
+               PERFORM 0100-RUN-ONE-CASE
+                  THRU 0100-EXIT
+           END-PERFORM
+
+           DISPLAY 'COMPL002,PASS,' WS-PASS-COUNT ',FAIL,'
+                   WS-FAIL-COUNT
+
+           STOP RUN.
+
+       0100-RUN-ONE-CASE.
 
-           DISPLAY 'expecting returned value of TT8  R'
-           DISPLAY 'actual returned value is    ' PASSED-VARIABLE.
+           MOVE TC-INPUT (WS-TC-IDX)   TO WS-WORK-AREA.
 
-           MOVE 'J4A   ' TO PASSED-VARIABLE
-           CALL 'COMPL001' USING PASSED-VARIABLE.
+           CALL 'COMPL001' USING WS-WORK-AREA.
 
-           DISPLAY 'expecting returned value of J4A  A'
-           DISPLAY 'actual returned value is    ' PASSED-VARIABLE.
+           IF  WS-WORK-AREA            =  TC-EXPECTED (WS-TC-IDX)
+               ADD  1                   TO WS-PASS-COUNT
+               DISPLAY 'PASS  ' TC-INPUT (WS-TC-IDX)
+                       ' -> ' WS-WORK-AREA
+           ELSE
+               ADD  1                   TO WS-FAIL-COUNT
+               DISPLAY 'FAIL  ' TC-INPUT (WS-TC-IDX)
+                       ' -> ' WS-WORK-AREA
+                       ' EXPECTED ' TC-EXPECTED (WS-TC-IDX)
+           END-IF.
 
-           STOP RUN.
\ No newline at end of file
+       0100-EXIT.
+           EXIT.
