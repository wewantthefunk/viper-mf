@@ -1,22 +1,117 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. GETDSNS.
        AUTHOR. CHRISTIAN STRAMA.
 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
 
-       LINKAGE SECTION. 
+       INPUT-OUTPUT SECTION.
 
-       05  GETDSNS-PARAMETERS.
+       FILE-CONTROL.
+
+      *    LOGS EVERY DDNAME LOOKUP THAT MISSED THE CATALOG, AGAINST
+      *    THE SAME SHARED EXCEPTION LAYOUT RRBTOSSA'S AND COMPL001'S
+      *    REJECT LOGS USE, SO ALL THREE CAN BE READ AND TRIAGED
+      *    TOGETHER BY ONE DOWNSTREAM REVIEW JOB.
+
+           SELECT GETDSNS-EXCEPTION-FILE
+                                  ASSIGN TO GDSNEXCP
+                                  FILE STATUS IS GX-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  GETDSNS-EXCEPTION-FILE
+           RECORD CONTAINS 48 CHARACTERS.
+
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+
+      *    COMPILED-IN CATALOG/GDG STAND-IN. A REAL SHOP WOULD DRIVE
+      *    THIS OFF LOCATE/CAMLST OR AN ISPF-STYLE CATALOG SEARCH, BUT
+      *    THIS TABLE GIVES CALLERS A REAL DDNAME-TO-GENERATION LOOKUP
+      *    TO CODE AGAINST NOW, THE SAME WAY COMPL001'S COMPILED-IN
+      *    STATUS-TABLE-DEFAULTS STANDS IN FOR A REAL VSAM LOOKUP.
+      *    GDG ENTRIES ARE CARRIED NEWEST GENERATION FIRST, MATCHING
+      *    HOW A CATALOG LISTING FOR A GDG BASE IS NORMALLY READ.
+
+       01.
+           05  GDG-CATALOG-AREA.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0012V00                 G0012V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0011V00                 G0011V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0010V00                 G0010V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0009V00                 G0009V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0008V00                 G0008V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0007V00                 G0007V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0006V00                 G0006V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0005V00                 G0005V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0004V00                 G0004V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0003V00                 G0003V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0002V00                 G0002V00'.
+               10                      PIC  X(60)  VALUE
+       'INPUT   RRB.PROD.INPUT.GDG.G0001V00                 G0001V00'.
+               10                      PIC  X(60)  VALUE
+       'OUTPUT  RRB.PROD.OUTPUT.GDG.G0005V00                G0005V00'.
+               10                      PIC  X(60)  VALUE
+       'OUTPUT  RRB.PROD.OUTPUT.GDG.G0004V00                G0004V00'.
+               10                      PIC  X(60)  VALUE
+       'OUTPUT  RRB.PROD.OUTPUT.GDG.G0003V00                G0003V00'.
+               10                      PIC  X(60)  VALUE
+       'OUTPUT  RRB.PROD.OUTPUT.GDG.G0002V00                G0002V00'.
+               10                      PIC  X(60)  VALUE
+       'OUTPUT  RRB.PROD.OUTPUT.GDG.G0001V00                G0001V00'.
+               10                      PIC  X(60)  VALUE
+       'STATTAB RRB.PROD.COMPL.STATUS.TABLE                         '.
+               10                      PIC  X(60)  VALUE
+       'CPLEXCP RRB.PROD.COMPL.EXCEPTION.FILE                       '.
+               10                      PIC  X(60)  VALUE
+       'ERRORRPTRRB.PROD.ERROR.REPORT                               '.
+               10                      PIC  X(60)  VALUE
+       'AUDIT   RRB.PROD.AUDIT.FILE                                 '.
+               10                      PIC  X(60)  VALUE
+       'HISTORY RRB.PROD.HISTORY.FILE                               '.
+
+           05  REDEFINES GDG-CATALOG-AREA.
+               10  GDG-CATALOG        OCCURS 22 TIMES
+                                       INDEXED GC-INDEX.
+                   15  GC-DDNAME       PIC  X(08).
+                   15  GC-DATA-SET-NAME
+                                       PIC  X(44).
+                   15  GC-GENERATION   PIC  X(08).
+
+       01  WS-FOUND-COUNT              PIC  S9(04)  COMP  VALUE ZERO.
+
+       01  GX-FILE-STATUS              PIC  X(02).
+
+       01  WS-EXCP-FILE-OPENED         PIC  X(01)  VALUE 'N'.
+           88  EXCP-FILE-OPENED                    VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       01  GETDSNS-PARAMETERS.
            10  COMP-5.
                15  GP-RETURN-CODE  PIC S9(04)  VALUE ZERO.
                15  GP-MAXIMUM-DATA-SETS
-                                 PIC S9(04)  VALUE +10.
+                                 PIC S9(04)  VALUE +20.
                15  GP-CURRENT-DATA-SETS
                                  PIC S9(04)  VALUE ZERO.
            10  VALUE SPACE.
                15  GP-DDNAME       PIC  X(08).
 
-               15                  OCCURS 10 TIMES
+               15                  OCCURS 20 TIMES
                                  INDEXED GP-INDEX.
                  20  GP-DATA-SET-NAME
                                  PIC  X(44).
@@ -25,16 +120,39 @@
 
        PROCEDURE DIVISION USING GETDSNS-PARAMETERS.
 
-           IF GP-DDNAME = 'INPUT   '
-              MOVE 'DSN1' TO GP-DATA-SET-NAME(1)
-              MOVE 'DSN2' TO GP-DATA-SET-NAME(2)
-              MOVE 2 TO GP-CURRENT-DATA-SETS 
-           END-IF.
+           IF  NOT EXCP-FILE-OPENED
+               OPEN OUTPUT GETDSNS-EXCEPTION-FILE
+               SET  EXCP-FILE-OPENED   TO TRUE
+           END-IF
+
+           MOVE ZERO                  TO WS-FOUND-COUNT
+           MOVE ZERO                  TO GP-CURRENT-DATA-SETS
+           MOVE ZERO                  TO GP-RETURN-CODE
+
+           PERFORM VARYING GC-INDEX FROM 1 BY 1
+                     UNTIL GC-INDEX > 22
+               IF  GC-DDNAME (GC-INDEX)     =  GP-DDNAME
+               AND WS-FOUND-COUNT           <  GP-MAXIMUM-DATA-SETS
+                   ADD  1                    TO WS-FOUND-COUNT
+                   SET  GP-INDEX             TO WS-FOUND-COUNT
+                   MOVE GC-DATA-SET-NAME (GC-INDEX)
+                                    TO GP-DATA-SET-NAME (GP-INDEX)
+                   MOVE GC-GENERATION (GC-INDEX)
+                                    TO GP-GENERATION   (GP-INDEX)
+               END-IF
+           END-PERFORM
+
+           MOVE WS-FOUND-COUNT        TO GP-CURRENT-DATA-SETS
 
-           IF GP-DDNAME = 'OUTPUT  '
-              MOVE 'O-DSN1' TO GP-DATA-SET-NAME(1)
-              MOVE 'O-DSN2' TO GP-DATA-SET-NAME(2)
-              MOVE 2 TO GP-CURRENT-DATA-SETS
-           END-IF.
+           IF  WS-FOUND-COUNT           =  ZERO
+               MOVE 4                  TO GP-RETURN-CODE
+               MOVE 'GETDSNS'          TO EXCP-SOURCE-PGM
+               MOVE SPACES             TO EXCP-INPUT-KEY
+               MOVE GP-DDNAME          TO EXCP-INPUT-KEY (1:8)
+               MOVE '01'               TO EXCP-REASON-CODE
+               MOVE FUNCTION CURRENT-DATE
+                                        TO EXCP-TIMESTAMP
+               WRITE EXCP-COMMON-REC
+           END-IF
 
-           GOBACK.
\ No newline at end of file
+           GOBACK.
