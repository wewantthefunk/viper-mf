@@ -88,11 +88,27 @@ C24398 ID DIVISION.
            05                          PIC  X(30)  VALUE
                    'FILESTAT - END WORKING-STORAGE'.
 
+           COPY WSTMODE.
+
        LINKAGE SECTION.
 
        01  FILE-STATUS                 PIC  X(02).
-      
-       PROCEDURE DIVISION           USING  FILE-STATUS.
+
+      *    RETURNED SO A CALLER CAN LOG THE DECODED MESSAGE TO ITS OWN
+      *    ERROR REPORT OR AUDIT FILE INSTEAD OF ONLY SEEING IT ON
+      *    SYSOUT.
+
+       01  FS-MESSAGE                  PIC  X(48).
+
+       01  FS-FOUND                    PIC  X(01).
+           88  FS-STATUS-FOUND                     VALUE 'Y'.
+
+       01  FS-INDEX                    PIC  S9(04) COMP.
+
+       PROCEDURE DIVISION           USING  FILE-STATUS
+                                            FS-MESSAGE
+                                            FS-FOUND
+                                            FS-INDEX.
 
            SET   ST-INDEX              TO  +2
 
@@ -104,8 +120,34 @@ C24398 ID DIVISION.
                CONTINUE
            END-SEARCH
 
-           DISPLAY 'FILESTAT  FILE STATUS '
-                   FILE-STATUS
-                   ' IS '
-                   ST-MESSAGE (ST-INDEX)
+           MOVE  ST-MESSAGE (ST-INDEX)  TO  FS-MESSAGE
+           SET   FS-INDEX               TO  ST-INDEX
+
+           IF  ST-INDEX                 =  1
+               MOVE  'N'                TO  FS-FOUND
+           ELSE
+               MOVE  'Y'                TO  FS-FOUND
+           END-IF
+
+      *    CHECKS THE SHARED BTCHTEST ENVIRONMENT VARIABLE (SEE THE
+      *    WSTMODE COPYBOOK) SO A DECODE DONE DURING A TEST RUN AGAINST
+      *    RANDRRB/RANDSTR-GENERATED SYNTHETIC FILE-STATUS CODES IS
+      *    CLEARLY MARKED AS SUCH ON SYSOUT. FILESTAT HAS NO DATASET OF
+      *    ITS OWN TO POINT AT A TEST-SCOPED DSN, SO FLAGGING ITS
+      *    OUTPUT IS HOW IT HONORS THE SWITCH.
+
+           ACCEPT  WS-TEST-MODE-SWITCH  FROM  ENVIRONMENT  'BTCHTEST'.
+
+           IF  WS-TEST-MODE-ON
+               DISPLAY 'FILESTAT  (TEST MODE) FILE STATUS '
+                       FILE-STATUS
+                       ' IS '
+                       ST-MESSAGE (ST-INDEX)
+           ELSE
+               DISPLAY 'FILESTAT  FILE STATUS '
+                       FILE-STATUS
+                       ' IS '
+                       ST-MESSAGE (ST-INDEX)
+           END-IF
+
            GOBACK.
