@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FSFREQ.
+       AUTHOR.        CHRISTIAN STRAMA.
+
+      *    COMPANION TO FILESTAT. TALLIES FILE-STATUS LOOKUPS BY
+      *    DDNAME AND STATUS CODE OVER THE LIFE OF A RUN, THEN WRITES
+      *    AN END-OF-JOB FREQUENCY REPORT (DDNAME, CODE, DECODED
+      *    MESSAGE, OCCURRENCE COUNT) SO RECURRING PROBLEM CODES SHOW
+      *    UP AS A TREND INSTEAD OF SCROLLING PAST IN THE CONSOLE LOG.
+      *    A CALLER TALLIES ONE LOOKUP AT A TIME WITH FF-FUNCTION 'T',
+      *    THEN CALLS ONCE MORE WITH FF-FUNCTION 'R' AT END OF JOB TO
+      *    WRITE THE SUMMARY.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT FSFREQ-RPT-FILE
+                                  ASSIGN TO FSFRPT
+                                  FILE STATUS IS FF-RPT-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FSFREQ-RPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  FSFREQ-RPT-REC              PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FF-RPT-FILE-STATUS          PIC  X(02).
+
+       01  WS-TALLY-IDX                PIC  9(04)  VALUE ZERO.
+       01  WS-TALLY-USED               PIC  9(04)  VALUE ZERO.
+
+       01  WS-TALLY-TABLE.
+           05  WS-TALLY-ENTRY          OCCURS 200 TIMES
+                                       INDEXED WS-TX-IDX.
+               10  WS-TALLY-DDNAME     PIC  X(08).
+               10  WS-TALLY-CODE       PIC  X(02).
+               10  WS-TALLY-COUNT      PIC  9(07)  VALUE ZERO.
+
+       01  WS-DECODE-MESSAGE           PIC  X(48).
+       01  WS-DECODE-FOUND             PIC  X(01).
+       01  WS-DECODE-INDEX             PIC  S9(04) COMP.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  WS-RPT-DDNAME           PIC  X(08).
+           05  FILLER                  PIC  X(02)  VALUE SPACE.
+           05  WS-RPT-CODE             PIC  X(02).
+           05  FILLER                  PIC  X(02)  VALUE SPACE.
+           05  WS-RPT-COUNT            PIC  ZZZ,ZZ9.
+           05  FILLER                  PIC  X(02)  VALUE SPACE.
+           05  WS-RPT-MESSAGE          PIC  X(48).
+           05  FILLER                  PIC  X(11)  VALUE SPACE.
+
+       LINKAGE SECTION.
+
+       01  FSFREQ-PARAMETERS.
+           05  FF-FUNCTION             PIC  X(01).
+               88  FF-TALLY                        VALUE 'T'.
+               88  FF-REPORT                       VALUE 'R'.
+           05  FF-DDNAME               PIC  X(08).
+           05  FF-FILE-STATUS          PIC  X(02).
+
+       PROCEDURE DIVISION           USING  FSFREQ-PARAMETERS.
+
+           EVALUATE TRUE
+             WHEN FF-TALLY
+               PERFORM 0100-TALLY-ONE-LOOKUP
+                  THRU 0100-EXIT
+             WHEN FF-REPORT
+               PERFORM 0200-WRITE-FREQUENCY-REPORT
+                  THRU 0200-EXIT
+           END-EVALUATE
+
+           GOBACK.
+
+      *    FINDS THE DDNAME/CODE COMBINATION IN THE TALLY TABLE AND
+      *    ADDS ONE TO ITS COUNT, OR ADDS A NEW ENTRY IF THIS IS THE
+      *    FIRST TIME THIS COMBINATION HAS BEEN SEEN.
+
+       0100-TALLY-ONE-LOOKUP.
+
+           SET  WS-TX-IDX              TO  1
+           SEARCH  WS-TALLY-ENTRY
+             AT END
+               IF  WS-TALLY-USED       <  200
+                   ADD  1               TO WS-TALLY-USED
+                   SET  WS-TX-IDX       TO WS-TALLY-USED
+                   MOVE FF-DDNAME       TO WS-TALLY-DDNAME (WS-TX-IDX)
+                   MOVE FF-FILE-STATUS  TO WS-TALLY-CODE   (WS-TX-IDX)
+                   MOVE 1               TO WS-TALLY-COUNT  (WS-TX-IDX)
+               END-IF
+             WHEN  WS-TALLY-DDNAME (WS-TX-IDX)  =  FF-DDNAME
+             AND   WS-TALLY-CODE   (WS-TX-IDX)  =  FF-FILE-STATUS
+               ADD  1                   TO WS-TALLY-COUNT (WS-TX-IDX)
+           END-SEARCH.
+
+       0100-EXIT.
+           EXIT.
+
+      *    WRITES ONE LINE PER DISTINCT DDNAME/CODE COMBINATION SEEN
+      *    THIS RUN, DECODING THE MESSAGE TEXT THROUGH FILESTAT.
+
+       0200-WRITE-FREQUENCY-REPORT.
+
+           OPEN OUTPUT FSFREQ-RPT-FILE
+
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+                     UNTIL WS-TALLY-IDX > WS-TALLY-USED
+
+               CALL 'FILESTAT' USING WS-TALLY-CODE (WS-TALLY-IDX)
+                                      WS-DECODE-MESSAGE
+                                      WS-DECODE-FOUND
+                                      WS-DECODE-INDEX
+
+               MOVE WS-TALLY-DDNAME (WS-TALLY-IDX)
+                                       TO WS-RPT-DDNAME
+               MOVE WS-TALLY-CODE   (WS-TALLY-IDX)
+                                       TO WS-RPT-CODE
+               MOVE WS-TALLY-COUNT  (WS-TALLY-IDX)
+                                       TO WS-RPT-COUNT
+               MOVE WS-DECODE-MESSAGE  TO WS-RPT-MESSAGE
+
+               MOVE WS-RPT-DETAIL-LINE TO FSFREQ-RPT-REC
+               WRITE FSFREQ-RPT-REC
+
+           END-PERFORM
+
+           CLOSE FSFREQ-RPT-FILE
+
+           DISPLAY 'FSFREQ,DISTINCT DDNAME/CODE COMBINATIONS,'
+                   WS-TALLY-USED.
+
+       0200-EXIT.
+           EXIT.
