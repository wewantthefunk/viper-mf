@@ -1,21 +1,95 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CEE3AB2.
        AUTHOR. CHRISTIAN STRAMA.
 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
 
-       LINKAGE SECTION. 
+       INPUT-OUTPUT SECTION.
 
-       01 PARAMETERS.
-           05 ABEND-CODE    PIC S9(9) BINARY.
-           05 REASON-CODE   PIC S9(9) BINARY.
-           05 CLEANUP-CODE  PIC S9(9) BINARY.
+       FILE-CONTROL.
 
-       PROCEDURE DIVISION USING ABEND-CODE, REASON-CODE, CLEANUP-CODE.
+           SELECT CEE3AB2-INCIDENT-FILE
+                                  ASSIGN TO ABNDLOG
+                                  FILE STATUS IS IR-FILE-STATUS
+                                  ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CEE3AB2-INCIDENT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  CEE3AB2-INCIDENT-REC       PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  IR-FILE-STATUS             PIC  X(02).
+
+      *    ONE INCIDENT RECORD IS APPENDED PER RUN - CEE3AB2 ALWAYS
+      *    ENDS IN STOP RUN, SO THIS PROGRAM NEVER NEEDS TO WRITE MORE
+      *    THAN ONE RECORD PER INVOCATION. THE FILE ITSELF ACCUMULATES
+      *    ONE RECORD PER ABENDED RUN OVER THE COURSE OF A DAY.
+
+       01  WS-INCIDENT-LINE.
+           05  WS-IR-TIMESTAMP        PIC  X(26).
+           05  FILLER                 PIC  X(02)  VALUE SPACE.
+           05  WS-IR-PROGRAM-NAME     PIC  X(08).
+           05  FILLER                 PIC  X(02)  VALUE SPACE.
+           05  WS-IR-ABEND-CODE       PIC  -(9)9.
+           05  FILLER                 PIC  X(02)  VALUE SPACE.
+           05  WS-IR-REASON-CODE      PIC  -(9)9.
+           05  FILLER                 PIC  X(02)  VALUE SPACE.
+           05  WS-IR-CLEANUP-CODE     PIC  -(9)9.
+           05  FILLER                 PIC  X(03)  VALUE SPACE.
+
+       LINKAGE SECTION.
+
+       01 ABEND-CODE    PIC S9(9) BINARY.
+       01 REASON-CODE   PIC S9(9) BINARY.
+       01 CLEANUP-CODE  PIC S9(9) BINARY.
+
+      *    ADDED SO THE INCIDENT LOG CAN IDENTIFY WHICH PROGRAM
+      *    ABENDED, NOT JUST WHAT CODE IT ABENDED WITH.
+
+       01 ABENDING-PROGRAM-NAME
+                         PIC  X(08).
+
+       PROCEDURE DIVISION USING ABEND-CODE, REASON-CODE, CLEANUP-CODE,
+                                 ABENDING-PROGRAM-NAME.
 
            DISPLAY 'CEEAB2 ABEND!'.
            DISPLAY '  ABEND CODE: ' ABEND-CODE.
            DISPLAY ' REASON CODE: ' REASON-CODE.
            DISPLAY 'CLEANUP CODE: ' CLEANUP-CODE.
 
-           STOP RUN.
\ No newline at end of file
+           PERFORM 0100-WRITE-INCIDENT-RECORD
+              THRU 0100-EXIT.
+
+           STOP RUN.
+
+      *    WRITES THE ABEND DETAIL TO A STRUCTURED INCIDENT-LOG DATASET
+      *    SO OPERATIONS CAN REVIEW IT AFTER THE FACT INSTEAD OF ONLY
+      *    SEEING IT ON THE CONSOLE. OPENED EXTEND (NOT OUTPUT) SO EACH
+      *    RUN'S INCIDENT IS APPENDED RATHER THAN OVERWRITING WHATEVER
+      *    EARLIER RUNS ABENDED TODAY, SINCE A DAILY OPERATIONS ROLLUP
+      *    NEEDS TO COUNT EVERY ABEND CAPTURED, NOT JUST THE LAST ONE.
+
+       0100-WRITE-INCIDENT-RECORD.
+
+           MOVE FUNCTION CURRENT-DATE   TO WS-IR-TIMESTAMP
+           MOVE ABENDING-PROGRAM-NAME   TO WS-IR-PROGRAM-NAME
+           MOVE ABEND-CODE              TO WS-IR-ABEND-CODE
+           MOVE REASON-CODE             TO WS-IR-REASON-CODE
+           MOVE CLEANUP-CODE            TO WS-IR-CLEANUP-CODE
+
+           OPEN EXTEND CEE3AB2-INCIDENT-FILE
+           IF  IR-FILE-STATUS       NOT =  '00'
+               OPEN OUTPUT CEE3AB2-INCIDENT-FILE
+           END-IF
+           MOVE WS-INCIDENT-LINE        TO CEE3AB2-INCIDENT-REC
+           WRITE CEE3AB2-INCIDENT-REC
+           CLOSE CEE3AB2-INCIDENT-FILE.
+
+       0100-EXIT.
+           EXIT.
