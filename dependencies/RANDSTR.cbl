@@ -11,27 +11,44 @@
            VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789'.
        01 CHARACTER-TEMP          PIC X.
 
-       LINKAGE SECTION. 
+       01 WS-SEEDED               PIC X(01) VALUE 'N'.
+       01 WS-SEED-NUM             PIC 9(06).
+
+       LINKAGE SECTION.
 
        01 STRING-LENGTH           PIC 9(02).
        01 RANDOM-STRING           PIC X(50).
-       
+
        PROCEDURE DIVISION USING STRING-LENGTH, RANDOM-STRING.
-           MOVE SPACES TO RANDOM-STRING 
-         
+           MOVE SPACES TO RANDOM-STRING
+           MOVE 1 TO STRING-COUNTER
+
+      *    SEED ONCE PER RUN OFF THE CLOCK SO REPEATED CALLS (AND
+      *    REPEATED RUNS) DON'T GENERATE THE SAME SEQUENCE - A BARE
+      *    FUNCTION RANDOM(36) RESEEDS TO THE SAME VALUE EVERY CALL,
+      *    WHICH IS WHY THIS ROUTINE USED TO HAND BACK THE SAME
+      *    CHARACTER (OR NOTHING, SINCE FUNCTION RANDOM'S FRACTIONAL
+      *    RESULT TRUNCATED TO ZERO WHEN MOVED STRAIGHT INTO AN
+      *    INTEGER) ON EVERY CALL.
+           IF WS-SEEDED = 'N'
+              MOVE FUNCTION CURRENT-DATE(9:6) TO WS-SEED-NUM
+              COMPUTE RANDOM-NUMBER = FUNCTION RANDOM(WS-SEED-NUM)
+              MOVE 'Y' TO WS-SEEDED
+           END-IF
+
            PERFORM STRING-GENERATION.
-           
+
            GOBACK
            .
-       
+
        STRING-GENERATION.
            PERFORM UNTIL STRING-COUNTER > STRING-LENGTH
-              COMPUTE RANDOM-NUMBER = FUNCTION RANDOM(36)
+              COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * 36 + 1
 
               SET CHARACTER-TEMP TO CHARACTERS-LIST(RANDOM-NUMBER:1)
-              MOVE CHARACTER-TEMP TO 
+              MOVE CHARACTER-TEMP TO
                  RANDOM-STRING(STRING-COUNTER:1)
 
-              ADD 1 TO STRING-COUNTER 
+              ADD 1 TO STRING-COUNTER
            END-PERFORM
-           .
\ No newline at end of file
+           .
