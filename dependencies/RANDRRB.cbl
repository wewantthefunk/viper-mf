@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANDRRB.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *    SIBLING TO RANDSTR - GENERATES SYNTACTICALLY VALID-LOOKING
+      *    RRB TEST VALUES (HICS AND COMPL001-SHAPED STATUS/SEX CODES)
+      *    INSTEAD OF PLAIN A-Z0-9 FILLER, SO RRBTOSSA AND COMPL001 CAN
+      *    BE LOAD-TESTED WITHOUT REAL BENEFICIARY DATA.
+
+       01 WS-SEEDED               PIC X(01) VALUE 'N'.
+       01 WS-SEED-NUM             PIC 9(06).
+
+       01 WS-RANDOM-NUMBER        PIC 9(09).
+
+       01 WS-LETTERS              PIC X(26)
+           VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 WS-DIGITS                PIC X(10)
+           VALUE '0123456789'.
+       01 WS-SEX-CODES             PIC X(05)
+           VALUE ' 12MF'.
+
+       01 WS-PREFIX-LEN            PIC 9(01).
+       01 WS-DIGIT-COUNT           PIC 9(02).
+       01 WS-IDX                   PIC 9(02).
+       01 WS-ONE-CHAR               PIC X(01).
+
+       LINKAGE SECTION.
+
+       01  RANDRRB-PARAMETERS.
+           05  RR-FUNCTION          PIC X(01).
+               88  RR-HIC-6                    VALUE '6'.
+               88  RR-HIC-9                    VALUE '9'.
+               88  RR-COMPL-CODE               VALUE 'C'.
+           05  RR-VALUE             PIC X(12).
+
+       PROCEDURE DIVISION USING RANDRRB-PARAMETERS.
+
+           MOVE SPACES                TO RR-VALUE
+
+      *    SEE RANDSTR FOR WHY THIS SEEDS ONCE PER RUN OFF THE CLOCK
+      *    RATHER THAN RESEEDING FROM A CONSTANT EVERY CALL.
+           IF WS-SEEDED = 'N'
+              MOVE FUNCTION CURRENT-DATE(9:6) TO WS-SEED-NUM
+              COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM(WS-SEED-NUM)
+              MOVE 'Y' TO WS-SEEDED
+           END-IF
+
+           EVALUATE TRUE
+             WHEN RR-HIC-6
+               MOVE 6                TO WS-DIGIT-COUNT
+               PERFORM 0100-BUILD-HIC THRU 0100-EXIT
+             WHEN RR-HIC-9
+               MOVE 9                TO WS-DIGIT-COUNT
+               PERFORM 0100-BUILD-HIC THRU 0100-EXIT
+             WHEN RR-COMPL-CODE
+               PERFORM 0200-BUILD-COMPL-CODE THRU 0200-EXIT
+           END-EVALUATE
+
+           GOBACK.
+
+      *    BUILDS A 1-3 LETTER PREFIX FOLLOWED BY WS-DIGIT-COUNT
+      *    DIGITS - THE SHAPE RRBTOSSA'S HIC FIELD EXPECTS.
+
+       0100-BUILD-HIC.
+
+           COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM * 3 + 1
+           MOVE WS-RANDOM-NUMBER      TO WS-PREFIX-LEN
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-PREFIX-LEN
+               COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM * 26 + 1
+               MOVE WS-LETTERS (WS-RANDOM-NUMBER:1)
+                                       TO RR-VALUE (WS-IDX:1)
+           END-PERFORM
+
+           PERFORM VARYING WS-IDX FROM WS-PREFIX-LEN BY 1
+                     UNTIL WS-IDX > WS-PREFIX-LEN + WS-DIGIT-COUNT - 1
+               COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM * 10 + 1
+               MOVE WS-DIGITS (WS-RANDOM-NUMBER:1)
+                                       TO RR-VALUE (WS-IDX + 1:1)
+           END-PERFORM.
+
+       0100-EXIT.
+           EXIT.
+
+      *    BUILDS A 3-BYTE STATUS-IN-1/STATUS-IN-2/STATUS-SEX VALUE
+      *    SHAPED LIKE COMPL001'S CALLING CONVENTION (SEE STATUS-AREA
+      *    IN COMPL001.CBL) - A LETTER, A SECOND CHARACTER THAT MAY BE
+      *    SPACE/DIGIT/LETTER, AND A SEX CODE FROM COMPL001'S
+      *    RECOGNIZED SET.
+
+       0200-BUILD-COMPL-CODE.
+
+           COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM * 26 + 1
+           MOVE WS-LETTERS (WS-RANDOM-NUMBER:1)
+                                       TO RR-VALUE (1:1)
+
+           COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM * 3 + 1
+           EVALUATE WS-RANDOM-NUMBER
+             WHEN 1
+               MOVE SPACE              TO RR-VALUE (2:1)
+             WHEN 2
+               COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM * 10 + 1
+               MOVE WS-DIGITS (WS-RANDOM-NUMBER:1)
+                                       TO RR-VALUE (2:1)
+             WHEN 3
+               COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM * 26 + 1
+               MOVE WS-LETTERS (WS-RANDOM-NUMBER:1)
+                                       TO RR-VALUE (2:1)
+           END-EVALUATE
+
+           COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM * 5 + 1
+           MOVE WS-SEX-CODES (WS-RANDOM-NUMBER:1)
+                                       TO RR-VALUE (3:1).
+
+       0200-EXIT.
+           EXIT.
