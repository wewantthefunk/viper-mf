@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TSQHELP.
+
+      *    SHARED TS-QUEUE SUBROUTINE FOR CICS05/CICS07/CICS08 (AND
+      *    ANYTHING BUILT GOING FORWARD) INSTEAD OF EACH TRANSACTION
+      *    HAND-ROLLING ITS OWN EXEC CICS WRITEQ TS / READQ TS AGAINST
+      *    A FIXED QUEUE NAME AND ITEM(1) ONLY. ONE CALL HANDLES
+      *    WRITE, READ-ONE-ITEM, READ-ALL-ITEMS (BROWSE), AND DELETE,
+      *    ALL WITH RESP-BASED ERROR HANDLING RATHER THAN LETTING A
+      *    BAD QUEUE NAME OR ITEM NUMBER ABEND THE CALLER.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *    A QUEUE HOLDING MORE ITEMS THAN THE CALLER'S BROWSE TABLE
+      *    CAN RETURN IS TREATED AS "FULL" ON WRITE, SO A RUNAWAY
+      *    QUEUE GETS CAUGHT HERE INSTEAD OF GROWING WITHOUT LIMIT.
+
+       01  WS-TSQ-MAX-ITEMS           PIC S9(04) COMP VALUE 20.
+       01  WS-TSQ-PEEK-RESP           PIC S9(08) COMP VALUE ZERO.
+       01  WS-TSQ-BROWSE-IDX          PIC S9(04) COMP VALUE ZERO.
+
+      *    RESP VALUE THIS SUBROUTINE HANDS BACK FOR "QUEUE ALREADY AT
+      *    CAPACITY" AND "DATA AREA TOO LONG FOR ONE ITEM" - NEITHER
+      *    IS A REAL EXEC CICS RESP, SINCE BOTH ARE CAUGHT BEFORE THE
+      *    WRITEQ IS EVEN ISSUED, SO THEY'RE KEPT WELL OUTSIDE THE
+      *    RANGE OF DFHRESP VALUES CICS ITSELF RETURNS.
+
+       01  WS-TSQ-QUEUE-FULL          PIC S9(08) COMP VALUE 9001.
+       01  WS-TSQ-ITEM-TOO-LONG       PIC S9(08) COMP VALUE 9002.
+
+       LINKAGE SECTION.
+
+       01  TSQ-FUNCTION               PIC X(01).
+           88  TSQ-WRITE                          VALUE 'W'.
+           88  TSQ-READ-ITEM                      VALUE 'R'.
+           88  TSQ-READ-ALL                       VALUE 'A'.
+           88  TSQ-DELETE                         VALUE 'D'.
+
+       01  TSQ-QUEUE-NAME             PIC X(08).
+
+       01  TSQ-ITEM-NUMBER            PIC S9(04) COMP.
+
+       01  TSQ-DATA-AREA              PIC X(200).
+
+       01  TSQ-DATA-LENGTH            PIC S9(04) COMP.
+
+       01  TSQ-ITEM-TABLE.
+           05  TSQ-ITEM-ENTRY         PIC X(200) OCCURS 20 TIMES
+                                       INDEXED TSQ-ITEM-IDX.
+
+       01  TSQ-ITEM-COUNT             PIC S9(04) COMP.
+
+       01  TSQ-RESP-CODE              PIC S9(08) COMP.
+
+       PROCEDURE DIVISION           USING  TSQ-FUNCTION,
+                                            TSQ-QUEUE-NAME,
+                                            TSQ-ITEM-NUMBER,
+                                            TSQ-DATA-AREA,
+                                            TSQ-DATA-LENGTH,
+                                            TSQ-ITEM-TABLE,
+                                            TSQ-ITEM-COUNT,
+                                            TSQ-RESP-CODE.
+
+           MOVE ZERO                  TO TSQ-RESP-CODE
+           MOVE ZERO                  TO TSQ-ITEM-COUNT
+
+           EVALUATE TRUE
+               WHEN TSQ-WRITE
+                   PERFORM 1000-WRITE-QUEUE
+                      THRU 1000-EXIT
+               WHEN TSQ-READ-ITEM
+                   PERFORM 2000-READ-ITEM
+                      THRU 2000-EXIT
+               WHEN TSQ-READ-ALL
+                   PERFORM 3000-READ-ALL
+                      THRU 3000-EXIT
+               WHEN TSQ-DELETE
+                   PERFORM 4000-DELETE-QUEUE
+                      THRU 4000-EXIT
+               WHEN OTHER
+                   MOVE -1             TO TSQ-RESP-CODE
+           END-EVALUATE.
+
+           GOBACK.
+
+      *****************************************************************
+      *  WRITES ONE NEW ITEM TO THE QUEUE, REJECTING IT UP FRONT (NO   *
+      *  WRITEQ ISSUED) IF THE DATA WON'T FIT IN ONE ITEM OR IF THE    *
+      *  QUEUE HAS ALREADY REACHED WS-TSQ-MAX-ITEMS - THE CALLER'S     *
+      *  OWN BROWSE TABLE COULDN'T READ BACK ANY MORE THAN THAT ANYWAY.*
+      *****************************************************************
+       1000-WRITE-QUEUE.
+
+           IF TSQ-DATA-LENGTH > LENGTH OF TSQ-DATA-AREA
+              MOVE WS-TSQ-ITEM-TOO-LONG TO TSQ-RESP-CODE
+              GO TO 1000-EXIT
+           END-IF.
+
+           EXEC CICS READQ TS
+               QUEUE(TSQ-QUEUE-NAME)
+               INTO(TSQ-ITEM-ENTRY (1))
+               LENGTH(LENGTH OF TSQ-ITEM-ENTRY (1))
+               ITEM(WS-TSQ-MAX-ITEMS)
+               NOHANDLE
+               RESP(WS-TSQ-PEEK-RESP)
+           END-EXEC.
+
+           IF WS-TSQ-PEEK-RESP = DFHRESP(NORMAL)
+              MOVE WS-TSQ-QUEUE-FULL  TO TSQ-RESP-CODE
+              GO TO 1000-EXIT
+           END-IF.
+
+           EXEC CICS WRITEQ TS
+               QUEUE(TSQ-QUEUE-NAME)
+               FROM(TSQ-DATA-AREA)
+               LENGTH(TSQ-DATA-LENGTH)
+               NOHANDLE
+               RESP(TSQ-RESP-CODE)
+           END-EXEC.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  READS ONE ITEM (TSQ-ITEM-NUMBER, DEFAULTED BY THE CALLER -    *
+      *  ITEM(1) FOR THE OLD FIXED-FIRST-ITEM CALLERS) BACK INTO       *
+      *  TSQ-DATA-AREA.                                                *
+      *****************************************************************
+       2000-READ-ITEM.
+
+           MOVE LENGTH OF TSQ-DATA-AREA TO TSQ-DATA-LENGTH
+
+           EXEC CICS READQ TS
+               QUEUE(TSQ-QUEUE-NAME)
+               INTO(TSQ-DATA-AREA)
+               LENGTH(TSQ-DATA-LENGTH)
+               ITEM(TSQ-ITEM-NUMBER)
+               NOHANDLE
+               RESP(TSQ-RESP-CODE)
+           END-EXEC.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  BROWSES EVERY ITEM ON THE QUEUE, ITEM(1) THROUGH ITEM(N),     *
+      *  INTO TSQ-ITEM-TABLE UNTIL EITHER THE QUEUE RUNS OUT (ITEMERR) *
+      *  OR THE TABLE'S OWN 20-ENTRY CAPACITY IS REACHED. TSQ-ITEM-    *
+      *  COUNT TELLS THE CALLER HOW MANY ENTRIES CAME BACK.            *
+      *****************************************************************
+       3000-READ-ALL.
+
+           PERFORM VARYING WS-TSQ-BROWSE-IDX FROM 1 BY 1
+                     UNTIL WS-TSQ-BROWSE-IDX > WS-TSQ-MAX-ITEMS
+
+               SET TSQ-ITEM-IDX     TO WS-TSQ-BROWSE-IDX
+
+               EXEC CICS READQ TS
+                   QUEUE(TSQ-QUEUE-NAME)
+                   INTO(TSQ-ITEM-ENTRY (TSQ-ITEM-IDX))
+                   LENGTH(LENGTH OF TSQ-ITEM-ENTRY (TSQ-ITEM-IDX))
+                   ITEM(WS-TSQ-BROWSE-IDX)
+                   NOHANDLE
+                   RESP(TSQ-RESP-CODE)
+               END-EXEC
+
+               IF TSQ-RESP-CODE NOT = DFHRESP(NORMAL)
+                  EXIT PERFORM
+               END-IF
+
+               ADD 1 TO TSQ-ITEM-COUNT
+           END-PERFORM.
+
+           IF TSQ-ITEM-COUNT > ZERO
+              MOVE DFHRESP(NORMAL) TO TSQ-RESP-CODE
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  DELETES THE ENTIRE QUEUE SO IT DOESN'T SIT AROUND ACCUMULATING*
+      *  BETWEEN UNRELATED USES THE WAY CICS05'S CICS05Q USED TO.      *
+      *****************************************************************
+       4000-DELETE-QUEUE.
+
+           EXEC CICS DELETEQ TS
+               QUEUE(TSQ-QUEUE-NAME)
+               NOHANDLE
+               RESP(TSQ-RESP-CODE)
+           END-EXEC.
+
+       4000-EXIT.
+           EXIT.
